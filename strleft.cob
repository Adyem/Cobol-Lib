@@ -17,15 +17,25 @@
                      ==MY-LEN== BY ==LS-STRLEFT-RETURN-LEN==
                      ==MY-BUF== BY ==LS-STRLEFT-RETURN-BUF==.
        01   LS-STRLEFT-AMOUNT       PIC 9(9) COMP-5.
+       01   LS-STRLEFT-RETURN-CODE  PIC 9(1) COMP-5.
 
        PROCEDURE DIVISION USING LS-STRLEFT-STR1 LS-STRLEFT-AMOUNT
-           LS-STRLEFT-RETURN.
+           LS-STRLEFT-RETURN LS-STRLEFT-RETURN-CODE.
 
            MOVE 1 TO WS-INDEX
            MOVE ALL SPACES TO LS-STRLEFT-RETURN-BUF.
 
-           PERFORM UNTIL WS-INDEX > LS-STRLEFT-AMOUNT OR
-           -    WS-INDEX > LS-STRLEFT-STR1-LEN
+      *    Request 018 - let the caller tell a clamped (short-source)
+      *    result apart from a full-length one instead of only seeing
+      *    it when a downstream report comes up short.
+           IF LS-STRLEFT-AMOUNT > LS-STRLEFT-STR1-LEN
+               MOVE 1 TO LS-STRLEFT-RETURN-CODE
+           ELSE
+               MOVE 0 TO LS-STRLEFT-RETURN-CODE
+           END-IF
+
+           PERFORM UNTIL WS-INDEX > LS-STRLEFT-AMOUNT
+                   OR WS-INDEX > LS-STRLEFT-STR1-LEN
                MOVE LS-STRLEFT-STR1-BUF(WS-INDEX:1) TO
                    LS-STRLEFT-RETURN-BUF(WS-INDEX:1)
                ADD 1 TO WS-INDEX
