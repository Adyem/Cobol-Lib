@@ -7,6 +7,7 @@
        01    WS-START            PIC 9(9) COMP-5.
        01    WS-END              PIC 9(9) COMP-5.
        01    WS-DEST-INDEX       PIC 9(9) COMP-5.
+       01    WS-ORIG-LEN         PIC 9(9) COMP-5.
        01    WS-SPACE            PIC X VALUE ' '.
        01    WS-TAB              PIC X VALUE X'09'.
        01    WS-LF               PIC X VALUE X'0A'.
@@ -14,14 +15,23 @@
        01    WS-CHAR             PIC X.
 
        LINKAGE SECTION.
-       01   LS-STRTRIM-SRC       PIC X(255).
+       COPY "STRING.cpy" REPLACING
+                     ==MY-STRING== BY ==LS-STRTRIM-SRC==
+                     ==MY-LEN== BY ==LS-STRTRIM-SRC-LEN==
+                     ==MY-BUF== BY ==LS-STRTRIM-SRC-BUF==.
 
+      *    Review fix - same STRING.cpy group every other STRxxx
+      *    routine uses, driven off LS-STRTRIM-SRC-LEN rather than the
+      *    old hardcoded 255-byte linkage item, so a caller's widened
+      *    (up to 2000-byte) buffer round-trips in full instead of
+      *    being silently cut at 255.
        PROCEDURE DIVISION USING LS-STRTRIM-SRC.
-           MOVE 1       TO WS-START
-           MOVE LENGTH OF LS-STRTRIM-SRC TO WS-END
+           MOVE LS-STRTRIM-SRC-LEN TO WS-ORIG-LEN
+           MOVE 1           TO WS-START
+           MOVE WS-ORIG-LEN TO WS-END
 
            PERFORM UNTIL WS-START > WS-END
-               MOVE LS-STRTRIM-SRC(WS-START:1) TO WS-CHAR
+               MOVE LS-STRTRIM-SRC-BUF(WS-START:1) TO WS-CHAR
                IF WS-CHAR = WS-SPACE OR
                   WS-CHAR = WS-TAB OR
                   WS-CHAR = WS-LF OR
@@ -33,7 +43,7 @@
            END-PERFORM
 
            PERFORM UNTIL WS-END < WS-START
-               MOVE LS-STRTRIM-SRC(WS-END:1) TO WS-CHAR
+               MOVE LS-STRTRIM-SRC-BUF(WS-END:1) TO WS-CHAR
                IF WS-CHAR = WS-SPACE OR
                   WS-CHAR = WS-TAB OR
                   WS-CHAR = WS-LF OR
@@ -47,14 +57,16 @@
            MOVE 1 TO WS-DEST-INDEX
            MOVE WS-START TO WS-INDEX
            PERFORM UNTIL WS-INDEX > WS-END
-               MOVE LS-STRTRIM-SRC(WS-INDEX:1)
-                   TO LS-STRTRIM-SRC(WS-DEST-INDEX:1)
+               MOVE LS-STRTRIM-SRC-BUF(WS-INDEX:1)
+                   TO LS-STRTRIM-SRC-BUF(WS-DEST-INDEX:1)
                ADD 1 TO WS-INDEX
                ADD 1 TO WS-DEST-INDEX
            END-PERFORM
 
-           PERFORM UNTIL WS-DEST-INDEX > LENGTH OF LS-STRTRIM-SRC
-               MOVE WS-SPACE TO LS-STRTRIM-SRC(WS-DEST-INDEX:1)
+           COMPUTE LS-STRTRIM-SRC-LEN = WS-DEST-INDEX - 1
+
+           PERFORM UNTIL WS-DEST-INDEX > WS-ORIG-LEN
+               MOVE WS-SPACE TO LS-STRTRIM-SRC-BUF(WS-DEST-INDEX:1)
                ADD 1 TO WS-DEST-INDEX
            END-PERFORM
            GOBACK.
