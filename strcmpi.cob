@@ -0,0 +1,59 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. STRCMPI.
+
+       ENVIRONMENT DIVISION.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01  WS-INDEX                PIC 9(9) COMP-5.
+       01  WS-CHAR1                PIC X.
+       01  WS-CHAR2                PIC X.
+
+       LINKAGE SECTION.
+       01  LS-STRCMPI-RETURN       PIC S9(9) COMP-5.
+       COPY "STRING.cpy" REPLACING
+                     ==MY-STRING== BY ==LS-STRCMPI-SRC1==
+                     ==MY-LEN== BY ==LS-STRCMPI-SRC1-LEN==
+                     ==MY-BUF== BY ==LS-STRCMPI-SRC1-BUF==.
+       COPY "STRING.cpy" REPLACING
+                     ==MY-STRING== BY ==LS-STRCMPI-SRC2==
+                     ==MY-LEN== BY ==LS-STRCMPI-SRC2-LEN==
+                     ==MY-BUF== BY ==LS-STRCMPI-SRC2-BUF==.
+
+      *    Request 020 - the same byte-by-byte compare as STRCMP, but
+      *    case-folded so callers like a duplicate-name check don't
+      *    need a TOUPPER call on each side first.
+       PROCEDURE DIVISION USING LS-STRCMPI-RETURN
+           LS-STRCMPI-SRC1 LS-STRCMPI-SRC2.
+           MOVE 1 TO WS-INDEX
+           MOVE 0 TO LS-STRCMPI-RETURN
+
+       PERFORM UNTIL WS-INDEX > LS-STRCMPI-SRC1-LEN
+                OR WS-INDEX > LS-STRCMPI-SRC2-LEN
+               MOVE FUNCTION UPPER-CASE(
+                   LS-STRCMPI-SRC1-BUF(WS-INDEX:1)) TO WS-CHAR1
+               MOVE FUNCTION UPPER-CASE(
+                   LS-STRCMPI-SRC2-BUF(WS-INDEX:1)) TO WS-CHAR2
+               IF WS-CHAR1 IS NOT EQUAL TO WS-CHAR2
+                  IF WS-CHAR1 IS LESS THAN WS-CHAR2
+                       MOVE -1 TO LS-STRCMPI-RETURN
+                  ELSE
+                       MOVE 1 TO LS-STRCMPI-RETURN
+                  END-IF
+                  GOBACK
+               END-IF
+               ADD 1 TO WS-INDEX
+               END-ADD
+           END-PERFORM
+       IF LS-STRCMPI-SRC1-LEN IS GREATER THAN
+                LS-STRCMPI-SRC2-LEN
+                MOVE 1 TO LS-STRCMPI-RETURN
+       ELSE
+                IF LS-STRCMPI-SRC1-LEN IS LESS THAN
+                    LS-STRCMPI-SRC2-LEN
+                    MOVE -1 TO LS-STRCMPI-RETURN
+                ELSE
+                    MOVE 0 TO LS-STRCMPI-RETURN
+                END-IF
+       END-IF
+           GOBACK.
