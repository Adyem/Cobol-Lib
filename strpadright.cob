@@ -0,0 +1,56 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. STRPADRIGHT.
+
+       ENVIRONMENT DIVISION.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01  WS-COPY-LEN     PIC 9(9) COMP-5.
+       01  WS-INDEX        PIC 9(9) COMP-5.
+
+       LINKAGE SECTION.
+       COPY "STRING.cpy" REPLACING ==MY-STRING== BY ==LS-STR==
+                     ==MY-LEN== BY ==LS-STR-LEN==
+                     ==MY-BUF== BY ==LS-STR-BUF==.
+       01  LS-WIDTH        PIC 9(9) COMP-5.
+       01  LS-PADCHAR      PIC X.
+       COPY "STRING.cpy" REPLACING ==MY-STRING== BY ==LS-RETURN==
+                     ==MY-LEN== BY ==LS-RETURN-LEN==
+                     ==MY-BUF== BY ==LS-RETURN-BUF==.
+
+      *    Request 021 - pad (or, if the source is already too wide,
+      *    clamp) LS-STR out to exactly LS-WIDTH characters, with the
+      *    original content left-justified and LS-PADCHAR filling the
+      *    space to its right.
+       PROCEDURE DIVISION USING
+           LS-STR        LS-WIDTH      LS-PADCHAR
+           LS-RETURN.
+
+           MOVE ALL SPACES TO LS-RETURN-BUF
+
+      *    Clamp a caller-supplied width that overruns LS-RETURN-BUF's
+      *    own capacity, the same way STRCONCAT clamps its copy lengths
+      *    against that buffer rather than trusting a hardcoded size.
+           IF LS-WIDTH > LENGTH OF LS-RETURN-BUF
+               MOVE LENGTH OF LS-RETURN-BUF TO LS-WIDTH
+           END-IF
+
+           IF LS-STR-LEN > LS-WIDTH
+               MOVE LS-WIDTH TO WS-COPY-LEN
+           ELSE
+               MOVE LS-STR-LEN TO WS-COPY-LEN
+           END-IF
+
+           IF WS-COPY-LEN > 0
+               MOVE LS-STR-BUF(1:WS-COPY-LEN)
+                   TO LS-RETURN-BUF(1:WS-COPY-LEN)
+           END-IF
+
+           COMPUTE WS-INDEX = WS-COPY-LEN + 1
+           PERFORM UNTIL WS-INDEX > LS-WIDTH
+               MOVE LS-PADCHAR TO LS-RETURN-BUF(WS-INDEX:1)
+               ADD 1 TO WS-INDEX
+           END-PERFORM
+
+           MOVE LS-WIDTH TO LS-RETURN-LEN
+           GOBACK.
