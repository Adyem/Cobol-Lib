@@ -0,0 +1,107 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CASEWORD.
+
+      *    Request 035 - the particle-handling and default title-casing
+      *    rules PROCESS-NAME has applied to one space-delimited word
+      *    since Request 004/013, pulled out of name.cob into a CALLed
+      *    subprogram (same style as the STRxxx library) so a separate
+      *    address-standardization program can apply the identical
+      *    rules instead of maintaining its own hand-written copy.
+      *    Suffix handling (Jr./Sr./II/III/IV) stays in name.cob, since
+      *    it is a name-specific concept an address line doesn't have.
+       ENVIRONMENT DIVISION.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01  WS-TBL-IDX              PIC 9(4) COMP.
+       01  WS-WORD-UPPER           PIC X(256) VALUE SPACES.
+       01  WS-PARTICLE-TRIMMED     PIC X(6) VALUE SPACES.
+       01  WS-PARTICLE-LEN         PIC 9(4) COMP.
+       01  WS-PARTICLE-MATCH-IDX   PIC 9(4) COMP.
+       01  WS-REST-START           PIC 9(4) COMP.
+       01  WS-REST-LEN             PIC 9(4) COMP.
+       01  WS-PARTICLE-SWITCH      PIC X VALUE 'N'.
+           88  IS-PARTICLE-MATCH       VALUE 'Y'.
+
+       COPY "PARTICLE-TABLE.cpy".
+
+       LINKAGE SECTION.
+      *    The word to case, left-justified at position 1 for
+      *    LS-CASEWORD-LEN bytes; cased in place. LS-CASEWORD-IS-
+      *    PARTICLE tells the caller which rule applied, since
+      *    name.cob's exception queue (Request 032) only runs for
+      *    words that fell through to default title-casing.
+       01  LS-CASEWORD-WORD        PIC X(256).
+       01  LS-CASEWORD-LEN         PIC 9(4) COMP.
+       01  LS-CASEWORD-IS-PARTICLE PIC X.
+
+       PROCEDURE DIVISION USING LS-CASEWORD-WORD LS-CASEWORD-LEN
+           LS-CASEWORD-IS-PARTICLE.
+
+       MAIN-LOGIC.
+           MOVE SPACES TO WS-WORD-UPPER
+           MOVE FUNCTION UPPER-CASE(LS-CASEWORD-WORD(1:LS-CASEWORD-LEN))
+               TO WS-WORD-UPPER(1:LS-CASEWORD-LEN)
+           MOVE 'N' TO WS-PARTICLE-SWITCH
+           PERFORM CHECK-PARTICLE-MATCH
+           IF IS-PARTICLE-MATCH
+               MOVE 'Y' TO LS-CASEWORD-IS-PARTICLE
+               PERFORM APPLY-PARTICLE-CASE
+           ELSE
+               MOVE 'N' TO LS-CASEWORD-IS-PARTICLE
+               PERFORM APPLY-DEFAULT-TITLE-CASE
+           END-IF
+           GOBACK.
+
+       CHECK-PARTICLE-MATCH.
+           PERFORM VARYING WS-TBL-IDX FROM 1 BY 1
+                   UNTIL WS-TBL-IDX > 3
+               MOVE FUNCTION TRIM(WS-PARTICLE-ENTRY(WS-TBL-IDX))
+                   TO WS-PARTICLE-TRIMMED
+               MOVE FUNCTION LENGTH(FUNCTION TRIM(
+                   WS-PARTICLE-ENTRY(WS-TBL-IDX))) TO WS-PARTICLE-LEN
+               IF LS-CASEWORD-LEN > WS-PARTICLE-LEN AND
+                       WS-WORD-UPPER(1:WS-PARTICLE-LEN) =
+                       WS-PARTICLE-TRIMMED(1:WS-PARTICLE-LEN)
+                   MOVE 'Y' TO WS-PARTICLE-SWITCH
+                   MOVE WS-TBL-IDX TO WS-PARTICLE-MATCH-IDX
+                   EXIT PERFORM
+               END-IF
+           END-PERFORM.
+
+       APPLY-PARTICLE-CASE.
+           MOVE FUNCTION LENGTH(FUNCTION TRIM(
+               WS-PARTICLE-ENTRY(WS-PARTICLE-MATCH-IDX)))
+               TO WS-PARTICLE-LEN
+           MOVE FUNCTION UPPER-CASE(LS-CASEWORD-WORD(1:1))
+               TO LS-CASEWORD-WORD(1:1)
+           IF WS-PARTICLE-LEN > 1
+               COMPUTE WS-REST-LEN = WS-PARTICLE-LEN - 1
+               MOVE FUNCTION LOWER-CASE(LS-CASEWORD-WORD(
+                   2:WS-REST-LEN))
+                   TO LS-CASEWORD-WORD(2:WS-REST-LEN)
+           END-IF
+           COMPUTE WS-REST-START = WS-PARTICLE-LEN + 1
+           IF WS-REST-START <= LS-CASEWORD-LEN
+               MOVE FUNCTION UPPER-CASE(LS-CASEWORD-WORD(
+                   WS-REST-START:1))
+                   TO LS-CASEWORD-WORD(WS-REST-START:1)
+               IF WS-REST-START < LS-CASEWORD-LEN
+                   COMPUTE WS-REST-LEN = LS-CASEWORD-LEN - WS-REST-START
+                   MOVE FUNCTION LOWER-CASE(LS-CASEWORD-WORD(
+                       WS-REST-START + 1: WS-REST-LEN))
+                       TO LS-CASEWORD-WORD(WS-REST-START + 1:
+                           WS-REST-LEN)
+               END-IF
+           END-IF.
+
+       APPLY-DEFAULT-TITLE-CASE.
+           MOVE FUNCTION UPPER-CASE(LS-CASEWORD-WORD(1:1))
+               TO LS-CASEWORD-WORD(1:1)
+           IF LS-CASEWORD-LEN > 1
+               COMPUTE WS-REST-LEN = LS-CASEWORD-LEN - 1
+               MOVE FUNCTION LOWER-CASE(LS-CASEWORD-WORD(2:WS-REST-LEN))
+                   TO LS-CASEWORD-WORD(2:WS-REST-LEN)
+           END-IF.
+
+       END PROGRAM CASEWORD.
