@@ -0,0 +1,14 @@
+      *****************************************************************
+      *  Shared string-buffer layout used by every STRxxx routine.
+      *  MY-BUF comes first so callers may also pass this group to a
+      *  routine that only expects a raw PIC X(n) argument.
+      *  Request 015 widened MY-BUF from PIC X(255) to PIC X(2000) --
+      *  255 bytes was silently truncating anything longer (FT-NAME's
+      *  own 256-byte OUTPUT-RECORD couldn't round-trip through it),
+      *  and every STRxxx routine already drives its loops off MY-LEN
+      *  rather than a hardcoded size, so widening this one copybook
+      *  widens the whole library without touching a single routine.
+      *****************************************************************
+       01  MY-STRING.
+           05  MY-BUF              PIC X(2000).
+           05  MY-LEN              PIC 9(9) COMP-5.
