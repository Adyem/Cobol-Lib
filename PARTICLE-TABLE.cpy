@@ -0,0 +1,11 @@
+      *    Request 035 - the name-particle table PROCESS-NAME's
+      *    CHECK-PARTICLE-MATCH has used since Request 004, pulled out
+      *    to a copybook so CASEWORD.cob (the shared word-casing
+      *    subprogram) and name.cob declare the exact same table
+      *    instead of two copies that could drift apart.
+       01  WS-PARTICLE-TABLE-DATA.
+           05  FILLER              PIC X(6) VALUE 'MC'.
+           05  FILLER              PIC X(6) VALUE 'MAC'.
+           05  FILLER              PIC X(6) VALUE "O'".
+       01  WS-PARTICLE-TABLE REDEFINES WS-PARTICLE-TABLE-DATA.
+           05  WS-PARTICLE-ENTRY   PIC X(6) OCCURS 3 TIMES.
