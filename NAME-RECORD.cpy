@@ -0,0 +1,13 @@
+      *****************************************************************
+      *  Request 008 - structured name fields so downstream programs
+      *  can sort/search by surname at a fixed offset instead of
+      *  re-parsing a free-text name line. Caller supplies the
+      *  enclosing 01 (see name.cob's NAME-RECORD REDEFINES of
+      *  OUTPUT-RECORD for the pattern) since this copybook holds only
+      *  the field entries, matching how MASTER-RECORD and other
+      *  record layouts in this program are laid out inline.
+      *****************************************************************
+           05  LAST-NAME               PIC X(80).
+           05  FIRST-NAME              PIC X(80).
+           05  MIDDLE-NAME             PIC X(76).
+           05  SUFFIX                  PIC X(10).
