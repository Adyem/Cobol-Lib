@@ -23,8 +23,8 @@
            MOVE 1 TO WS-INDEX
            MOVE 0 TO LS-STRCMP-RETURN
 
-       PERFORM UNTIL WS-INDEX > LS-STRCMP-SRC1-LEN OR
-                -    WS-INDEX > LS-STRCMP-SRC2-LEN
+       PERFORM UNTIL WS-INDEX > LS-STRCMP-SRC1-LEN
+                OR WS-INDEX > LS-STRCMP-SRC2-LEN
                IF LS-STRCMP-SRC1-BUF(WS-INDEX:1) IS NOT EQUAL TO
                    LS-STRCMP-SRC2-BUF(WS-INDEX:1)
                   IF LS-STRCMP-SRC1-BUF(WS-INDEX:1) IS LESS THAN
