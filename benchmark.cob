@@ -0,0 +1,135 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. BENCHMARK.
+
+       ENVIRONMENT DIVISION.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+      *    Request 029 - a separate benchmark driver alongside MAIN's
+      *    regression suite (main.cob), so timing runs don't mix with
+      *    the pass/fail correctness gate. Loops representative data
+      *    through each routine WS-ITERATIONS times and reports
+      *    elapsed hundredths-of-a-second per routine, so a future
+      *    change to, say, STRCMP or STRPOS can be checked for a
+      *    throughput regression before it hits production volumes.
+       01  WS-ITERATIONS    PIC 9(9) COMP-5 VALUE 10000.
+       01  WS-ITER-ARG      PIC X(9).
+       01  WS-LOOP-IDX      PIC 9(9) COMP-5.
+       01  WS-START-TIME    PIC 9(8).
+       01  WS-END-TIME      PIC 9(8).
+       01  WS-ELAPSED       PIC S9(9) COMP-5.
+
+       COPY STRING REPLACING ==MY-STRING== BY ==WS-STR-01==
+                     ==MY-LEN== BY ==WS-STR-01-LEN==
+                     ==MY-BUF== BY ==WS-STR-01-BUF==.
+       COPY STRING REPLACING ==MY-STRING== BY ==WS-STR-02==
+                     ==MY-LEN== BY ==WS-STR-02-LEN==
+                     ==MY-BUF== BY ==WS-STR-02-BUF==.
+       COPY STRING REPLACING ==MY-STRING== BY ==WS-STR-RET==
+                     ==MY-LEN== BY ==WS-STR-RET-LEN==
+                     ==MY-BUF== BY ==WS-STR-RET-BUF==.
+       01  WS-CMP-RET       PIC S9(1) COMP-5.
+       01  WS-POS-RET       PIC 9(9) COMP-5.
+       01  WS-AMOUNT        PIC 9(9) COMP-5.
+       01  WS-RETURN-CODE   PIC 9(1) COMP-5.
+
+       PROCEDURE DIVISION.
+       MAIN-LOGIC.
+           ACCEPT WS-ITER-ARG FROM COMMAND-LINE
+           IF FUNCTION TRIM(WS-ITER-ARG) IS NUMERIC
+               AND FUNCTION TRIM(WS-ITER-ARG) NOT = ZEROS
+               MOVE FUNCTION NUMVAL(WS-ITER-ARG) TO WS-ITERATIONS
+           END-IF
+
+           DISPLAY "Benchmarking string library, "
+               WS-ITERATIONS " iterations per routine"
+
+           MOVE "The quick brown fox jumps" TO WS-STR-01-BUF
+           MOVE FUNCTION LENGTH("The quick brown fox jumps")
+               TO WS-STR-01-LEN
+           MOVE "brown" TO WS-STR-02-BUF
+           MOVE 5 TO WS-STR-02-LEN
+           MOVE 5 TO WS-AMOUNT
+
+           PERFORM TIME-STRCMP
+           PERFORM TIME-STRPOS
+           PERFORM TIME-STRLEFT
+           PERFORM TIME-STRRIGHT
+           PERFORM TIME-STRTRIM
+           PERFORM TIME-TOUPPER
+           PERFORM TIME-TOLOWER
+
+           STOP RUN.
+
+       TIME-STRCMP.
+           ACCEPT WS-START-TIME FROM TIME
+           PERFORM WS-ITERATIONS TIMES
+               CALL 'STRCMP' USING
+                   WS-CMP-RET WS-STR-01 WS-STR-02
+           END-PERFORM
+           ACCEPT WS-END-TIME FROM TIME
+           PERFORM REPORT-ELAPSED-STRCMP.
+
+       REPORT-ELAPSED-STRCMP.
+           COMPUTE WS-ELAPSED = WS-END-TIME - WS-START-TIME
+           DISPLAY "STRCMP    : " WS-ELAPSED " hundredths".
+
+       TIME-STRPOS.
+           ACCEPT WS-START-TIME FROM TIME
+           PERFORM WS-ITERATIONS TIMES
+               CALL 'STRPOS' USING
+                   WS-STR-01 WS-STR-02 WS-POS-RET
+           END-PERFORM
+           ACCEPT WS-END-TIME FROM TIME
+           COMPUTE WS-ELAPSED = WS-END-TIME - WS-START-TIME
+           DISPLAY "STRPOS    : " WS-ELAPSED " hundredths".
+
+       TIME-STRLEFT.
+           ACCEPT WS-START-TIME FROM TIME
+           PERFORM WS-ITERATIONS TIMES
+               CALL 'STRLEFT' USING
+                   WS-STR-01 WS-AMOUNT WS-STR-RET WS-RETURN-CODE
+           END-PERFORM
+           ACCEPT WS-END-TIME FROM TIME
+           COMPUTE WS-ELAPSED = WS-END-TIME - WS-START-TIME
+           DISPLAY "STRLEFT   : " WS-ELAPSED " hundredths".
+
+       TIME-STRRIGHT.
+           ACCEPT WS-START-TIME FROM TIME
+           PERFORM WS-ITERATIONS TIMES
+               CALL 'STRRIGHT' USING
+                   WS-STR-01 WS-AMOUNT WS-STR-RET WS-RETURN-CODE
+           END-PERFORM
+           ACCEPT WS-END-TIME FROM TIME
+           COMPUTE WS-ELAPSED = WS-END-TIME - WS-START-TIME
+           DISPLAY "STRRIGHT  : " WS-ELAPSED " hundredths".
+
+       TIME-STRTRIM.
+           ACCEPT WS-START-TIME FROM TIME
+           PERFORM WS-ITERATIONS TIMES
+               MOVE "  padded value  " TO WS-STR-RET-BUF
+               MOVE FUNCTION LENGTH("  padded value  ")
+                   TO WS-STR-RET-LEN
+               CALL 'STRTRIM' USING WS-STR-RET
+           END-PERFORM
+           ACCEPT WS-END-TIME FROM TIME
+           COMPUTE WS-ELAPSED = WS-END-TIME - WS-START-TIME
+           DISPLAY "STRTRIM   : " WS-ELAPSED " hundredths".
+
+       TIME-TOUPPER.
+           ACCEPT WS-START-TIME FROM TIME
+           PERFORM WS-ITERATIONS TIMES
+               CALL 'TOUPPER' USING WS-STR-01
+           END-PERFORM
+           ACCEPT WS-END-TIME FROM TIME
+           COMPUTE WS-ELAPSED = WS-END-TIME - WS-START-TIME
+           DISPLAY "TOUPPER   : " WS-ELAPSED " hundredths".
+
+       TIME-TOLOWER.
+           ACCEPT WS-START-TIME FROM TIME
+           PERFORM WS-ITERATIONS TIMES
+               CALL 'TOLOWER' USING WS-STR-01
+           END-PERFORM
+           ACCEPT WS-END-TIME FROM TIME
+           COMPUTE WS-ELAPSED = WS-END-TIME - WS-START-TIME
+           DISPLAY "TOLOWER   : " WS-ELAPSED " hundredths".
