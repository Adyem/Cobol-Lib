@@ -0,0 +1,69 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. STRSPLIT.
+
+       ENVIRONMENT DIVISION.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01  WS-IDX          PIC 9(9) COMP-5.
+       01  WS-TOKEN-START  PIC 9(9) COMP-5.
+       01  WS-TOKEN-LEN    PIC 9(9) COMP-5.
+       01  WS-TOKEN-BUF-LEN PIC 9(9) COMP-5.
+
+       LINKAGE SECTION.
+       COPY "STRING.cpy" REPLACING ==MY-STRING== BY ==LS-STR==
+                     ==MY-LEN== BY ==LS-STR-LEN==
+                     ==MY-BUF== BY ==LS-STR-BUF==.
+       01  LS-DELIM        PIC X.
+       COPY "STRTOKENS.cpy" REPLACING
+                     ==MY-TOKENS== BY ==LS-TOKENS==
+                     ==MY-TOKEN-COUNT== BY ==LS-TOKEN-COUNT==
+                     ==MY-TOKEN-MAX== BY ==LS-TOKEN-MAX==
+                     ==MY-TOKEN-ENTRY== BY ==LS-TOKEN-ENTRY==
+                     ==MY-TOKEN-BUF== BY ==LS-TOKEN-BUF==
+                     ==MY-TOKEN-LEN== BY ==LS-TOKEN-LEN==.
+
+       PROCEDURE DIVISION USING
+           LS-STR        LS-DELIM     LS-TOKENS.
+
+           MOVE 0 TO LS-TOKEN-COUNT
+           MOVE 1 TO WS-IDX
+
+           PERFORM UNTIL WS-IDX > LS-STR-LEN
+      *        Skip a run of delimiters -- consecutive delimiters mark
+      *        one boundary, not an empty token, matching how FT-NAME's
+      *        PROCESS-NAME treats runs of spaces.
+               PERFORM UNTIL WS-IDX > LS-STR-LEN
+                       OR LS-STR-BUF(WS-IDX:1) NOT = LS-DELIM
+                   ADD 1 TO WS-IDX
+               END-PERFORM
+
+               IF WS-IDX <= LS-STR-LEN
+                   MOVE WS-IDX TO WS-TOKEN-START
+                   PERFORM UNTIL WS-IDX > LS-STR-LEN
+                           OR LS-STR-BUF(WS-IDX:1) = LS-DELIM
+                       ADD 1 TO WS-IDX
+                   END-PERFORM
+                   COMPUTE WS-TOKEN-LEN = WS-IDX - WS-TOKEN-START
+
+                   IF LS-TOKEN-COUNT < LS-TOKEN-MAX
+                       ADD 1 TO LS-TOKEN-COUNT
+                       MOVE SPACES TO LS-TOKEN-BUF(LS-TOKEN-COUNT)
+      *                STRING.cpy's MY-BUF is wider than STRTOKENS.cpy's
+      *                MY-TOKEN-BUF (Request 015 widened only the
+      *                former) -- clamp so a long delimiter-free source
+      *                string can't overrun the token buffer via ref-mod.
+                       MOVE LENGTH OF LS-TOKEN-BUF(LS-TOKEN-COUNT)
+                           TO WS-TOKEN-BUF-LEN
+                       IF WS-TOKEN-LEN > WS-TOKEN-BUF-LEN
+                           MOVE WS-TOKEN-BUF-LEN TO WS-TOKEN-LEN
+                       END-IF
+                       MOVE LS-STR-BUF(WS-TOKEN-START:WS-TOKEN-LEN) TO
+                           LS-TOKEN-BUF(LS-TOKEN-COUNT)(1:WS-TOKEN-LEN)
+                       MOVE WS-TOKEN-LEN
+                           TO LS-TOKEN-LEN(LS-TOKEN-COUNT)
+                   END-IF
+               END-IF
+           END-PERFORM
+
+           GOBACK.
