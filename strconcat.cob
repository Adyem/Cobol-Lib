@@ -0,0 +1,56 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. STRCONCAT.
+
+       ENVIRONMENT DIVISION.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01  WS-AVAIL       PIC 9(9) COMP-5.
+       01  WS-COPY-LEN    PIC 9(9) COMP-5.
+
+       LINKAGE SECTION.
+       COPY "STRING.cpy" REPLACING ==MY-STRING== BY ==LS-STR1==
+                     ==MY-LEN== BY ==LS-STR1-LEN==
+                     ==MY-BUF== BY ==LS-STR1-BUF==.
+       COPY "STRING.cpy" REPLACING ==MY-STRING== BY ==LS-STR2==
+                     ==MY-LEN== BY ==LS-STR2-LEN==
+                     ==MY-BUF== BY ==LS-STR2-BUF==.
+       COPY "STRING.cpy" REPLACING ==MY-STRING== BY ==LS-RETURN==
+                     ==MY-LEN== BY ==LS-RETURN-LEN==
+                     ==MY-BUF== BY ==LS-RETURN-BUF==.
+
+      *    Request 024 - join LS-STR1 and LS-STR2 into LS-RETURN,
+      *    clamping cleanly at LS-RETURN-BUF's own capacity rather
+      *    than relying on a hardcoded width, so a future STRING.cpy
+      *    resize (as in Request 015) doesn't leave this stale.
+       PROCEDURE DIVISION USING
+           LS-STR1       LS-STR2
+           LS-RETURN.
+
+           MOVE ALL SPACES TO LS-RETURN-BUF
+           MOVE LENGTH OF LS-RETURN-BUF TO WS-AVAIL
+
+           IF LS-STR1-LEN > WS-AVAIL
+               MOVE WS-AVAIL TO WS-COPY-LEN
+           ELSE
+               MOVE LS-STR1-LEN TO WS-COPY-LEN
+           END-IF
+           IF WS-COPY-LEN > 0
+               MOVE LS-STR1-BUF(1:WS-COPY-LEN)
+                   TO LS-RETURN-BUF(1:WS-COPY-LEN)
+           END-IF
+           MOVE WS-COPY-LEN TO LS-RETURN-LEN
+           SUBTRACT WS-COPY-LEN FROM WS-AVAIL
+
+           IF LS-STR2-LEN > WS-AVAIL
+               MOVE WS-AVAIL TO WS-COPY-LEN
+           ELSE
+               MOVE LS-STR2-LEN TO WS-COPY-LEN
+           END-IF
+           IF WS-COPY-LEN > 0
+               MOVE LS-STR2-BUF(1:WS-COPY-LEN)
+                   TO LS-RETURN-BUF(LS-RETURN-LEN + 1:WS-COPY-LEN)
+               ADD WS-COPY-LEN TO LS-RETURN-LEN
+           END-IF
+
+           GOBACK.
