@@ -1,10 +1,22 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. MAIN.
-
-       ENVIRONMENT DIVISION.
-
-       DATA DIVISION.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MAIN.
+
+       ENVIRONMENT DIVISION.
+
+       DATA DIVISION.
        WORKING-STORAGE SECTION.
+      *    Request 027 - automated regression suite for the string
+      *    library. Every test sets up inputs, calls the routine
+      *    under test, derives a Y/N pass flag into WS-TEST-OK, and
+      *    PERFORMs RECORD-RESULT, which counts and DISPLAYs PASS/FAIL
+      *    for that case. A non-zero WS-FAIL-COUNT at the end becomes
+      *    the program's RETURN-CODE, so a broken routine fails the
+      *    build instead of requiring someone to read DISPLAY output.
+       01  WS-TEST-COUNT    PIC 9(5) COMP-5 VALUE 0.
+       01  WS-FAIL-COUNT    PIC 9(5) COMP-5 VALUE 0.
+       01  WS-TEST-NAME     PIC X(40).
+       01  WS-TEST-OK       PIC X VALUE 'Y'.
+
        COPY STRING REPLACING ==MY-STRING== BY ==WS-STR-01==
                      ==MY-LEN== BY ==WS-STR-01-LEN==
                      ==MY-BUF== BY ==WS-STR-01-BUF==.
@@ -16,41 +28,103 @@
                      ==MY-BUF== BY ==WS-STR-02-BUF==.
        01  WS-CMP-RET       PIC S9(1) COMP-5.
        01  WS-STRLEFT-LEN   PIC 9(9) COMP-5.
-
-       PROCEDURE DIVISION.
-           DISPLAY "Running Cobol-Lib tests"
-           
+       01  WS-STRLEFT-RETURN-CODE   PIC 9(1) COMP-5.
+       01  WS-STRRIGHT-RETURN-CODE  PIC 9(1) COMP-5.
+       01  WS-POS-RET       PIC 9(9) COMP-5.
+      *    Request 028 - a dedicated max-length buffer sized off
+      *    LENGTH OF the real STRING.cpy buffer rather than a
+      *    hardcoded 255, so this suite tracks the library's actual
+      *    current capacity (widened to 2000 by Request 015) instead
+      *    of going stale against it.
+       01  WS-MAXLEN        PIC 9(9) COMP-5.
+
+       PROCEDURE DIVISION.
+       MAIN-LOGIC.
+           DISPLAY "Running Cobol-Lib regression suite"
+
+           PERFORM TEST-STRTRIM
+           PERFORM TEST-STRCMP-EQUAL
+           PERFORM TEST-STRCMP-DIFFERENT
+           PERFORM TEST-STRLEFT
+           PERFORM TEST-STRRIGHT
+           PERFORM TEST-STRPOS-FOUND
+           PERFORM TEST-STRPOS-NOT-FOUND
+           PERFORM TEST-TOUPPER
+           PERFORM TEST-TOLOWER
+
+           PERFORM TEST-STRCMP-EMPTY-VS-EMPTY
+           PERFORM TEST-STRLEFT-EMPTY-SOURCE
+           PERFORM TEST-STRLEFT-ALL-SPACES
+           PERFORM TEST-STRPOS-EMPTY-SOURCE
+           PERFORM TEST-STRCMP-MAXLEN-EQUAL
+           PERFORM TEST-STRLEFT-MAXLEN
+
+           DISPLAY " "
+           DISPLAY "Tests run: " WS-TEST-COUNT
+               " Failed: " WS-FAIL-COUNT
+
+           IF WS-FAIL-COUNT > 0
+               MOVE 1 TO RETURN-CODE
+           ELSE
+               MOVE 0 TO RETURN-CODE
+           END-IF
+           STOP RUN.
+
+       RECORD-RESULT.
+           ADD 1 TO WS-TEST-COUNT
+           IF WS-TEST-OK = 'Y'
+               DISPLAY "PASS: " WS-TEST-NAME
+           ELSE
+               DISPLAY "FAIL: " WS-TEST-NAME
+               ADD 1 TO WS-FAIL-COUNT
+           END-IF.
+
+       TEST-STRTRIM.
            MOVE "   Hello COBOL   " TO WS-STR-01-BUF
            MOVE FUNCTION LENGTH("   Hello COBOL   ") TO WS-STR-01-LEN
-           DISPLAY "Before trim: '" WS-STR-01-BUF(1:WS-STR-01-LEN) "'"
-           CALL 'STRTRIM' USING
-               WS-STR-01
+           CALL 'STRTRIM' USING WS-STR-01
            CALL 'GetStringLength' USING WS-STR-01
-           DISPLAY "After trim:  '" WS-STR-01-BUF(1:WS-STR-01-LEN) "'"
+           MOVE 'Y' TO WS-TEST-OK
+           IF WS-STR-01-BUF(1:11) NOT = "Hello COBOL"
+               MOVE 'N' TO WS-TEST-OK
+           END-IF
+           MOVE "STRTRIM: Hello COBOL" TO WS-TEST-NAME
+           PERFORM RECORD-RESULT.
 
+       TEST-STRCMP-EQUAL.
+           MOVE "hello world" TO WS-STR-01-BUF
+           MOVE FUNCTION LENGTH("hello world") TO WS-STR-01-LEN
            MOVE "hello world" TO WS-STR-02-BUF
            MOVE FUNCTION LENGTH("hello world") TO WS-STR-02-LEN
            CALL 'STRCMP' USING
                WS-CMP-RET
                WS-STR-01
                WS-STR-02
-           DISPLAY "STRCMP result: " WS-CMP-RET
-
-           DISPLAY " "
+           MOVE 'Y' TO WS-TEST-OK
+           IF WS-CMP-RET NOT = 0
+               MOVE 'N' TO WS-TEST-OK
+           END-IF
+           MOVE "STRCMP: equal strings" TO WS-TEST-NAME
+           PERFORM RECORD-RESULT.
+
+       TEST-STRCMP-DIFFERENT.
            MOVE "Test 2 " TO WS-STR-01-BUF
            MOVE FUNCTION LENGTH("Test 2 ") TO WS-STR-01-LEN
            MOVE "Hello another world" TO WS-STR-02-BUF
-           MOVE FUNCTION LENGTH("Hello another world") TO WS-STR-02-LEN
-           DISPLAY "New test"
-           DISPLAY "string 01 " WS-STR-01-BUF(1:WS-STR-01-LEN)
-           DISPLAY "string 02 " WS-STR-02-BUF(1:WS-STR-02-LEN)
+           MOVE FUNCTION LENGTH("Hello another world") TO
+               WS-STR-02-LEN
            CALL 'STRCMP' USING
                WS-CMP-RET
                WS-STR-01
                WS-STR-02
-           DISPLAY "STRCMP result 02: " WS-CMP-RET
-
-           DISPLAY " "
+           MOVE 'Y' TO WS-TEST-OK
+           IF WS-CMP-RET = 0
+               MOVE 'N' TO WS-TEST-OK
+           END-IF
+           MOVE "STRCMP: different strings" TO WS-TEST-NAME
+           PERFORM RECORD-RESULT.
+
+       TEST-STRLEFT.
            MOVE "Hello world" TO WS-STR-01-BUF
            MOVE FUNCTION LENGTH("Hello world") TO WS-STR-01-LEN
            MOVE 5 TO WS-STRLEFT-LEN
@@ -58,10 +132,17 @@
                WS-STR-01
                WS-STRLEFT-LEN
                WS-STRLEFT-RET
-           DISPLAY "strleft string " WS-STR-01-BUF(1:WS-STR-01-LEN)
-           DISPLAY WS-STRLEFT-RET-BUF(1:WS-STRLEFT-RET-LEN)
-
-           DISPLAY " "
+               WS-STRLEFT-RETURN-CODE
+           MOVE 'Y' TO WS-TEST-OK
+           IF WS-STRLEFT-RET-BUF(1:5) NOT = "Hello"
+               OR WS-STRLEFT-RET-LEN NOT = 5
+               OR WS-STRLEFT-RETURN-CODE NOT = 0
+               MOVE 'N' TO WS-TEST-OK
+           END-IF
+           MOVE "STRLEFT: Hello" TO WS-TEST-NAME
+           PERFORM RECORD-RESULT.
+
+       TEST-STRRIGHT.
            MOVE "Hello world" TO WS-STR-01-BUF
            MOVE FUNCTION LENGTH("Hello world") TO WS-STR-01-LEN
            MOVE 5 TO WS-STRLEFT-LEN
@@ -69,22 +150,170 @@
                WS-STR-01
                WS-STRLEFT-LEN
                WS-STRLEFT-RET
-           DISPLAY "strright string " WS-STR-01-BUF(1:WS-STR-01-LEN)
-           DISPLAY WS-STRLEFT-RET-BUF(1:WS-STRLEFT-RET-LEN)
-
+               WS-STRRIGHT-RETURN-CODE
+           MOVE 'Y' TO WS-TEST-OK
+           IF WS-STRLEFT-RET-BUF(1:5) NOT = "world"
+               OR WS-STRLEFT-RET-LEN NOT = 5
+               OR WS-STRRIGHT-RETURN-CODE NOT = 0
+               MOVE 'N' TO WS-TEST-OK
+           END-IF
+           MOVE "STRRIGHT: world" TO WS-TEST-NAME
+           PERFORM RECORD-RESULT.
+
+       TEST-STRPOS-FOUND.
+           MOVE "Hello world" TO WS-STR-01-BUF
+           MOVE FUNCTION LENGTH("Hello world") TO WS-STR-01-LEN
+           MOVE "world" TO WS-STR-02-BUF
+           MOVE FUNCTION LENGTH("world") TO WS-STR-02-LEN
+           CALL 'STRPOS' USING
+               WS-STR-01
+               WS-STR-02
+               WS-POS-RET
+           MOVE 'Y' TO WS-TEST-OK
+           IF WS-POS-RET NOT = 7
+               MOVE 'N' TO WS-TEST-OK
+           END-IF
+           MOVE "STRPOS: world found at 7" TO WS-TEST-NAME
+           PERFORM RECORD-RESULT.
+
+       TEST-STRPOS-NOT-FOUND.
+           MOVE "Hello world" TO WS-STR-01-BUF
+           MOVE FUNCTION LENGTH("Hello world") TO WS-STR-01-LEN
+           MOVE "xyz" TO WS-STR-02-BUF
+           MOVE FUNCTION LENGTH("xyz") TO WS-STR-02-LEN
+           CALL 'STRPOS' USING
+               WS-STR-01
+               WS-STR-02
+               WS-POS-RET
+           MOVE 'Y' TO WS-TEST-OK
+           IF WS-POS-RET NOT = 0
+               MOVE 'N' TO WS-TEST-OK
+           END-IF
+           MOVE "STRPOS: not found" TO WS-TEST-NAME
+           PERFORM RECORD-RESULT.
+
+       TEST-TOUPPER.
            MOVE "Hello world" TO WS-STR-01-BUF
            MOVE FUNCTION LENGTH("Hello world") TO WS-STR-01-LEN
-           DISPLAY "to upper before: " WS-STR-01-BUF(1:WS-STR-01-LEN)
-      -       WS-STR-01-LEN
            CALL 'TOUPPER' USING WS-STR-01
-           DISPLAY "to upper: " WS-STR-01-BUF(1:WS-STR-01-LEN)
+           MOVE 'Y' TO WS-TEST-OK
+           IF WS-STR-01-BUF(1:11) NOT = "HELLO WORLD"
+               MOVE 'N' TO WS-TEST-OK
+           END-IF
+           MOVE "TOUPPER: HELLO WORLD" TO WS-TEST-NAME
+           PERFORM RECORD-RESULT.
 
+       TEST-TOLOWER.
            MOVE "HELLO WORLD" TO WS-STR-01-BUF
            MOVE FUNCTION LENGTH("HELLO WORLD") TO WS-STR-01-LEN
-           DISPLAY " "
-           DISPLAY "to lower before: " WS-STR-01-BUF(1:WS-STR-01-LEN)
-      -       WS-STR-01-LEN
            CALL 'TOLOWER' USING WS-STR-01
-           DISPLAY "to lower: " WS-STR-01-BUF(1:WS-STR-01-LEN)
-           STOP RUN.
+           MOVE 'Y' TO WS-TEST-OK
+           IF WS-STR-01-BUF(1:11) NOT = "hello world"
+               MOVE 'N' TO WS-TEST-OK
+           END-IF
+           MOVE "TOLOWER: hello world" TO WS-TEST-NAME
+           PERFORM RECORD-RESULT.
+
+       TEST-STRCMP-EMPTY-VS-EMPTY.
+           MOVE SPACES TO WS-STR-01-BUF
+           MOVE 0 TO WS-STR-01-LEN
+           MOVE SPACES TO WS-STR-02-BUF
+           MOVE 0 TO WS-STR-02-LEN
+           CALL 'STRCMP' USING
+               WS-CMP-RET
+               WS-STR-01
+               WS-STR-02
+           MOVE 'Y' TO WS-TEST-OK
+           IF WS-CMP-RET NOT = 0
+               MOVE 'N' TO WS-TEST-OK
+           END-IF
+           MOVE "STRCMP: empty vs empty" TO WS-TEST-NAME
+           PERFORM RECORD-RESULT.
+
+       TEST-STRLEFT-EMPTY-SOURCE.
+           MOVE SPACES TO WS-STR-01-BUF
+           MOVE 0 TO WS-STR-01-LEN
+           MOVE 5 TO WS-STRLEFT-LEN
+           CALL 'STRLEFT' USING
+               WS-STR-01
+               WS-STRLEFT-LEN
+               WS-STRLEFT-RET
+               WS-STRLEFT-RETURN-CODE
+           MOVE 'Y' TO WS-TEST-OK
+           IF WS-STRLEFT-RET-LEN NOT = 0
+               OR WS-STRLEFT-RETURN-CODE NOT = 1
+               MOVE 'N' TO WS-TEST-OK
+           END-IF
+           MOVE "STRLEFT: empty source clamps to 0" TO WS-TEST-NAME
+           PERFORM RECORD-RESULT.
+
+       TEST-STRLEFT-ALL-SPACES.
+           MOVE ALL " " TO WS-STR-01-BUF
+           MOVE 10 TO WS-STR-01-LEN
+           MOVE 4 TO WS-STRLEFT-LEN
+           CALL 'STRLEFT' USING
+               WS-STR-01
+               WS-STRLEFT-LEN
+               WS-STRLEFT-RET
+               WS-STRLEFT-RETURN-CODE
+           MOVE 'Y' TO WS-TEST-OK
+           IF WS-STRLEFT-RET-LEN NOT = 4
+               OR WS-STRLEFT-RET-BUF(1:4) NOT = "    "
+               MOVE 'N' TO WS-TEST-OK
+           END-IF
+           MOVE "STRLEFT: all-space source" TO WS-TEST-NAME
+           PERFORM RECORD-RESULT.
+
+       TEST-STRPOS-EMPTY-SOURCE.
+           MOVE SPACES TO WS-STR-01-BUF
+           MOVE 0 TO WS-STR-01-LEN
+           MOVE "x" TO WS-STR-02-BUF
+           MOVE 1 TO WS-STR-02-LEN
+           CALL 'STRPOS' USING
+               WS-STR-01
+               WS-STR-02
+               WS-POS-RET
+           MOVE 'Y' TO WS-TEST-OK
+           IF WS-POS-RET NOT = 0
+               MOVE 'N' TO WS-TEST-OK
+           END-IF
+           MOVE "STRPOS: empty source not found" TO WS-TEST-NAME
+           PERFORM RECORD-RESULT.
+
+       TEST-STRCMP-MAXLEN-EQUAL.
+           MOVE LENGTH OF WS-STR-01-BUF TO WS-MAXLEN
+           MOVE ALL "A" TO WS-STR-01-BUF
+           MOVE WS-MAXLEN TO WS-STR-01-LEN
+           MOVE ALL "A" TO WS-STR-02-BUF
+           MOVE WS-MAXLEN TO WS-STR-02-LEN
+           CALL 'STRCMP' USING
+               WS-CMP-RET
+               WS-STR-01
+               WS-STR-02
+           MOVE 'Y' TO WS-TEST-OK
+           IF WS-CMP-RET NOT = 0
+               MOVE 'N' TO WS-TEST-OK
+           END-IF
+           MOVE "STRCMP: max-length buffers equal" TO WS-TEST-NAME
+           PERFORM RECORD-RESULT.
+
+       TEST-STRLEFT-MAXLEN.
+           MOVE LENGTH OF WS-STR-01-BUF TO WS-MAXLEN
+           MOVE ALL "B" TO WS-STR-01-BUF
+           MOVE WS-MAXLEN TO WS-STR-01-LEN
+           MOVE WS-MAXLEN TO WS-STRLEFT-LEN
+           CALL 'STRLEFT' USING
+               WS-STR-01
+               WS-STRLEFT-LEN
+               WS-STRLEFT-RET
+               WS-STRLEFT-RETURN-CODE
+           MOVE 'Y' TO WS-TEST-OK
+           IF WS-STRLEFT-RET-LEN NOT = WS-MAXLEN
+               OR WS-STRLEFT-RETURN-CODE NOT = 0
+               MOVE 'N' TO WS-TEST-OK
+           END-IF
+           MOVE "STRLEFT: full-width buffer round trip" TO
+               WS-TEST-NAME
+           PERFORM RECORD-RESULT.
+
        END PROGRAM MAIN.
