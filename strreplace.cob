@@ -0,0 +1,89 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. STRREPLACE.
+
+       ENVIRONMENT DIVISION.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01  WS-OUT         PIC 9(9) COMP-5.
+       01  WS-IN          PIC 9(9) COMP-5.
+       01  WS-DEST        PIC 9(9) COMP-5.
+       01  WS-AVAIL       PIC 9(9) COMP-5.
+       01  WS-COPY-LEN    PIC 9(9) COMP-5.
+
+       LINKAGE SECTION.
+       COPY "STRING.cpy" REPLACING ==MY-STRING== BY ==LS-STR==
+                     ==MY-LEN== BY ==LS-STR-LEN==
+                     ==MY-BUF== BY ==LS-STR-BUF==.
+       COPY "STRING.cpy" REPLACING ==MY-STRING== BY ==LS-OLD==
+                     ==MY-LEN== BY ==LS-OLD-LEN==
+                     ==MY-BUF== BY ==LS-OLD-BUF==.
+       COPY "STRING.cpy" REPLACING ==MY-STRING== BY ==LS-NEW==
+                     ==MY-LEN== BY ==LS-NEW-LEN==
+                     ==MY-BUF== BY ==LS-NEW-BUF==.
+       COPY "STRING.cpy" REPLACING ==MY-STRING== BY ==LS-RETURN==
+                     ==MY-LEN== BY ==LS-RETURN-LEN==
+                     ==MY-BUF== BY ==LS-RETURN-BUF==.
+
+       PROCEDURE DIVISION USING
+           LS-STR        LS-OLD        LS-NEW
+           LS-RETURN.
+
+           MOVE 0 TO LS-RETURN-LEN
+           MOVE ALL SPACES TO LS-RETURN-BUF
+           MOVE 1 TO WS-DEST
+
+      *    An empty search string would never advance WS-OUT below,
+      *    so treat it the same as "no match anywhere" and copy the
+      *    source through unchanged.
+           IF LS-OLD-LEN = 0
+               MOVE LS-STR-BUF(1:LS-STR-LEN)
+                   TO LS-RETURN-BUF(1:LS-STR-LEN)
+               MOVE LS-STR-LEN TO LS-RETURN-LEN
+               GOBACK
+           END-IF
+
+           MOVE 1 TO WS-OUT
+      *    Stop once LS-RETURN-BUF is full -- a source string with many
+      *    matches (or a replacement longer than the room left) cannot
+      *    be allowed to drive WS-DEST past the buffer's own capacity,
+      *    the same clamp-before-every-MOVE discipline STRCONCAT uses.
+           PERFORM UNTIL WS-OUT > LS-STR-LEN
+                   OR WS-DEST > FUNCTION LENGTH(LS-RETURN-BUF)
+               MOVE 0 TO WS-IN
+               IF WS-OUT + LS-OLD-LEN - 1 <= LS-STR-LEN
+                   MOVE 1 TO WS-IN
+                   PERFORM UNTIL
+                          WS-IN   > LS-OLD-LEN
+                       OR LS-STR-BUF(WS-OUT + WS-IN - 1:1)
+                          NOT = LS-OLD-BUF(WS-IN:1)
+                       ADD 1 TO WS-IN
+                   END-PERFORM
+               END-IF
+
+               IF WS-IN > LS-OLD-LEN
+                   IF LS-NEW-LEN NOT = 0
+                       COMPUTE WS-AVAIL =
+                           FUNCTION LENGTH(LS-RETURN-BUF) - WS-DEST + 1
+                       IF LS-NEW-LEN > WS-AVAIL
+                           MOVE WS-AVAIL TO WS-COPY-LEN
+                       ELSE
+                           MOVE LS-NEW-LEN TO WS-COPY-LEN
+                       END-IF
+                       IF WS-COPY-LEN > 0
+                           MOVE LS-NEW-BUF(1:WS-COPY-LEN)
+                               TO LS-RETURN-BUF(WS-DEST:WS-COPY-LEN)
+                           ADD WS-COPY-LEN TO WS-DEST
+                       END-IF
+                   END-IF
+                   ADD LS-OLD-LEN TO WS-OUT
+               ELSE
+                   MOVE LS-STR-BUF(WS-OUT:1)
+                       TO LS-RETURN-BUF(WS-DEST:1)
+                   ADD 1 TO WS-DEST
+                   ADD 1 TO WS-OUT
+               END-IF
+           END-PERFORM
+
+           COMPUTE LS-RETURN-LEN = WS-DEST - 1
+           GOBACK.
