@@ -0,0 +1,321 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. FT-CORRECT.
+
+      *    Request 036 - an online correction screen for the records
+      *    Request 003's reject handling pulled out of the batch run.
+      *    Presents name_rejects.txt one record at a time, lets an
+      *    operator key in the corrected last/first/middle/suffix
+      *    fields at a console prompt, and appends the result straight
+      *    into clean_names.txt -- so a bad record gets fixed and
+      *    loaded without anyone hand-editing raw_names.txt and
+      *    rerunning the whole batch. A record the operator skips (or
+      *    a run the operator quits out of early) is carried forward
+      *    into a new name_rejects.txt so nothing already keyed is
+      *    lost and nothing left alone disappears.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT REJECTS-FILE ASSIGN TO DYNAMIC WS-REJECTS-FILENAME
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-REJ-STAT.
+           SELECT REJECTS-REMAINING-FILE ASSIGN TO DYNAMIC
+               WS-REJECTS-REMAINING-FILENAME
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-REM-STAT.
+           SELECT CLEAN-FILE ASSIGN TO DYNAMIC WS-CLEAN-FILENAME
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CLN-STAT.
+
+       DATA DIVISION.
+       FILE SECTION.
+      *    Bytes 1-256 are the raw input record verbatim, bytes 257-286
+      *    are the reject reason name.cob's WRITE-REJECTED-RECORD tacks
+      *    on -- same layout on both sides of the rejects file.
+       FD  REJECTS-FILE.
+       01  REJECTS-RECORD           PIC X(286).
+
+       FD  REJECTS-REMAINING-FILE.
+       01  REJECTS-REMAINING-RECORD PIC X(286).
+
+       FD  CLEAN-FILE.
+       01  CLEAN-RECORD             PIC X(256).
+      *    Same structured overlay name.cob's NAME-RECORD uses, so a
+      *    corrected record lands in clean_names.txt with the fields
+      *    at the same fixed offsets every other clean record has.
+       01  CORRECT-NAME-RECORD REDEFINES CLEAN-RECORD.
+           05  CORRECT-CUST-ID          PIC X(10).
+           COPY "NAME-RECORD.cpy".
+
+       WORKING-STORAGE SECTION.
+       77  WS-REJ-STAT      PIC XX VALUE SPACES.
+       77  WS-REM-STAT      PIC XX VALUE SPACES.
+       77  WS-CLN-STAT      PIC XX VALUE SPACES.
+
+       01  WS-REJECTS-FILENAME  PIC X(100) VALUE 'name_rejects.txt'.
+       01  WS-REJECTS-REMAINING-FILENAME PIC X(100)
+                                VALUE 'name_rejects.txt.new'.
+       01  WS-CLEAN-FILENAME    PIC X(100) VALUE 'clean_names.txt'.
+
+       01  WS-EOF-SWITCH        PIC X VALUE 'N'.
+       01  WS-QUIT-SWITCH       PIC X VALUE 'N'.
+           88  OPERATOR-QUIT        VALUE 'Y'.
+       01  WS-CORRECTED-COUNT   PIC 9(9) VALUE 0.
+       01  WS-SKIPPED-COUNT     PIC 9(9) VALUE 0.
+       01  WS-CARRIED-COUNT     PIC 9(9) VALUE 0.
+
+       01  WS-OPERATOR-ACTION   PIC X VALUE SPACES.
+       01  WS-OPERATOR-LAST     PIC X(80) VALUE SPACES.
+       01  WS-OPERATOR-FIRST    PIC X(80) VALUE SPACES.
+       01  WS-OPERATOR-MIDDLE   PIC X(76) VALUE SPACES.
+       01  WS-OPERATOR-SUFFIX   PIC X(10) VALUE SPACES.
+
+      *    Same space/hyphen/apostrophe word-splitting rule
+      *    PROCESS-NAME and FT-ADDRESS use, applied to each keyed-in
+      *    field so a multi-word correction (e.g. a hyphenated last
+      *    name) gets cased consistently with the rest of the batch.
+      *    Each field is cased through this one shared buffer, since
+      *    LAST-NAME/FIRST-NAME/MIDDLE-NAME are separate elementary
+      *    items rather than one addressable record.
+       01  WS-CASE-FIELD-BUF    PIC X(80) VALUE SPACES.
+       01  WS-FLD-LEN           PIC 9(4) COMP.
+       01  WS-FLD-IDX           PIC 9(4) COMP.
+       01  WS-WORD-START        PIC 9(4) COMP.
+       01  WS-WORD-END          PIC 9(4) COMP.
+       01  WS-WORD-LEN          PIC 9(4) COMP.
+       01  WS-CASEWORD-BUF             PIC X(256) VALUE SPACES.
+       01  WS-CASEWORD-PARTICLE-FLAG   PIC X VALUE 'N'.
+
+      *    Review fix - same suffix table name.cob's CHECK-SUFFIX-MATCH/
+      *    APPLY-SUFFIX-CASE use, so an operator-keyed "ii"/"iii"/"iv"
+      *    renders as the same all-caps "II"/"III"/"IV" form the batch
+      *    run produces, instead of CASE-OPERATOR-FIELD's default
+      *    title-case (which would give "Ii"/"Iii"/"Iv").
+       01  WS-SUFFIX-TABLE-DATA.
+           05  FILLER              PIC X(6) VALUE 'JR'.
+           05  FILLER              PIC X(6) VALUE 'SR'.
+           05  FILLER              PIC X(6) VALUE 'II'.
+           05  FILLER              PIC X(6) VALUE 'III'.
+           05  FILLER              PIC X(6) VALUE 'IV'.
+       01  WS-SUFFIX-TABLE REDEFINES WS-SUFFIX-TABLE-DATA.
+           05  WS-SUFFIX-ENTRY     PIC X(6) OCCURS 5 TIMES.
+
+       01  WS-SUFFIX-DISPLAY-DATA.
+           05  FILLER              PIC X(6) VALUE 'Jr'.
+           05  FILLER              PIC X(6) VALUE 'Sr'.
+           05  FILLER              PIC X(6) VALUE 'II'.
+           05  FILLER              PIC X(6) VALUE 'III'.
+           05  FILLER              PIC X(6) VALUE 'IV'.
+       01  WS-SUFFIX-DISPLAY REDEFINES WS-SUFFIX-DISPLAY-DATA.
+           05  WS-SUFFIX-DISPLAY-ENTRY PIC X(6) OCCURS 5 TIMES.
+
+       01  WS-TBL-IDX               PIC 9(4) COMP.
+       01  WS-SUFFIX-MATCH-IDX      PIC 9(4) COMP.
+       01  WS-OPERATOR-SUFFIX-UPPER PIC X(10) VALUE SPACES.
+       01  WS-SUFFIX-SWITCH         PIC X VALUE 'N'.
+           88  IS-SUFFIX-MATCH          VALUE 'Y'.
+
+       PROCEDURE DIVISION.
+       MAIN-LOGIC.
+           OPEN INPUT REJECTS-FILE
+           IF WS-REJ-STAT NOT = "00"
+               IF WS-REJ-STAT = "35"
+                   DISPLAY "No rejects file to correct: "
+                       FUNCTION TRIM(WS-REJECTS-FILENAME)
+               ELSE
+                   DISPLAY "Failed to open rejects file. STATUS="
+                       WS-REJ-STAT
+               END-IF
+               GOBACK
+           END-IF
+
+           OPEN OUTPUT REJECTS-REMAINING-FILE
+           IF WS-REM-STAT NOT = "00"
+               DISPLAY "Failed to open working rejects file. STATUS="
+                   WS-REM-STAT
+               CLOSE REJECTS-FILE
+               GOBACK
+           END-IF
+
+           OPEN EXTEND CLEAN-FILE
+           IF WS-CLN-STAT = "35"
+               OPEN OUTPUT CLEAN-FILE
+           END-IF
+           IF WS-CLN-STAT NOT = "00"
+               DISPLAY "Failed to open clean file. STATUS=" WS-CLN-STAT
+               CLOSE REJECTS-FILE
+               CLOSE REJECTS-REMAINING-FILE
+               GOBACK
+           END-IF
+
+           DISPLAY "FT-CORRECT - online correction screen for "
+               "rejected name records"
+
+           MOVE 'N' TO WS-EOF-SWITCH
+           PERFORM UNTIL WS-EOF-SWITCH = 'Y'
+               READ REJECTS-FILE
+                   AT END
+                       MOVE 'Y' TO WS-EOF-SWITCH
+                   NOT AT END
+                       IF OPERATOR-QUIT
+                           PERFORM CARRY-FORWARD-RECORD
+                       ELSE
+                           PERFORM PRESENT-ONE-REJECT
+                       END-IF
+               END-READ
+           END-PERFORM
+
+           CLOSE REJECTS-FILE
+           CLOSE REJECTS-REMAINING-FILE
+           CLOSE CLEAN-FILE
+
+           DISPLAY "Corrected=" WS-CORRECTED-COUNT
+               " Skipped=" WS-SKIPPED-COUNT
+               " Carried forward=" WS-CARRIED-COUNT
+
+      *    The records nobody keyed in this session replace
+      *    name_rejects.txt so the next FT-CORRECT run picks up right
+      *    where this one left off.
+           CALL "CBL_DELETE_FILE" USING WS-REJECTS-FILENAME
+           CALL "CBL_RENAME_FILE" USING WS-REJECTS-REMAINING-FILENAME
+               WS-REJECTS-FILENAME
+           GOBACK.
+
+      *    Shows one rejected record and lets the operator key C to
+      *    correct it, S to skip it (carried forward unchanged), or Q
+      *    to quit (this and every remaining record are carried
+      *    forward unchanged).
+       PRESENT-ONE-REJECT.
+           DISPLAY " "
+           DISPLAY "Customer id: " REJECTS-RECORD(1:10)
+           DISPLAY "Raw text   : "
+               FUNCTION TRIM(REJECTS-RECORD(11:246))
+           DISPLAY "Reason     : "
+               FUNCTION TRIM(REJECTS-RECORD(257:30))
+           DISPLAY "Correct this record? (C)orrect  (S)kip  (Q)uit "
+               WITH NO ADVANCING
+           ACCEPT WS-OPERATOR-ACTION
+           MOVE FUNCTION UPPER-CASE(WS-OPERATOR-ACTION)
+               TO WS-OPERATOR-ACTION
+
+           EVALUATE WS-OPERATOR-ACTION
+               WHEN 'C'
+                   PERFORM KEY-IN-CORRECTION
+               WHEN 'Q'
+                   MOVE 'Y' TO WS-QUIT-SWITCH
+                   PERFORM CARRY-FORWARD-RECORD
+               WHEN OTHER
+                   ADD 1 TO WS-SKIPPED-COUNT
+                   PERFORM CARRY-FORWARD-RECORD
+           END-EVALUATE.
+
+       KEY-IN-CORRECTION.
+           DISPLAY "Last name  : " WITH NO ADVANCING
+           ACCEPT WS-OPERATOR-LAST
+           DISPLAY "First name : " WITH NO ADVANCING
+           ACCEPT WS-OPERATOR-FIRST
+           DISPLAY "Middle name: " WITH NO ADVANCING
+           ACCEPT WS-OPERATOR-MIDDLE
+           DISPLAY "Suffix     : " WITH NO ADVANCING
+           ACCEPT WS-OPERATOR-SUFFIX
+
+           MOVE SPACES TO CLEAN-RECORD
+           MOVE REJECTS-RECORD(1:10) TO CORRECT-CUST-ID
+           MOVE SPACES TO LAST-NAME FIRST-NAME MIDDLE-NAME SUFFIX
+
+           MOVE WS-OPERATOR-LAST TO WS-CASE-FIELD-BUF
+           PERFORM CASE-OPERATOR-FIELD
+           MOVE WS-CASE-FIELD-BUF(1:80) TO LAST-NAME
+
+           MOVE WS-OPERATOR-FIRST TO WS-CASE-FIELD-BUF
+           PERFORM CASE-OPERATOR-FIELD
+           MOVE WS-CASE-FIELD-BUF(1:80) TO FIRST-NAME
+
+           MOVE WS-OPERATOR-MIDDLE TO WS-CASE-FIELD-BUF
+           PERFORM CASE-OPERATOR-FIELD
+           MOVE WS-CASE-FIELD-BUF(1:76) TO MIDDLE-NAME
+
+           PERFORM CHECK-OPERATOR-SUFFIX
+           IF IS-SUFFIX-MATCH
+               MOVE WS-SUFFIX-DISPLAY-ENTRY(WS-SUFFIX-MATCH-IDX)
+                   TO SUFFIX
+           ELSE
+               MOVE WS-OPERATOR-SUFFIX TO WS-CASE-FIELD-BUF
+               PERFORM CASE-OPERATOR-FIELD
+               MOVE WS-CASE-FIELD-BUF(1:10) TO SUFFIX
+           END-IF
+
+           WRITE CLEAN-RECORD
+           IF WS-CLN-STAT NOT = "00"
+               DISPLAY "Write error on clean file. STATUS=" WS-CLN-STAT
+           ELSE
+               ADD 1 TO WS-CORRECTED-COUNT
+           END-IF.
+
+      *    Checks the operator-keyed suffix against the same suffix
+      *    table name.cob carries, the way name.cob's CHECK-SUFFIX-
+      *    MATCH does, so a matching suffix can be rendered from
+      *    WS-SUFFIX-DISPLAY-ENTRY instead of falling through to
+      *    CASE-OPERATOR-FIELD's default title-casing.
+       CHECK-OPERATOR-SUFFIX.
+           MOVE 'N' TO WS-SUFFIX-SWITCH
+           MOVE FUNCTION UPPER-CASE(FUNCTION TRIM(WS-OPERATOR-SUFFIX))
+               TO WS-OPERATOR-SUFFIX-UPPER
+           PERFORM VARYING WS-TBL-IDX FROM 1 BY 1
+                   UNTIL WS-TBL-IDX > 5
+               IF FUNCTION TRIM(WS-OPERATOR-SUFFIX-UPPER) =
+                       FUNCTION TRIM(WS-SUFFIX-ENTRY(WS-TBL-IDX))
+                   MOVE 'Y' TO WS-SUFFIX-SWITCH
+                   MOVE WS-TBL-IDX TO WS-SUFFIX-MATCH-IDX
+                   EXIT PERFORM
+               END-IF
+           END-PERFORM.
+
+      *    Splits WS-CASE-FIELD-BUF on space/hyphen/apostrophe exactly
+      *    as PROCESS-NAME and FT-ADDRESS do, applying CASEWORD's
+      *    particle/default title-casing to each word in place.
+       CASE-OPERATOR-FIELD.
+           MOVE FUNCTION LENGTH(WS-CASE-FIELD-BUF) TO WS-FLD-LEN
+           MOVE 1 TO WS-FLD-IDX
+
+           PERFORM UNTIL WS-FLD-IDX > WS-FLD-LEN
+               PERFORM UNTIL WS-FLD-IDX > WS-FLD-LEN
+                       OR WS-CASE-FIELD-BUF(WS-FLD-IDX:1) NOT = ' '
+                   ADD 1 TO WS-FLD-IDX
+               END-PERFORM
+
+               IF WS-FLD-IDX <= WS-FLD-LEN
+                   MOVE WS-FLD-IDX TO WS-WORD-START
+                   IF WS-CASE-FIELD-BUF(WS-FLD-IDX:1) = '-' OR
+                           WS-CASE-FIELD-BUF(WS-FLD-IDX:1) = "'"
+                       ADD 1 TO WS-FLD-IDX
+                   ELSE
+                       PERFORM UNTIL WS-FLD-IDX > WS-FLD-LEN
+                               OR WS-CASE-FIELD-BUF(WS-FLD-IDX:1) = ' '
+                               OR WS-CASE-FIELD-BUF(WS-FLD-IDX:1) = '-'
+                               OR WS-CASE-FIELD-BUF(WS-FLD-IDX:1) = "'"
+                           ADD 1 TO WS-FLD-IDX
+                       END-PERFORM
+                   END-IF
+                   COMPUTE WS-WORD-END = WS-FLD-IDX - 1
+                   COMPUTE WS-WORD-LEN = WS-WORD-END - WS-WORD-START + 1
+                   MOVE SPACES TO WS-CASEWORD-BUF
+                   MOVE WS-CASE-FIELD-BUF(WS-WORD-START:WS-WORD-LEN)
+                       TO WS-CASEWORD-BUF(1:WS-WORD-LEN)
+                   CALL 'CASEWORD' USING WS-CASEWORD-BUF WS-WORD-LEN
+                       WS-CASEWORD-PARTICLE-FLAG
+                   MOVE WS-CASEWORD-BUF(1:WS-WORD-LEN)
+                       TO WS-CASE-FIELD-BUF(WS-WORD-START:WS-WORD-LEN)
+               END-IF
+           END-PERFORM.
+
+       CARRY-FORWARD-RECORD.
+           MOVE REJECTS-RECORD TO REJECTS-REMAINING-RECORD
+           WRITE REJECTS-REMAINING-RECORD
+           IF WS-REM-STAT NOT = "00"
+               DISPLAY "Write error on working rejects file. STATUS="
+                   WS-REM-STAT
+           ELSE
+               ADD 1 TO WS-CARRIED-COUNT
+           END-IF.
+
+       END PROGRAM FT-CORRECT.
