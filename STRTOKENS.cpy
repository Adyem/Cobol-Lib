@@ -0,0 +1,15 @@
+      *****************************************************************
+      *  Request 017 - table of STRING.cpy-style entries STRSPLIT
+      *  fills with the tokens from one source string. Capped at
+      *  MY-TOKEN-MAX the same way this program's other bounded
+      *  tables (e.g. FT-NAME's WS-SUFFIX-TABLE, WS-SOURCE-TABLE) stop
+      *  growing once their OCCURS limit is reached rather than
+      *  erroring -- a caller can still see MY-TOKEN-COUNT hit the cap
+      *  and know some tokens were dropped.
+      *****************************************************************
+       01  MY-TOKENS.
+           05  MY-TOKEN-COUNT      PIC 9(9) COMP-5.
+           05  MY-TOKEN-MAX        PIC 9(9) COMP-5 VALUE 50.
+           05  MY-TOKEN-ENTRY OCCURS 50 TIMES.
+               10  MY-TOKEN-BUF    PIC X(255).
+               10  MY-TOKEN-LEN    PIC 9(9) COMP-5.
