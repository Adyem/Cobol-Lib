@@ -0,0 +1,191 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. FT-RECON.
+
+      *    Request 031 - compares FT-NAME's control report (name.cob)
+      *    "Records read" count against the source system's extract
+      *    manifest count, flagging a discrepancy before clean_names.txt
+      *    is released downstream, instead of only finding a truncated
+      *    extract once downstream counts come up short.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CONTROL-REPORT-FILE ASSIGN TO DYNAMIC
+               WS-CONTROL-REPORT-FILENAME
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CTL-STAT.
+           SELECT SOURCE-MANIFEST-FILE ASSIGN TO DYNAMIC
+               WS-SOURCE-MANIFEST-FILENAME
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-SRCMAN-STAT.
+           SELECT RECON-REPORT-FILE ASSIGN TO DYNAMIC
+               WS-RECON-REPORT-FILENAME
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RECON-STAT.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CONTROL-REPORT-FILE.
+       01  CONTROL-REPORT-RECORD   PIC X(80).
+
+       FD  SOURCE-MANIFEST-FILE.
+       01  SOURCE-MANIFEST-RECORD  PIC X(80).
+
+       FD  RECON-REPORT-FILE.
+       01  RECON-REPORT-RECORD     PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       77  WS-CTL-STAT      PIC XX VALUE SPACES.
+       77  WS-SRCMAN-STAT   PIC XX VALUE SPACES.
+       77  WS-RECON-STAT    PIC XX VALUE SPACES.
+
+       01  WS-CONTROL-REPORT-FILENAME  PIC X(100)
+                                    VALUE 'name_control_report.txt'.
+       01  WS-SOURCE-MANIFEST-FILENAME PIC X(100)
+                                    VALUE 'source_extract_manifest.txt'.
+       01  WS-RECON-REPORT-FILENAME    PIC X(100)
+                               VALUE 'name_reconciliation_rpt.txt'.
+
+       01  WS-EOF-SWITCH            PIC X VALUE 'N'.
+       01  WS-DISCREPANCY-SWITCH    PIC X VALUE 'N'.
+           88  HAS-DISCREPANCY          VALUE 'Y'.
+       01  WS-CONTROL-READ-COUNT    PIC 9(9) VALUE 0.
+       01  WS-SOURCE-MANIFEST-COUNT PIC 9(9) VALUE 0.
+       01  WS-LABEL-TEXT            PIC X(40).
+       01  WS-RAW-COUNT-TEXT        PIC X(20).
+       01  WS-CLEAN-COUNT-TEXT      PIC X(20).
+       01  WS-SCAN-IDX              PIC 9(4) COMP.
+       01  WS-OUT-IDX               PIC 9(4) COMP.
+       01  WS-RECON-NUM-EDIT        PIC ZZZ,ZZZ,ZZ9.
+
+       PROCEDURE DIVISION.
+       MAIN-LOGIC.
+           PERFORM READ-CONTROL-REPORT
+           PERFORM READ-SOURCE-MANIFEST
+
+           IF WS-CONTROL-READ-COUNT NOT = WS-SOURCE-MANIFEST-COUNT
+               MOVE 'Y' TO WS-DISCREPANCY-SWITCH
+           END-IF
+
+           PERFORM WRITE-RECONCILIATION-REPORT
+
+           IF HAS-DISCREPANCY
+               DISPLAY "RECONCILIATION DISCREPANCY: control report="
+                   WS-CONTROL-READ-COUNT " source manifest="
+                   WS-SOURCE-MANIFEST-COUNT
+               MOVE 1 TO RETURN-CODE
+           ELSE
+               DISPLAY "Reconciliation OK: " WS-CONTROL-READ-COUNT
+                   " records"
+               MOVE 0 TO RETURN-CODE
+           END-IF
+           GOBACK.
+
+       READ-CONTROL-REPORT.
+           OPEN INPUT CONTROL-REPORT-FILE
+           IF WS-CTL-STAT NOT = "00"
+               DISPLAY "Failed to open control report. STATUS="
+                   WS-CTL-STAT
+               MOVE 2 TO RETURN-CODE
+               GOBACK
+           END-IF
+
+           MOVE 'N' TO WS-EOF-SWITCH
+           PERFORM UNTIL WS-EOF-SWITCH = 'Y'
+               READ CONTROL-REPORT-FILE
+                   AT END
+                       MOVE 'Y' TO WS-EOF-SWITCH
+                   NOT AT END
+                       PERFORM PARSE-CONTROL-REPORT-LINE
+               END-READ
+           END-PERFORM
+
+           CLOSE CONTROL-REPORT-FILE.
+
+       PARSE-CONTROL-REPORT-LINE.
+           IF CONTROL-REPORT-RECORD(1:12) = "Records read"
+               UNSTRING CONTROL-REPORT-RECORD DELIMITED BY ":"
+                   INTO WS-LABEL-TEXT WS-RAW-COUNT-TEXT
+               PERFORM STRIP-COMMAS
+               MOVE FUNCTION NUMVAL(FUNCTION TRIM(WS-CLEAN-COUNT-TEXT))
+                   TO WS-CONTROL-READ-COUNT
+           END-IF.
+
+       READ-SOURCE-MANIFEST.
+           OPEN INPUT SOURCE-MANIFEST-FILE
+           IF WS-SRCMAN-STAT NOT = "00"
+               DISPLAY "Failed to open source manifest. STATUS="
+                   WS-SRCMAN-STAT
+               MOVE 2 TO RETURN-CODE
+               GOBACK
+           END-IF
+
+           READ SOURCE-MANIFEST-FILE
+               AT END
+                   DISPLAY "Source manifest file is empty: "
+                       FUNCTION TRIM(WS-SOURCE-MANIFEST-FILENAME)
+               NOT AT END
+                   UNSTRING SOURCE-MANIFEST-RECORD DELIMITED BY "="
+                       INTO WS-LABEL-TEXT WS-RAW-COUNT-TEXT
+                   PERFORM STRIP-COMMAS
+                   MOVE FUNCTION NUMVAL(
+                       FUNCTION TRIM(WS-CLEAN-COUNT-TEXT))
+                       TO WS-SOURCE-MANIFEST-COUNT
+           END-READ
+
+           CLOSE SOURCE-MANIFEST-FILE.
+
+      *    Strips commas and spaces out of a PIC ZZZ,ZZZ,ZZ9-edited
+      *    count (the same edit picture the control report and the
+      *    clean-file trailer both use) so FUNCTION NUMVAL, which
+      *    doesn't accept group separators, can read it.
+       STRIP-COMMAS.
+           MOVE SPACES TO WS-CLEAN-COUNT-TEXT
+           MOVE 0 TO WS-OUT-IDX
+           PERFORM VARYING WS-SCAN-IDX FROM 1 BY 1
+                   UNTIL WS-SCAN-IDX > LENGTH OF WS-RAW-COUNT-TEXT
+               IF WS-RAW-COUNT-TEXT(WS-SCAN-IDX:1) NOT = ','
+                       AND WS-RAW-COUNT-TEXT(WS-SCAN-IDX:1) NOT = ' '
+                   ADD 1 TO WS-OUT-IDX
+                   MOVE WS-RAW-COUNT-TEXT(WS-SCAN-IDX:1)
+                       TO WS-CLEAN-COUNT-TEXT(WS-OUT-IDX:1)
+               END-IF
+           END-PERFORM.
+
+       WRITE-RECONCILIATION-REPORT.
+           OPEN OUTPUT RECON-REPORT-FILE
+           IF WS-RECON-STAT NOT = "00"
+               DISPLAY "Failed to open reconciliation report. STATUS="
+                   WS-RECON-STAT
+               EXIT PARAGRAPH
+           END-IF
+
+           MOVE "FT-NAME CONTROL-TOTAL RECONCILIATION"
+               TO RECON-REPORT-RECORD
+           WRITE RECON-REPORT-RECORD
+
+           MOVE WS-CONTROL-READ-COUNT TO WS-RECON-NUM-EDIT
+           STRING "Records read (control report) : "
+                   WS-RECON-NUM-EDIT DELIMITED BY SIZE
+               INTO RECON-REPORT-RECORD
+           END-STRING
+           WRITE RECON-REPORT-RECORD
+
+           MOVE WS-SOURCE-MANIFEST-COUNT TO WS-RECON-NUM-EDIT
+           STRING "Source manifest count          : "
+                   WS-RECON-NUM-EDIT DELIMITED BY SIZE
+               INTO RECON-REPORT-RECORD
+           END-STRING
+           WRITE RECON-REPORT-RECORD
+
+           IF HAS-DISCREPANCY
+               MOVE "RESULT: DISCREPANCY - counts do not match"
+                   TO RECON-REPORT-RECORD
+           ELSE
+               MOVE "RESULT: OK - counts reconcile"
+                   TO RECON-REPORT-RECORD
+           END-IF
+           WRITE RECON-REPORT-RECORD
+
+           CLOSE RECON-REPORT-FILE.
+
+       END PROGRAM FT-RECON.
