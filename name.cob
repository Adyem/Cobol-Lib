@@ -4,64 +4,1575 @@
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-           SELECT WS-INPUT-FILE ASSIGN TO 'raw_names.txt'
-               ORGANIZATION IS LINE SEQUENTIAL.
-           SELECT OUTPUT-FILE ASSIGN TO 'clean_names.txt'
-               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT WS-INPUT-FILE ASSIGN TO DYNAMIC WS-INPUT-FILENAME
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-IN-STAT.
+           SELECT OUTPUT-FILE ASSIGN TO DYNAMIC WS-OUTPUT-FILENAME
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-OUT-STAT.
+           SELECT REPORT-FILE ASSIGN TO DYNAMIC WS-REPORT-FILENAME
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RPT-STAT.
+           SELECT REJECTS-FILE ASSIGN TO DYNAMIC WS-REJECTS-FILENAME
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-REJ-STAT.
+      *    Request 005 wants ORGANIZATION IS INDEXED keyed on customer
+      *    id; this build's libcob reports "indexed file handler:
+      *    disabled" (no ISAM backend linked in), so a keyed-master
+      *    capability is delivered with ORGANIZATION IS RELATIVE over a
+      *    numeric key folded from the customer id. Swapping back to
+      *    ORGANIZATION IS INDEXED / RECORD KEY IS MASTER-CUST-ID is a
+      *    one-line change once a production build links vbisam/db.
+           SELECT NAME-MASTER-FILE ASSIGN TO DYNAMIC WS-MASTER-FILENAME
+               ORGANIZATION IS RELATIVE
+               ACCESS MODE IS DYNAMIC
+               RELATIVE KEY IS WS-MASTER-RKEY
+               FILE STATUS IS WS-MASTER-STAT.
+      *    Request 006 - checkpoint counter for restarting a failed run
+      *    without reprocessing already-clean rows.
+           SELECT RESTART-FILE ASSIGN TO DYNAMIC WS-RESTART-FILENAME
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RST-STAT.
+      *    Request 007 - before/after audit trail so compliance can
+      *    trace exactly how a customer name got standardized.
+           SELECT AUDIT-FILE ASSIGN TO DYNAMIC WS-AUDIT-FILENAME
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AUD-STAT.
+      *    Request 010 - repeated identical cleaned names flagged to
+      *    a duplicates report instead of only surfacing downstream.
+           SELECT DUPLICATES-FILE ASSIGN TO DYNAMIC
+               WS-DUPLICATES-FILENAME
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-DUP-STAT.
+      *    Request 014 - manifest of several source-system input files
+      *    to run through the existing cleansing logic in one job step.
+           SELECT MANIFEST-FILE ASSIGN TO DYNAMIC WS-MANIFEST-FILENAME
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-MAN-STAT.
+      *    Request 030 - fixed-width CRM load extract built alongside
+      *    clean_names.txt, so the weekly hand-mapping into the CRM
+      *    import format goes away.
+           SELECT CUSTOMER-EXTRACT-FILE ASSIGN TO DYNAMIC
+               WS-CUSTOMER-EXTRACT-FILENAME
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CUST-EXT-STAT.
+      *    Request 032 - daily worklist of records PROCESS-NAME's
+      *    suffix/particle exception tables couldn't confidently
+      *    classify, instead of only surfacing a bad name when a
+      *    mailing bounces.
+           SELECT EXCEPTIONS-FILE ASSIGN TO DYNAMIC
+               WS-EXCEPTIONS-FILENAME
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-EXC-STAT.
+      *    Request 037 - persistent run-history log, one line appended
+      *    per execution, so a question like "when did we last run
+      *    this and how many records went through" doesn't require
+      *    digging through old job logs.
+           SELECT RUN-HISTORY-FILE ASSIGN TO DYNAMIC
+               WS-RUN-HISTORY-FILENAME
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-HIST-STAT.
 
        DATA DIVISION.
        FILE SECTION.
        FD  WS-INPUT-FILE.
+      *    Request 005 - the leading 10 bytes carry the customer id
+      *    that keys NAME-MASTER-FILE; columns 11-256 hold the name.
        01  WS-INPUT-RECORD  PIC X(256).
 
        FD  OUTPUT-FILE.
        01  OUTPUT-RECORD PIC X(256).
+      *    Request 008 - structured overlay of OUTPUT-RECORD's name
+      *    text so downstream programs get LAST-NAME/FIRST-NAME/
+      *    MIDDLE-NAME/SUFFIX at a fixed offset instead of re-parsing
+      *    free text. WRITE always targets the flat OUTPUT-RECORD
+      *    above -- this build's libcob mis-handles WRITE of a group
+      *    record on a LINE SEQUENTIAL file (see Request 007's note),
+      *    so PROCESS-NAME populates these fields by reference, never
+      *    by writing NAME-RECORD directly.
+       01  NAME-RECORD REDEFINES OUTPUT-RECORD.
+           05  NAME-CUST-ID            PIC X(10).
+           COPY "NAME-RECORD.cpy".
+
+       FD  NAME-MASTER-FILE.
+       01  MASTER-RECORD.
+           05  MASTER-CUST-ID     PIC X(10).
+           05  MASTER-NAME-TEXT   PIC X(246).
+
+       FD  REPORT-FILE.
+       01  REPORT-RECORD PIC X(80).
+
+      *    Bytes 1-256 are the raw input record verbatim (so a carried-
+      *    forward or corrected record round-trips through FT-CORRECT
+      *    unchanged); bytes 257-286 carry the VALIDATE-INPUT-RECORD
+      *    reject reason, the same tacked-on-tail convention AUDIT-
+      *    RECORD's flat buffer uses, so the reason survives into
+      *    FT-CORRECT's correction screen instead of being silently
+      *    dropped.
+       FD  REJECTS-FILE.
+       01  REJECTS-RECORD PIC X(286).
+
+       FD  RESTART-FILE.
+       01  RESTART-RECORD PIC 9(9).
+
+       FD  AUDIT-FILE.
+      *    This build's libcob mis-handles a group record on a LINE
+      *    SEQUENTIAL file (WRITE reports status 71 even on a plain
+      *    two-field group), the same kind of runtime gap as the
+      *    disabled ISAM handler behind Request 005 -- so, matching
+      *    the flat-record convention every other file in this program
+      *    already uses, the audit line is built with STRING into a
+      *    flat buffer rather than moved field-by-field into a group.
+       01  AUDIT-RECORD            PIC X(530).
+
+       FD  DUPLICATES-FILE.
+       01  DUPLICATES-RECORD       PIC X(256).
+
+       FD  MANIFEST-FILE.
+       01  MANIFEST-RECORD          PIC X(100).
+
+      *    Request 030 - flat FD record, matching every other LINE
+      *    SEQUENTIAL file in this program (see Request 007's note on
+      *    this build's libcob mis-handling WRITE of a group record) --
+      *    WRITE-CLEAN-RECORD builds WS-CUSTOMER-EXTRACT-REC below as a
+      *    group, then MOVEs the whole group into this flat record.
+       FD  CUSTOMER-EXTRACT-FILE.
+       01  CUSTOMER-EXTRACT-RECORD  PIC X(90).
+
+       FD  EXCEPTIONS-FILE.
+       01  EXCEPTIONS-RECORD        PIC X(300).
+
+       FD  RUN-HISTORY-FILE.
+       01  RUN-HISTORY-RECORD       PIC X(120).
 
        WORKING-STORAGE SECTION.
        77  WS-IN-STAT    PIC XX VALUE SPACES.
        77  WS-OUT-STAT   PIC XX VALUE SPACES.
+       77  WS-RPT-STAT   PIC XX VALUE SPACES.
+       77  WS-REJ-STAT   PIC XX VALUE SPACES.
+       77  WS-MASTER-STAT PIC XX VALUE SPACES.
+       77  WS-RST-STAT   PIC XX VALUE SPACES.
+       77  WS-AUD-STAT   PIC XX VALUE SPACES.
+       77  WS-DUP-STAT   PIC XX VALUE SPACES.
+       77  WS-MAN-STAT   PIC XX VALUE SPACES.
+       77  WS-CUST-EXT-STAT PIC XX VALUE SPACES.
+       77  WS-EXC-STAT   PIC XX VALUE SPACES.
+       77  WS-HIST-STAT  PIC XX VALUE SPACES.
        77  IDX           PIC 9(4) COMP.
        77  EOF-SWITCH    PIC X VALUE 'N'.
        77  LEN           PIC 9(4) COMP.
-    
+
+      *    Request 006 - checkpoint every WS-CHECKPOINT-INTERVAL records
+      *    so a rerun can skip past what's already clean.
+       01  WS-RESTART-FILENAME     PIC X(100)
+                                    VALUE 'name_restart.ckp'.
+       01  WS-CHECKPOINT-INTERVAL  PIC 9(9) COMP VALUE 1000.
+       01  WS-RESTART-COUNT        PIC 9(9) VALUE 0.
+       01  WS-SKIPPED-COUNT        PIC 9(9) VALUE 0.
+       01  WS-IS-RESTART-RUN       PIC X VALUE 'N'.
+           88  IS-RESTART-RUN           VALUE 'Y'.
+
+      *    Request 003 - reject unprocessable rows instead of letting
+      *    them flow into clean_names.txt.
+       01  WS-REJECTS-FILENAME PIC X(100) VALUE 'name_rejects.txt'.
+       01  WS-MAX-NAME-LENGTH  PIC 9(4) COMP VALUE 100.
+       01  WS-REJECT-COUNT     PIC 9(9) VALUE 0.
+       01  WS-REJECT-SWITCH    PIC X VALUE 'N'.
+           88  IS-REJECTED           VALUE 'Y'.
+       01  WS-REJECT-REASON    PIC X(30) VALUE SPACES.
+
+      *    Request 039 - bytes outside the printable range (and
+      *    outside the whitespace set STRTRIM already tolerates --
+      *    tab, LF, CR) flag a record as unprocessable, the same way
+      *    Request 003's digit check does, so stray binary noise in a
+      *    source feed gets rejected and reported instead of sailing
+      *    through PROCESS-NAME as garbage.
+       01  WS-PRINT-LOW        PIC X VALUE X'20'.
+       01  WS-PRINT-HIGH       PIC X VALUE X'7E'.
+       01  WS-SCAN-TAB         PIC X VALUE X'09'.
+       01  WS-SCAN-LF          PIC X VALUE X'0A'.
+       01  WS-SCAN-CR          PIC X VALUE X'0D'.
+
+      *    Request 005 - keyed master file so a single customer's
+      *    name can be reprocessed without rerunning the whole batch.
+       01  WS-MASTER-FILENAME  PIC X(100) VALUE 'name_master.idx'.
+       01  WS-MASTER-RKEY      PIC 9(9) COMP VALUE 0.
+       01  WS-MASTER-NEW-NAME-TEXT PIC X(246).
+
+      *    Review fix - snapshot of WS-INPUT-RECORD taken before
+      *    CHECK-COUNTRY-CODE-PREFIX (req038) or PARSE-DELIMITED-
+      *    INPUT-RECORD (req033) rewrite bytes 11-246 in place, so the
+      *    audit trail, exceptions file, and rejects/correction-screen
+      *    round-trip all carry the actual input text instead of the
+      *    tag-stripped/column-rebuilt text those paragraphs leave
+      *    behind.
+       01  WS-RAW-INPUT-RECORD PIC X(256).
+
+      *    Request 007 - audit trail of raw/cleaned values with a
+      *    timestamp for every record that gets standardized.
+       01  WS-AUDIT-FILENAME   PIC X(100) VALUE 'name_audit.txt'.
+       01  WS-AUDIT-RAW-VALUE  PIC X(246).
+       01  WS-AUDIT-TIMESTAMP  PIC X(26).
+       01  WS-NAME-DISPLAY-TEXT PIC X(246) VALUE SPACES.
+
+      *    Request 004 - particle/suffix exception table consulted
+      *    before the default title-casing rule runs.
+      *    Request 035 - the particle table moved to a shared copybook
+      *    so CASEWORD (the CALLed subprogram that now applies particle
+      *    and default title-casing for both names and addresses) and
+      *    this program declare the exact same table.
+       COPY "PARTICLE-TABLE.cpy".
+
+       01  WS-SUFFIX-TABLE-DATA.
+           05  FILLER              PIC X(6) VALUE 'JR'.
+           05  FILLER              PIC X(6) VALUE 'SR'.
+           05  FILLER              PIC X(6) VALUE 'II'.
+           05  FILLER              PIC X(6) VALUE 'III'.
+           05  FILLER              PIC X(6) VALUE 'IV'.
+       01  WS-SUFFIX-TABLE REDEFINES WS-SUFFIX-TABLE-DATA.
+           05  WS-SUFFIX-ENTRY     PIC X(6) OCCURS 5 TIMES.
+
+       01  WS-SUFFIX-DISPLAY-DATA.
+           05  FILLER              PIC X(6) VALUE 'Jr'.
+           05  FILLER              PIC X(6) VALUE 'Sr'.
+           05  FILLER              PIC X(6) VALUE 'II'.
+           05  FILLER              PIC X(6) VALUE 'III'.
+           05  FILLER              PIC X(6) VALUE 'IV'.
+       01  WS-SUFFIX-DISPLAY REDEFINES WS-SUFFIX-DISPLAY-DATA.
+           05  WS-SUFFIX-DISPLAY-ENTRY PIC X(6) OCCURS 5 TIMES.
+
+       01  WS-TBL-IDX              PIC 9(4) COMP.
+       01  WS-WORD-START           PIC 9(4) COMP.
+       01  WS-WORD-END             PIC 9(4) COMP.
+       01  WS-WORD-LEN             PIC 9(4) COMP.
+       01  WS-WORD-UPPER           PIC X(256) VALUE SPACES.
+       01  WS-SUFFIX-MATCH-IDX     PIC 9(4) COMP.
+       01  WS-REST-START           PIC 9(4) COMP.
+       01  WS-REST-LEN             PIC 9(4) COMP.
+       01  WS-SUFFIX-SWITCH        PIC X VALUE 'N'.
+           88  IS-SUFFIX-MATCH          VALUE 'Y'.
+
+      *    Request 035 - CASEWORD's word buffer and its particle-flag
+      *    result, used when a word falls through the suffix check.
+       01  WS-CASEWORD-BUF             PIC X(256) VALUE SPACES.
+       01  WS-CASEWORD-PARTICLE-FLAG   PIC X VALUE 'N'.
+           88  CASEWORD-APPLIED-PARTICLE   VALUE 'Y'.
+
+      *    Request 008 - word table used to split the already
+      *    title-cased name text into LAST-NAME/FIRST-NAME/
+      *    MIDDLE-NAME/SUFFIX once PROCESS-NAME's casing pass is done.
+      *    Each word's text is captured into this table before any
+      *    field is moved onto the NAME-RECORD overlay, since those
+      *    moves overwrite the same bytes the words were scanned from.
+       01  WS-NAME-WORD-COUNT      PIC 9(4) COMP VALUE 0.
+       01  WS-NAME-CORE-COUNT      PIC 9(4) COMP VALUE 0.
+       01  WS-NAME-WORD-TABLE.
+           05  WS-NAME-WORD-TEXT OCCURS 10 TIMES PIC X(80).
+
+      *    Request 009 - detect a "Last, First" source record (a
+      *    comma in the name text) and reorder it to this program's
+      *    usual "First Last" convention before casing/splitting runs.
+       01  WS-COMMA-POS            PIC 9(4) COMP VALUE 0.
+       01  WS-REORDER-LAST         PIC X(246) VALUE SPACES.
+       01  WS-REORDER-FIRST        PIC X(246) VALUE SPACES.
+
+      *    Request 038 - an international source record can lead its
+      *    name text (bytes 11-256) with a 2-letter country code and a
+      *    colon (e.g. "JP:Yamada Taro"), the same inline-tag style
+      *    Request 012's CTL control record and Request 033's DELIM
+      *    mode already use. A record with no tag defaults to 'US',
+      *    so untagged feeds behave exactly as before this request.
+      *    Family-name-first countries (the table below) keep their
+      *    source word order -- REORDER-LAST-FIRST-FORMAT's comma
+      *    reorder is a Western-convention rule and only runs for
+      *    everything else (see WRITE-CLEAN-RECORD).
+       01  WS-COUNTRY-CODE          PIC X(2) VALUE 'US'.
+       01  WS-COUNTRY-TEXT-HOLD     PIC X(246) VALUE SPACES.
+       01  WS-COUNTRY-FAMILY-SWITCH PIC X VALUE 'N'.
+           88  IS-FAMILY-NAME-FIRST-COUNTRY VALUE 'Y'.
+       01  WS-COUNTRY-TABLE-DATA.
+           05  FILLER              PIC X(2) VALUE 'JP'.
+           05  FILLER              PIC X(2) VALUE 'KR'.
+           05  FILLER              PIC X(2) VALUE 'CN'.
+           05  FILLER              PIC X(2) VALUE 'VN'.
+           05  FILLER              PIC X(2) VALUE 'HU'.
+       01  WS-COUNTRY-TABLE REDEFINES WS-COUNTRY-TABLE-DATA.
+           05  WS-COUNTRY-ENTRY    PIC X(2) OCCURS 5 TIMES.
+
+      *    Request 010 - in-memory table of cleaned names seen so far
+      *    this run, checked on every record so a repeat customer is
+      *    flagged the moment it shows up a second time.
+       01  WS-DUPLICATES-FILENAME  PIC X(100)
+                                    VALUE 'name_duplicates.txt'.
+       01  WS-DUP-SEEN-COUNT       PIC 9(5) COMP VALUE 0.
+       01  WS-DUP-MAX-ENTRIES      PIC 9(5) COMP VALUE 10000.
+       01  WS-DUPLICATE-COUNT      PIC 9(9) VALUE 0.
+       01  WS-DUP-SWITCH           PIC X VALUE 'N'.
+           88  IS-DUPLICATE-NAME        VALUE 'Y'.
+       01  WS-DUP-SEEN-TABLE.
+           05  WS-DUP-SEEN-ENTRY OCCURS 10000 TIMES PIC X(246).
+
+      *    Review fix - Request 020's STRCMPI wired into the duplicate
+      *    check it was written for, so two names differing only by
+      *    case (e.g. a transcription that slipped past upstream
+      *    casing) are still caught as the same customer.
+       COPY "STRING.cpy" REPLACING
+                     ==MY-STRING== BY ==WS-DUPCMP-1==
+                     ==MY-LEN== BY ==WS-DUPCMP-1-LEN==
+                     ==MY-BUF== BY ==WS-DUPCMP-1-BUF==.
+       COPY "STRING.cpy" REPLACING
+                     ==MY-STRING== BY ==WS-DUPCMP-2==
+                     ==MY-LEN== BY ==WS-DUPCMP-2-LEN==
+                     ==MY-BUF== BY ==WS-DUPCMP-2-BUF==.
+       01  WS-DUPCMP-RESULT        PIC S9(9) COMP-5.
+
+      *    Request 011 - header/trailer control records written into
+      *    clean_names.txt itself so the receiving job can validate the
+      *    file (run date/id, then a final record count) before loading
+      *    it, the same convention the other batch extracts use.
+       01  WS-RUN-DATE         PIC X(8).
+       01  WS-RUN-ID           PIC X(14).
+
+      *    Request 014 - manifest of several source-system input files
+      *    processed through the same cleansing logic within one job
+      *    step, combining into one clean_names.txt with a per-source
+      *    breakdown added to the control report. Restart/checkpoint
+      *    (Request 006) stays scoped to the classic single-file run --
+      *    RUN-MANIFEST-SOURCES never calls READ-RESTART-CHECKPOINT, so
+      *    a failed manifest run is rerun from its first source file,
+      *    the same as any run before Request 006 existed.
+       01  WS-MANIFEST-FILENAME    PIC X(100) VALUE SPACES.
+       01  WS-MANIFEST-SWITCH      PIC X VALUE 'N'.
+           88  IS-MANIFEST-RUN          VALUE 'Y'.
+       01  WS-MANIFEST-EOF-SWITCH  PIC X VALUE 'N'.
+       01  WS-SOURCE-COUNT         PIC 9(4) COMP VALUE 0.
+       01  WS-SOURCE-MAX-ENTRIES   PIC 9(4) COMP VALUE 20.
+       01  WS-SRC-IDX              PIC 9(4) COMP VALUE 0.
+       01  WS-SRC-READ-BEFORE      PIC 9(9) VALUE 0.
+       01  WS-SRC-WRITE-BEFORE     PIC 9(9) VALUE 0.
+       01  WS-SRC-REJECT-BEFORE    PIC 9(9) VALUE 0.
+       01  WS-SRC-BLANK-BEFORE     PIC 9(9) VALUE 0.
+       01  WS-SOURCE-TABLE.
+           05  WS-SOURCE-ENTRY OCCURS 20 TIMES.
+               10  WS-SOURCE-FILENAME      PIC X(100).
+               10  WS-SOURCE-READ-COUNT    PIC 9(9).
+               10  WS-SOURCE-WRITE-COUNT   PIC 9(9).
+               10  WS-SOURCE-REJECT-COUNT  PIC 9(9).
+               10  WS-SOURCE-BLANK-COUNT   PIC 9(9).
+
+      *    Request 030 - fixed-width CRM load extract written alongside
+      *    clean_names.txt for every successfully processed record.
+       01  WS-CUSTOMER-EXTRACT-FILENAME PIC X(100)
+                                VALUE 'customer_name_extract.txt'.
+       01  WS-CUSTOMER-EXTRACT-REC.
+           COPY "CUSTOMER-NAME-REC.cpy".
+
+      *    Request 032 - review-queue file for records PROCESS-NAME's
+      *    suffix/particle tables couldn't confidently classify. Per-
+      *    record, not per-word: WS-EXCEPTION-SWITCH is reset once at
+      *    the top of PROCESS-NAME and latches 'Y' the first time any
+      *    word in the record trips CHECK-NAME-EXCEPTION, so a name
+      *    with several unrecognized abbreviations still only queues
+      *    one line for the record.
+       01  WS-EXCEPTIONS-FILENAME  PIC X(100)
+                               VALUE 'name_exceptions.txt'.
+       01  WS-EXCEPTION-SWITCH     PIC X VALUE 'N'.
+           88  HAS-EXCEPTION           VALUE 'Y'.
+       01  WS-EXCEPTION-REASON     PIC X(30) VALUE SPACES.
+       01  WS-EXC-WORD-LEN         PIC 9(4) COMP.
+       01  WS-EXC-SUFFIX-SWITCH    PIC X VALUE 'N'.
+
+      *    Request 002 - end-of-run control report counters.
+       01  WS-REPORT-FILENAME  PIC X(100)
+                                VALUE 'name_control_report.txt'.
+       01  WS-READ-COUNT       PIC 9(9) VALUE 0.
+       01  WS-WRITE-COUNT      PIC 9(9) VALUE 0.
+       01  WS-BLANK-COUNT      PIC 9(9) VALUE 0.
+       01  WS-REPORT-NUM-EDIT  PIC ZZZ,ZZZ,ZZ9.
+
+      *    Request 037 - persistent run-history log. WS-RUN-RETURN-CODE
+      *    starts clean and only ever latches to 1, set right before
+      *    one of the fatal open-failure GOBACKs below -- the same
+      *    fatal/non-fatal distinction this program already draws
+      *    between input/output/rejects file failures (which abend the
+      *    run) and audit/duplicates/extract/exceptions file failures
+      *    (which only get DISPLAYed and let the run continue).
+       01  WS-RUN-HISTORY-FILENAME PIC X(100)
+                                VALUE 'name_run_history.txt'.
+       01  WS-RUN-RETURN-CODE      PIC 9(4) VALUE 0.
+
+      *    Parameterized file names (Request 000). Defaults keep the
+      *    program runnable exactly as before when no PARM is supplied;
+      *    a caller can override either name via a JCL-style
+      *    "INPUT=...,OUTPUT=..." PARM string passed on the command line.
+       01  WS-PARM-STRING      PIC X(200) VALUE SPACES.
+       01  WS-PARM-TOKEN-1     PIC X(100) VALUE SPACES.
+       01  WS-PARM-TOKEN-2     PIC X(100) VALUE SPACES.
+       01  WS-PARM-TOKEN-3     PIC X(100) VALUE SPACES.
+      *    Request 033 - a fourth PARM token for DELIM=, since a
+      *    delimited-input run needs INPUT=/OUTPUT=/CASE=/MANIFEST=
+      *    still available alongside it.
+       01  WS-PARM-TOKEN-4     PIC X(100) VALUE SPACES.
+       01  WS-INPUT-FILENAME   PIC X(100) VALUE 'raw_names.txt'.
+       01  WS-OUTPUT-FILENAME  PIC X(100) VALUE 'clean_names.txt'.
+
+      *    Request 012 - casing mode for PROCESS-NAME, settable by a
+      *    CASE= PARM token or overridden at run time by a leading
+      *    "CTL" control record in raw_names.txt (see
+      *    CHECK-CASING-CONTROL-RECORD). TITLE is the long-standing
+      *    default behavior from Request 004.
+       01  WS-CASING-MODE      PIC X(5) VALUE 'TITLE'.
+           88  CASE-MODE-TITLE      VALUE 'TITLE'.
+           88  CASE-MODE-UPPER      VALUE 'UPPER'.
+           88  CASE-MODE-NONE       VALUE 'NONE'.
+       01  WS-CTL-SWITCH       PIC X VALUE 'N'.
+           88  IS-CASING-CONTROL-RECORD  VALUE 'Y'.
+
+      *    Request 033 - delimited-input mode, turned on by a DELIM=
+      *    PARM token carrying the single separator character a source
+      *    system uses between its last/first/middle columns. Bytes
+      *    1-10 of WS-INPUT-RECORD still carry the customer id exactly
+      *    as every other input mode expects; PARSE-DELIMITED-INPUT-
+      *    RECORD only reinterprets bytes 11-256, rebuilding the same
+      *    "Last, First Middle" text REORDER-LAST-FIRST-FORMAT already
+      *    knows how to unscramble, so none of PROCESS-NAME or the
+      *    write/audit/extract paragraphs downstream need to change.
+       01  WS-DELIM-MODE-SWITCH    PIC X VALUE 'N'.
+           88  IS-DELIMITED-MODE       VALUE 'Y'.
+       01  WS-DELIM-CHAR           PIC X VALUE ','.
+      *    A literal comma can't be written inside a PARM string that
+      *    is itself comma-delimited, so DELIM= also accepts the
+      *    symbolic names COMMA/PIPE/TAB resolved by RESOLVE-DELIM-
+      *    CHAR; any other single character is taken literally.
+       01  WS-DELIM-VALUE-TEXT     PIC X(88) VALUE SPACES.
+       01  WS-DELIM-LAST            PIC X(82) VALUE SPACES.
+       01  WS-DELIM-FIRST           PIC X(82) VALUE SPACES.
+       01  WS-DELIM-MIDDLE          PIC X(82) VALUE SPACES.
+
        LINKAGE SECTION.
 
+      *    Request 014 - a MANIFEST= PARM switches the run into
+      *    RUN-MANIFEST-SOURCES instead of the classic single-file
+      *    RUN-SINGLE-SOURCE; either way the control report is written
+      *    from the same paragraph once the run's files are closed.
        PROCEDURE DIVISION.
+           PERFORM GET-RUN-PARAMETERS
+           PERFORM SET-RUN-IDENTIFIERS
+
+           IF IS-MANIFEST-RUN
+               PERFORM RUN-MANIFEST-SOURCES
+           ELSE
+               PERFORM RUN-SINGLE-SOURCE
+           END-IF
+
+           PERFORM WRITE-CONTROL-REPORT
+           PERFORM WRITE-RUN-HISTORY-RECORD
+           MOVE WS-RUN-RETURN-CODE TO RETURN-CODE
+           GOBACK.
+
+      *    The classic one-input-file run, unchanged from before
+      *    Request 014 except that the per-record work now lives in
+      *    PROCESS-ONE-INPUT-RECORD so RUN-MANIFEST-SOURCES can reuse
+      *    it without duplicating the validate/reject/write logic.
+       RUN-SINGLE-SOURCE.
+           PERFORM READ-RESTART-CHECKPOINT
+
            OPEN INPUT WS-INPUT-FILE
            IF WS-IN-STAT NOT = "00"
                IF WS-IN-STAT = "35"
-                   DISPLAY "Input file not found: raw_names.txt"
+                   DISPLAY "Input file not found: "
+                       FUNCTION TRIM(WS-INPUT-FILENAME)
                ELSE
                    DISPLAY "Failed to open input. STATUS=" WS-IN-STAT
                END-IF
+               MOVE 1 TO WS-RUN-RETURN-CODE
+               PERFORM WRITE-RUN-HISTORY-RECORD
+               MOVE WS-RUN-RETURN-CODE TO RETURN-CODE
                GOBACK
            END-IF
 
-           OPEN OUTPUT OUTPUT-FILE
+           PERFORM SKIP-ALREADY-PROCESSED-RECORDS
+
+           IF IS-RESTART-RUN
+               OPEN EXTEND OUTPUT-FILE
+               IF WS-OUT-STAT = "35"
+                   OPEN OUTPUT OUTPUT-FILE
+               END-IF
+           ELSE
+               OPEN OUTPUT OUTPUT-FILE
+           END-IF
            IF WS-OUT-STAT NOT = "00"
                DISPLAY "Failed to open output. STATUS=" WS-OUT-STAT
                CLOSE WS-INPUT-FILE
+               MOVE 1 TO WS-RUN-RETURN-CODE
+               PERFORM WRITE-RUN-HISTORY-RECORD
+               MOVE WS-RUN-RETURN-CODE TO RETURN-CODE
+               GOBACK
+           END-IF
+      *    A resumed run is appending to a file that already carries a
+      *    header from the abended run -- only a fresh run writes one.
+           IF NOT IS-RESTART-RUN
+               PERFORM WRITE-CLEAN-FILE-HEADER
+           END-IF
+
+           IF IS-RESTART-RUN
+               OPEN EXTEND REJECTS-FILE
+               IF WS-REJ-STAT = "35"
+                   OPEN OUTPUT REJECTS-FILE
+               END-IF
+           ELSE
+               OPEN OUTPUT REJECTS-FILE
+           END-IF
+           IF WS-REJ-STAT NOT = "00"
+               DISPLAY "Failed to open rejects file. STATUS="
+                   WS-REJ-STAT
+               CLOSE WS-INPUT-FILE OUTPUT-FILE
+               MOVE 1 TO WS-RUN-RETURN-CODE
+               PERFORM WRITE-RUN-HISTORY-RECORD
+               MOVE WS-RUN-RETURN-CODE TO RETURN-CODE
                GOBACK
            END-IF
 
+           PERFORM OPEN-NAME-MASTER-FILE
+
+           IF IS-RESTART-RUN
+               OPEN EXTEND AUDIT-FILE
+               IF WS-AUD-STAT = "35"
+                   OPEN OUTPUT AUDIT-FILE
+               END-IF
+           ELSE
+               OPEN OUTPUT AUDIT-FILE
+           END-IF
+           IF WS-AUD-STAT NOT = "00"
+               DISPLAY "Failed to open audit file. STATUS="
+                   WS-AUD-STAT
+           END-IF
+
+           IF IS-RESTART-RUN
+               OPEN EXTEND DUPLICATES-FILE
+               IF WS-DUP-STAT = "35"
+                   OPEN OUTPUT DUPLICATES-FILE
+               END-IF
+           ELSE
+               OPEN OUTPUT DUPLICATES-FILE
+           END-IF
+           IF WS-DUP-STAT NOT = "00"
+               DISPLAY "Failed to open duplicates file. STATUS="
+                   WS-DUP-STAT
+           END-IF
+
+           IF IS-RESTART-RUN
+               OPEN EXTEND CUSTOMER-EXTRACT-FILE
+               IF WS-CUST-EXT-STAT = "35"
+                   OPEN OUTPUT CUSTOMER-EXTRACT-FILE
+               END-IF
+           ELSE
+               OPEN OUTPUT CUSTOMER-EXTRACT-FILE
+           END-IF
+           IF WS-CUST-EXT-STAT NOT = "00"
+               DISPLAY "Failed to open customer extract file. STATUS="
+                   WS-CUST-EXT-STAT
+           END-IF
+
+           IF IS-RESTART-RUN
+               OPEN EXTEND EXCEPTIONS-FILE
+               IF WS-EXC-STAT = "35"
+                   OPEN OUTPUT EXCEPTIONS-FILE
+               END-IF
+           ELSE
+               OPEN OUTPUT EXCEPTIONS-FILE
+           END-IF
+           IF WS-EXC-STAT NOT = "00"
+               DISPLAY "Failed to open exceptions file. STATUS="
+                   WS-EXC-STAT
+           END-IF
+
            PERFORM UNTIL EOF-SWITCH = 'Y'
                READ WS-INPUT-FILE
                    AT END
                        MOVE 'Y' TO EOF-SWITCH
                    NOT AT END
-                       MOVE WS-INPUT-RECORD TO OUTPUT-RECORD
-                       PERFORM PROCESS-NAME
-                       WRITE OUTPUT-RECORD
+                       IF WS-IN-STAT NOT = "00"
+                           DISPLAY "Read error on input. STATUS="
+                               WS-IN-STAT
+                           MOVE 'Y' TO EOF-SWITCH
+                       ELSE
+                           PERFORM PROCESS-ONE-INPUT-RECORD
+                           COMPUTE WS-RESTART-COUNT =
+                               WS-SKIPPED-COUNT + WS-READ-COUNT
+                           IF FUNCTION MOD(WS-RESTART-COUNT,
+                                   WS-CHECKPOINT-INTERVAL) = 0
+                               PERFORM WRITE-CHECKPOINT
+                           END-IF
+                       END-IF
                END-READ
            END-PERFORM
 
-           CLOSE WS-INPUT-FILE OUTPUT-FILE
-           GOBACK.
+           CLOSE WS-INPUT-FILE
+           IF WS-IN-STAT NOT = "00"
+               DISPLAY "Failed to close input. STATUS=" WS-IN-STAT
+           END-IF
+           PERFORM WRITE-CLEAN-FILE-TRAILER
+           CLOSE OUTPUT-FILE
+           IF WS-OUT-STAT NOT = "00"
+               DISPLAY "Failed to close output. STATUS=" WS-OUT-STAT
+           END-IF
+           CLOSE REJECTS-FILE
+           IF WS-REJ-STAT NOT = "00"
+               DISPLAY "Failed to close rejects file. STATUS="
+                   WS-REJ-STAT
+           END-IF
+           CLOSE NAME-MASTER-FILE
+           IF WS-MASTER-STAT NOT = "00"
+               DISPLAY "Failed to close name master. STATUS="
+                   WS-MASTER-STAT
+           END-IF
+           CLOSE AUDIT-FILE
+           IF WS-AUD-STAT NOT = "00"
+               DISPLAY "Failed to close audit file. STATUS="
+                   WS-AUD-STAT
+           END-IF
+           CLOSE DUPLICATES-FILE
+           IF WS-DUP-STAT NOT = "00"
+               DISPLAY "Failed to close duplicates file. STATUS="
+                   WS-DUP-STAT
+           END-IF
+           CLOSE CUSTOMER-EXTRACT-FILE
+           IF WS-CUST-EXT-STAT NOT = "00"
+               DISPLAY "Failed to close customer extract file. STATUS="
+                   WS-CUST-EXT-STAT
+           END-IF
+           CLOSE EXCEPTIONS-FILE
+           IF WS-EXC-STAT NOT = "00"
+               DISPLAY "Failed to close exceptions file. STATUS="
+                   WS-EXC-STAT
+           END-IF
+      *    Run completed clean, so clear the checkpoint -- the next
+      *    run should start at record one, not skip everything.
+           PERFORM CLEAR-CHECKPOINT.
+
+      *    Request 014 - read the manifest, then run every listed
+      *    source file through the same cleansing logic in turn,
+      *    combining into the one OUTPUT-FILE/REJECTS-FILE/AUDIT-FILE/
+      *    DUPLICATES-FILE opened once for the whole job step. No
+      *    restart/checkpoint support here -- see the working-storage
+      *    note above WS-MANIFEST-FILENAME.
+       RUN-MANIFEST-SOURCES.
+           PERFORM LOAD-MANIFEST
+           IF WS-SOURCE-COUNT = 0
+               DISPLAY "Manifest has no usable source files: "
+                   FUNCTION TRIM(WS-MANIFEST-FILENAME)
+               MOVE 1 TO WS-RUN-RETURN-CODE
+               PERFORM WRITE-RUN-HISTORY-RECORD
+               MOVE WS-RUN-RETURN-CODE TO RETURN-CODE
+               GOBACK
+           END-IF
+
+           OPEN OUTPUT OUTPUT-FILE
+           IF WS-OUT-STAT NOT = "00"
+               DISPLAY "Failed to open output. STATUS=" WS-OUT-STAT
+               MOVE 1 TO WS-RUN-RETURN-CODE
+               PERFORM WRITE-RUN-HISTORY-RECORD
+               MOVE WS-RUN-RETURN-CODE TO RETURN-CODE
+               GOBACK
+           END-IF
+           PERFORM WRITE-CLEAN-FILE-HEADER
+
+           OPEN OUTPUT REJECTS-FILE
+           IF WS-REJ-STAT NOT = "00"
+               DISPLAY "Failed to open rejects file. STATUS="
+                   WS-REJ-STAT
+               CLOSE OUTPUT-FILE
+               MOVE 1 TO WS-RUN-RETURN-CODE
+               PERFORM WRITE-RUN-HISTORY-RECORD
+               MOVE WS-RUN-RETURN-CODE TO RETURN-CODE
+               GOBACK
+           END-IF
+
+           PERFORM OPEN-NAME-MASTER-FILE
+
+           OPEN OUTPUT AUDIT-FILE
+           IF WS-AUD-STAT NOT = "00"
+               DISPLAY "Failed to open audit file. STATUS="
+                   WS-AUD-STAT
+           END-IF
+
+           OPEN OUTPUT DUPLICATES-FILE
+           IF WS-DUP-STAT NOT = "00"
+               DISPLAY "Failed to open duplicates file. STATUS="
+                   WS-DUP-STAT
+           END-IF
+
+           OPEN OUTPUT CUSTOMER-EXTRACT-FILE
+           IF WS-CUST-EXT-STAT NOT = "00"
+               DISPLAY "Failed to open customer extract file. STATUS="
+                   WS-CUST-EXT-STAT
+           END-IF
+
+           OPEN OUTPUT EXCEPTIONS-FILE
+           IF WS-EXC-STAT NOT = "00"
+               DISPLAY "Failed to open exceptions file. STATUS="
+                   WS-EXC-STAT
+           END-IF
+
+           PERFORM VARYING WS-SRC-IDX FROM 1 BY 1
+                   UNTIL WS-SRC-IDX > WS-SOURCE-COUNT
+               PERFORM PROCESS-ONE-MANIFEST-SOURCE
+           END-PERFORM
+
+           PERFORM WRITE-CLEAN-FILE-TRAILER
+           CLOSE OUTPUT-FILE
+           IF WS-OUT-STAT NOT = "00"
+               DISPLAY "Failed to close output. STATUS=" WS-OUT-STAT
+           END-IF
+           CLOSE REJECTS-FILE
+           IF WS-REJ-STAT NOT = "00"
+               DISPLAY "Failed to close rejects file. STATUS="
+                   WS-REJ-STAT
+           END-IF
+           CLOSE NAME-MASTER-FILE
+           IF WS-MASTER-STAT NOT = "00"
+               DISPLAY "Failed to close name master. STATUS="
+                   WS-MASTER-STAT
+           END-IF
+           CLOSE AUDIT-FILE
+           IF WS-AUD-STAT NOT = "00"
+               DISPLAY "Failed to close audit file. STATUS="
+                   WS-AUD-STAT
+           END-IF
+           CLOSE DUPLICATES-FILE
+           IF WS-DUP-STAT NOT = "00"
+               DISPLAY "Failed to close duplicates file. STATUS="
+                   WS-DUP-STAT
+           END-IF
+           CLOSE CUSTOMER-EXTRACT-FILE
+           IF WS-CUST-EXT-STAT NOT = "00"
+               DISPLAY "Failed to close customer extract file. STATUS="
+                   WS-CUST-EXT-STAT
+           END-IF
+           CLOSE EXCEPTIONS-FILE
+           IF WS-EXC-STAT NOT = "00"
+               DISPLAY "Failed to close exceptions file. STATUS="
+                   WS-EXC-STAT
+           END-IF.
+
+      *    One manifest entry: point WS-INPUT-FILENAME (the field the
+      *    DYNAMIC file-name ASSIGN already reads) at this source and
+      *    run it through the same read loop RUN-SINGLE-SOURCE uses,
+      *    then diff the shared run totals to get this source's own
+      *    counts for the control report breakdown.
+       PROCESS-ONE-MANIFEST-SOURCE.
+           MOVE WS-SOURCE-FILENAME(WS-SRC-IDX) TO WS-INPUT-FILENAME
+           MOVE WS-READ-COUNT TO WS-SRC-READ-BEFORE
+           MOVE WS-WRITE-COUNT TO WS-SRC-WRITE-BEFORE
+           MOVE WS-REJECT-COUNT TO WS-SRC-REJECT-BEFORE
+           MOVE WS-BLANK-COUNT TO WS-SRC-BLANK-BEFORE
+           MOVE 'N' TO EOF-SWITCH
+
+           OPEN INPUT WS-INPUT-FILE
+           IF WS-IN-STAT NOT = "00"
+               DISPLAY "Failed to open manifest source. STATUS="
+                   WS-IN-STAT " FILE="
+                   FUNCTION TRIM(WS-INPUT-FILENAME)
+           ELSE
+               PERFORM UNTIL EOF-SWITCH = 'Y'
+                   READ WS-INPUT-FILE
+                       AT END
+                           MOVE 'Y' TO EOF-SWITCH
+                       NOT AT END
+                           IF WS-IN-STAT NOT = "00"
+                               DISPLAY "Read error on input. STATUS="
+                                   WS-IN-STAT
+                               MOVE 'Y' TO EOF-SWITCH
+                           ELSE
+                               PERFORM PROCESS-ONE-INPUT-RECORD
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE WS-INPUT-FILE
+               IF WS-IN-STAT NOT = "00"
+                   DISPLAY "Failed to close manifest source. STATUS="
+                       WS-IN-STAT
+               END-IF
+           END-IF
+
+           COMPUTE WS-SOURCE-READ-COUNT(WS-SRC-IDX) =
+               WS-READ-COUNT - WS-SRC-READ-BEFORE
+           COMPUTE WS-SOURCE-WRITE-COUNT(WS-SRC-IDX) =
+               WS-WRITE-COUNT - WS-SRC-WRITE-BEFORE
+           COMPUTE WS-SOURCE-REJECT-COUNT(WS-SRC-IDX) =
+               WS-REJECT-COUNT - WS-SRC-REJECT-BEFORE
+           COMPUTE WS-SOURCE-BLANK-COUNT(WS-SRC-IDX) =
+               WS-BLANK-COUNT - WS-SRC-BLANK-BEFORE.
+
+      *    Read the manifest's list of source file names (one per
+      *    line, blanks skipped) into WS-SOURCE-TABLE, capped at
+      *    WS-SOURCE-MAX-ENTRIES the same way the Request 010 dup
+      *    table caps itself rather than growing unbounded.
+       LOAD-MANIFEST.
+           MOVE 0 TO WS-SOURCE-COUNT
+           MOVE 'N' TO WS-MANIFEST-EOF-SWITCH
+           OPEN INPUT MANIFEST-FILE
+           IF WS-MAN-STAT NOT = "00"
+               DISPLAY "Failed to open manifest. STATUS=" WS-MAN-STAT
+           ELSE
+               PERFORM UNTIL WS-MANIFEST-EOF-SWITCH = 'Y'
+                       OR WS-SOURCE-COUNT >= WS-SOURCE-MAX-ENTRIES
+                   READ MANIFEST-FILE
+                       AT END
+                           MOVE 'Y' TO WS-MANIFEST-EOF-SWITCH
+                       NOT AT END
+                           IF FUNCTION TRIM(MANIFEST-RECORD)
+                                   NOT = SPACES
+                               ADD 1 TO WS-SOURCE-COUNT
+                               MOVE MANIFEST-RECORD TO
+                                   WS-SOURCE-FILENAME(WS-SOURCE-COUNT)
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE MANIFEST-FILE
+           END-IF.
+
+      *    One input record's worth of work, shared by the classic
+      *    single-file loop and the Request 014 manifest loop so the
+      *    control-record/validate/reject/write sequence only exists
+      *    in one place.
+       PROCESS-ONE-INPUT-RECORD.
+           PERFORM CHECK-CASING-CONTROL-RECORD
+           IF IS-CASING-CONTROL-RECORD
+               CONTINUE
+           ELSE
+               MOVE WS-INPUT-RECORD TO WS-RAW-INPUT-RECORD
+               PERFORM CHECK-COUNTRY-CODE-PREFIX
+               IF IS-DELIMITED-MODE
+                   PERFORM PARSE-DELIMITED-INPUT-RECORD
+               END-IF
+               ADD 1 TO WS-READ-COUNT
+               IF FUNCTION TRIM(WS-INPUT-RECORD(11:246)) = SPACES
+                   ADD 1 TO WS-BLANK-COUNT
+               END-IF
+               PERFORM VALIDATE-INPUT-RECORD
+               IF IS-REJECTED
+                   ADD 1 TO WS-REJECT-COUNT
+                   PERFORM WRITE-REJECTED-RECORD
+               ELSE
+                   PERFORM WRITE-CLEAN-RECORD
+               END-IF
+           END-IF.
+
+      *    Request 006 - read back whatever checkpoint count a prior,
+      *    abended run left behind so this run can resume after it
+      *    instead of reprocessing already-clean rows.
+       READ-RESTART-CHECKPOINT.
+           MOVE 0 TO WS-RESTART-COUNT
+           MOVE 'N' TO WS-IS-RESTART-RUN
+           OPEN INPUT RESTART-FILE
+           IF WS-RST-STAT = "00"
+               READ RESTART-FILE
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       IF RESTART-RECORD > 0
+                           MOVE RESTART-RECORD TO WS-RESTART-COUNT
+                           MOVE 'Y' TO WS-IS-RESTART-RUN
+                       END-IF
+               END-READ
+               CLOSE RESTART-FILE
+           END-IF.
+
+      *    Fast-forward past records already written on the prior,
+      *    abended run without reprocessing them.
+       SKIP-ALREADY-PROCESSED-RECORDS.
+           MOVE WS-RESTART-COUNT TO WS-SKIPPED-COUNT
+           MOVE 0 TO WS-RESTART-COUNT
+           PERFORM VARYING IDX FROM 1 BY 1
+                   UNTIL IDX > WS-SKIPPED-COUNT
+               READ WS-INPUT-FILE
+                   AT END
+                       MOVE 'Y' TO EOF-SWITCH
+               END-READ
+           END-PERFORM.
+
+      *    Persist how many input records have been consumed so far
+      *    so a rerun after an abend can resume from here.
+       WRITE-CHECKPOINT.
+           OPEN OUTPUT RESTART-FILE
+           IF WS-RST-STAT = "00"
+               MOVE WS-RESTART-COUNT TO RESTART-RECORD
+               WRITE RESTART-RECORD
+               CLOSE RESTART-FILE
+           END-IF.
+
+       CLEAR-CHECKPOINT.
+           OPEN OUTPUT RESTART-FILE
+           IF WS-RST-STAT = "00"
+               MOVE 0 TO RESTART-RECORD
+               WRITE RESTART-RECORD
+               CLOSE RESTART-FILE
+           END-IF.
+
+      *    Request 005 - open the keyed master I-O; create it on the
+      *    first run since indexed files must exist before I-O open.
+       OPEN-NAME-MASTER-FILE.
+           OPEN I-O NAME-MASTER-FILE
+           IF WS-MASTER-STAT = "35"
+               OPEN OUTPUT NAME-MASTER-FILE
+               CLOSE NAME-MASTER-FILE
+               OPEN I-O NAME-MASTER-FILE
+           END-IF
+           IF WS-MASTER-STAT NOT = "00"
+               DISPLAY "Failed to open name master. STATUS="
+                   WS-MASTER-STAT
+           END-IF.
+
+      *    The READ below loads whatever is already on disk into
+      *    MASTER-RECORD, clobbering the new name text staged ahead of
+      *    it, so the value to save is held aside and restored onto
+      *    MASTER-RECORD only after the READ has settled the
+      *    write-vs-rewrite decision.
+       UPSERT-MASTER-RECORD.
+           MOVE OUTPUT-RECORD(1:10) TO MASTER-CUST-ID
+           MOVE OUTPUT-RECORD(11:246) TO WS-MASTER-NEW-NAME-TEXT
+           PERFORM COMPUTE-MASTER-RELATIVE-KEY
+           READ NAME-MASTER-FILE
+               INVALID KEY
+                   MOVE WS-MASTER-NEW-NAME-TEXT TO MASTER-NAME-TEXT
+                   WRITE MASTER-RECORD
+                   END-WRITE
+               NOT INVALID KEY
+                   MOVE WS-MASTER-NEW-NAME-TEXT TO MASTER-NAME-TEXT
+                   REWRITE MASTER-RECORD
+                   END-REWRITE
+           END-READ.
+
+      *    Fold the 10-byte customer id into the bounded numeric slot
+      *    RELATIVE organization requires.
+       COMPUTE-MASTER-RELATIVE-KEY.
+           MOVE 0 TO WS-MASTER-RKEY
+           IF MASTER-CUST-ID IS NUMERIC
+               COMPUTE WS-MASTER-RKEY = FUNCTION MOD(
+                   FUNCTION NUMVAL(MASTER-CUST-ID), 999999999)
+           ELSE
+               PERFORM VARYING IDX FROM 1 BY 1 UNTIL IDX > 10
+                   COMPUTE WS-MASTER-RKEY = FUNCTION MOD(
+                       (WS-MASTER-RKEY * 31) +
+                       FUNCTION ORD(MASTER-CUST-ID(IDX:1)), 999999999)
+               END-PERFORM
+           END-IF
+           IF WS-MASTER-RKEY = 0
+               MOVE 1 TO WS-MASTER-RKEY
+           END-IF.
+
+      *    Request 012 - a raw_names.txt feed can carry its own leading
+      *    control record (bytes 1-3 = "CTL", then "CASE=" and a mode)
+      *    to override the PARM-supplied casing mode for this run. The
+      *    record is consumed here and never reaches validation,
+      *    rejects, or the read/write counts.
+       CHECK-CASING-CONTROL-RECORD.
+           MOVE 'N' TO WS-CTL-SWITCH
+           IF WS-INPUT-RECORD(1:3) = 'CTL' AND
+                   WS-INPUT-RECORD(11:5) = 'CASE='
+               MOVE 'Y' TO WS-CTL-SWITCH
+               MOVE FUNCTION TRIM(WS-INPUT-RECORD(16:5))
+                   TO WS-CASING-MODE
+           END-IF.
+
+      *    Request 038 - strips an optional leading 2-letter country
+      *    code + colon tag from the name text, before delimited
+      *    parsing or validation ever sees the record, so everything
+      *    downstream just works with plain name text. Bytes 1-10
+      *    (the customer id) are left untouched.
+       CHECK-COUNTRY-CODE-PREFIX.
+           MOVE 'US' TO WS-COUNTRY-CODE
+           IF WS-INPUT-RECORD(11:1) IS ALPHABETIC AND
+                   WS-INPUT-RECORD(12:1) IS ALPHABETIC AND
+                   WS-INPUT-RECORD(13:1) = ':'
+               MOVE FUNCTION UPPER-CASE(WS-INPUT-RECORD(11:2))
+                   TO WS-COUNTRY-CODE
+               MOVE SPACES TO WS-COUNTRY-TEXT-HOLD
+               MOVE WS-INPUT-RECORD(14:243)
+                   TO WS-COUNTRY-TEXT-HOLD(1:243)
+               MOVE SPACES TO WS-INPUT-RECORD(11:246)
+               MOVE WS-COUNTRY-TEXT-HOLD(1:243)
+                   TO WS-INPUT-RECORD(11:243)
+           END-IF
+           PERFORM CHECK-FAMILY-NAME-FIRST-COUNTRY.
+
+      *    Request 038 - is WS-COUNTRY-CODE one of the family-name-
+      *    first countries, or the Western 'US' default (and anything
+      *    else not in the table, which also gets Western handling)?
+       CHECK-FAMILY-NAME-FIRST-COUNTRY.
+           MOVE 'N' TO WS-COUNTRY-FAMILY-SWITCH
+           PERFORM VARYING WS-TBL-IDX FROM 1 BY 1
+                   UNTIL WS-TBL-IDX > 5
+               IF WS-COUNTRY-CODE = WS-COUNTRY-ENTRY(WS-TBL-IDX)
+                   MOVE 'Y' TO WS-COUNTRY-FAMILY-SWITCH
+                   EXIT PERFORM
+               END-IF
+           END-PERFORM.
+
+      *    Request 033 - a DELIM=-selected source line carries its
+      *    last/first/middle columns separated by WS-DELIM-CHAR instead
+      *    of the classic "Last, First Middle" free-text layout. Rather
+      *    than teach REORDER-LAST-FIRST-FORMAT and PROCESS-NAME a
+      *    second input shape, this rebuilds bytes 11-256 of
+      *    WS-INPUT-RECORD into that same "Last, First Middle" text so
+      *    every paragraph downstream keeps working unchanged. Bytes
+      *    1-10 (the customer id) are left untouched.
+      *    Request 038 - a family-name-first country's delimited record
+      *    is already in Last/First/Middle column order and must stay
+      *    that way, so it is rebuilt without the comma that would
+      *    otherwise tell REORDER-LAST-FIRST-FORMAT's Western-only
+      *    convention to swap it to "First Last" (a swap this record
+      *    never gets, since REORDER-LAST-FIRST-FORMAT is skipped for
+      *    these countries -- see WRITE-CLEAN-RECORD).
+       PARSE-DELIMITED-INPUT-RECORD.
+           MOVE SPACES TO WS-DELIM-LAST WS-DELIM-FIRST WS-DELIM-MIDDLE
+           UNSTRING WS-INPUT-RECORD(11:246) DELIMITED BY WS-DELIM-CHAR
+               INTO WS-DELIM-LAST WS-DELIM-FIRST WS-DELIM-MIDDLE
+           END-UNSTRING
+           MOVE SPACES TO WS-INPUT-RECORD(11:246)
+           IF IS-FAMILY-NAME-FIRST-COUNTRY
+               STRING FUNCTION TRIM(WS-DELIM-LAST) DELIMITED BY SIZE
+                       " " DELIMITED BY SIZE
+                       FUNCTION TRIM(WS-DELIM-FIRST) DELIMITED BY SIZE
+                       " " DELIMITED BY SIZE
+                       FUNCTION TRIM(WS-DELIM-MIDDLE) DELIMITED BY SIZE
+                   INTO WS-INPUT-RECORD(11:246)
+               END-STRING
+           ELSE
+               STRING FUNCTION TRIM(WS-DELIM-LAST) DELIMITED BY SIZE
+                       ", " DELIMITED BY SIZE
+                       FUNCTION TRIM(WS-DELIM-FIRST) DELIMITED BY SIZE
+                       " " DELIMITED BY SIZE
+                       FUNCTION TRIM(WS-DELIM-MIDDLE) DELIMITED BY SIZE
+                   INTO WS-INPUT-RECORD(11:246)
+               END-STRING
+           END-IF.
+
+      *    Request 003 - flag blank rows, rows with embedded digits,
+      *    or rows longer than WS-MAX-NAME-LENGTH as unprocessable.
+       VALIDATE-INPUT-RECORD.
+           MOVE 'N' TO WS-REJECT-SWITCH
+           MOVE SPACES TO WS-REJECT-REASON
+           IF FUNCTION TRIM(WS-INPUT-RECORD(11:246)) = SPACES
+               MOVE 'Y' TO WS-REJECT-SWITCH
+               MOVE "BLANK RECORD" TO WS-REJECT-REASON
+           ELSE
+               IF FUNCTION LENGTH(FUNCTION TRIM(
+                       WS-INPUT-RECORD(11:246))) > WS-MAX-NAME-LENGTH
+                   MOVE 'Y' TO WS-REJECT-SWITCH
+                   MOVE "EXCEEDS MAX LENGTH" TO WS-REJECT-REASON
+               ELSE
+                   PERFORM VARYING IDX FROM 11 BY 1
+                           UNTIL IDX > LENGTH OF WS-INPUT-RECORD
+                       IF WS-INPUT-RECORD(IDX:1) IS NUMERIC AND
+                               WS-INPUT-RECORD(IDX:1) NOT = SPACE
+                           MOVE 'Y' TO WS-REJECT-SWITCH
+                           MOVE "CONTAINS DIGITS" TO WS-REJECT-REASON
+                       END-IF
+                       IF (WS-INPUT-RECORD(IDX:1) < WS-PRINT-LOW OR
+                               WS-INPUT-RECORD(IDX:1) > WS-PRINT-HIGH)
+                               AND WS-INPUT-RECORD(IDX:1)
+                                   NOT = WS-SCAN-TAB
+                               AND WS-INPUT-RECORD(IDX:1)
+                                   NOT = WS-SCAN-LF
+                               AND WS-INPUT-RECORD(IDX:1)
+                                   NOT = WS-SCAN-CR
+                           MOVE 'Y' TO WS-REJECT-SWITCH
+                           MOVE "CONTAINS NON-PRINTABLE"
+                               TO WS-REJECT-REASON
+                       END-IF
+                   END-PERFORM
+               END-IF
+           END-IF.
+
+       WRITE-CLEAN-RECORD.
+           MOVE WS-RAW-INPUT-RECORD(11:246) TO WS-AUDIT-RAW-VALUE
+           MOVE WS-INPUT-RECORD TO OUTPUT-RECORD
+           IF NOT IS-FAMILY-NAME-FIRST-COUNTRY
+               PERFORM REORDER-LAST-FIRST-FORMAT
+           END-IF
+           PERFORM PROCESS-NAME
+           PERFORM POPULATE-NAME-RECORD
+           WRITE OUTPUT-RECORD
+           IF WS-OUT-STAT NOT = "00"
+               DISPLAY "Write error on output. STATUS=" WS-OUT-STAT
+               MOVE 'Y' TO EOF-SWITCH
+           ELSE
+               ADD 1 TO WS-WRITE-COUNT
+               PERFORM UPSERT-MASTER-RECORD
+               IF WS-MASTER-STAT NOT = "00" AND
+                       WS-MASTER-STAT NOT = "02"
+                   DISPLAY "Name master update failed. STATUS="
+                       WS-MASTER-STAT
+               END-IF
+               PERFORM WRITE-AUDIT-RECORD
+               PERFORM CHECK-FOR-DUPLICATE-NAME
+               PERFORM WRITE-CUSTOMER-EXTRACT-RECORD
+               IF HAS-EXCEPTION
+                   PERFORM WRITE-EXCEPTION-RECORD
+               END-IF
+           END-IF.
+
+      *    Request 032 - raw value plus reason code for a record
+      *    PROCESS-NAME flagged via CHECK-NAME-EXCEPTION below.
+       WRITE-EXCEPTION-RECORD.
+           MOVE SPACES TO EXCEPTIONS-RECORD
+           STRING OUTPUT-RECORD(1:10) DELIMITED BY SIZE
+                   " " DELIMITED BY SIZE
+                   FUNCTION TRIM(WS-AUDIT-RAW-VALUE) DELIMITED BY SIZE
+                   " REASON=" DELIMITED BY SIZE
+                   WS-EXCEPTION-REASON DELIMITED BY SIZE
+               INTO EXCEPTIONS-RECORD
+           END-STRING
+           WRITE EXCEPTIONS-RECORD
+           IF WS-EXC-STAT NOT = "00"
+               DISPLAY "Write error on exceptions file. STATUS="
+                   WS-EXC-STAT
+           END-IF.
+
+      *    Request 030 - fixed-width CRM load extract, one record per
+      *    successfully processed name, built from the same structured
+      *    fields POPULATE-NAME-RECORD just populated on OUTPUT-RECORD.
+      *    Built as a group in working-storage and MOVEd whole into the
+      *    flat FD record, never WRITE-ing the group directly (see the
+      *    note above CUSTOMER-EXTRACT-FILE's FD).
+       WRITE-CUSTOMER-EXTRACT-RECORD.
+           MOVE NAME-CUST-ID TO CUST-NAME-ID
+           MOVE LAST-NAME    TO CUST-NAME-LAST
+           MOVE FIRST-NAME   TO CUST-NAME-FIRST
+           MOVE MIDDLE-NAME  TO CUST-NAME-MIDDLE
+           MOVE SUFFIX       TO CUST-NAME-SUFFIX
+           MOVE WS-CUSTOMER-EXTRACT-REC TO CUSTOMER-EXTRACT-RECORD
+           WRITE CUSTOMER-EXTRACT-RECORD
+           IF WS-CUST-EXT-STAT NOT = "00"
+               DISPLAY "Write error on customer extract file. STATUS="
+                   WS-CUST-EXT-STAT
+           END-IF.
+
+      *    Request 010 - compare this record's cleaned name against
+      *    every one already seen this run; write a flag line to
+      *    DUPLICATES-FILE the moment a repeat shows up.
+       CHECK-FOR-DUPLICATE-NAME.
+           MOVE 'N' TO WS-DUP-SWITCH
+           MOVE WS-NAME-DISPLAY-TEXT TO WS-DUPCMP-1-BUF
+           MOVE FUNCTION LENGTH(FUNCTION TRIM(WS-NAME-DISPLAY-TEXT))
+               TO WS-DUPCMP-1-LEN
+           PERFORM VARYING WS-TBL-IDX FROM 1 BY 1
+                   UNTIL WS-TBL-IDX > WS-DUP-SEEN-COUNT
+               MOVE WS-DUP-SEEN-ENTRY(WS-TBL-IDX) TO WS-DUPCMP-2-BUF
+               MOVE FUNCTION LENGTH(
+                   FUNCTION TRIM(WS-DUP-SEEN-ENTRY(WS-TBL-IDX)))
+                   TO WS-DUPCMP-2-LEN
+               CALL 'STRCMPI' USING WS-DUPCMP-RESULT
+                   WS-DUPCMP-1 WS-DUPCMP-2
+               IF WS-DUPCMP-RESULT = 0
+                   MOVE 'Y' TO WS-DUP-SWITCH
+                   EXIT PERFORM
+               END-IF
+           END-PERFORM
+           IF IS-DUPLICATE-NAME
+               ADD 1 TO WS-DUPLICATE-COUNT
+               MOVE SPACES TO DUPLICATES-RECORD
+               STRING OUTPUT-RECORD(1:10) DELIMITED BY SIZE
+                       " " DELIMITED BY SIZE
+                       FUNCTION TRIM(WS-NAME-DISPLAY-TEXT)
+                           DELIMITED BY SIZE
+                   INTO DUPLICATES-RECORD
+               END-STRING
+               WRITE DUPLICATES-RECORD
+               IF WS-DUP-STAT NOT = "00"
+                   DISPLAY "Write error on duplicates file. STATUS="
+                       WS-DUP-STAT
+               END-IF
+           ELSE
+               IF WS-DUP-SEEN-COUNT < WS-DUP-MAX-ENTRIES
+                   ADD 1 TO WS-DUP-SEEN-COUNT
+                   MOVE WS-NAME-DISPLAY-TEXT
+                       TO WS-DUP-SEEN-ENTRY(WS-DUP-SEEN-COUNT)
+               END-IF
+           END-IF.
+
+      *    Request 007 - record the raw value, the cleaned value, and
+      *    a timestamp for every transformed record.
+       WRITE-AUDIT-RECORD.
+           MOVE FUNCTION CURRENT-DATE TO WS-AUDIT-TIMESTAMP
+           MOVE SPACES TO AUDIT-RECORD
+           STRING WS-AUDIT-TIMESTAMP DELIMITED BY SIZE
+                   " " DELIMITED BY SIZE
+                   OUTPUT-RECORD(1:10) DELIMITED BY SIZE
+                   " " DELIMITED BY SIZE
+                   FUNCTION TRIM(WS-AUDIT-RAW-VALUE) DELIMITED BY SIZE
+                   " -> " DELIMITED BY SIZE
+                   FUNCTION TRIM(WS-NAME-DISPLAY-TEXT)
+                       DELIMITED BY SIZE
+               INTO AUDIT-RECORD
+           END-STRING
+           WRITE AUDIT-RECORD
+           IF WS-AUD-STAT NOT = "00"
+               DISPLAY "Write error on audit file. STATUS="
+                   WS-AUD-STAT
+           END-IF.
+
+       WRITE-REJECTED-RECORD.
+           MOVE SPACES TO REJECTS-RECORD
+           MOVE WS-RAW-INPUT-RECORD TO REJECTS-RECORD(1:256)
+           MOVE WS-REJECT-REASON TO REJECTS-RECORD(257:30)
+           WRITE REJECTS-RECORD
+           IF WS-REJ-STAT NOT = "00"
+               DISPLAY "Write error on rejects file. STATUS="
+                   WS-REJ-STAT
+           END-IF.
+
+      *    Request 011 - lead clean_names.txt with a control record
+      *    carrying the run date/id so the receiving job can confirm
+      *    which batch run produced the file before loading it. Uses
+      *    an "HDR"/"TRL" tag in the customer-id bytes rather than a
+      *    real id -- NAME-CUST-ID is 10 bytes and a real id is always
+      *    numeric, so downstream readers can tell a control record
+      *    from a data record at a glance.
+       WRITE-CLEAN-FILE-HEADER.
+           MOVE SPACES TO OUTPUT-RECORD
+           MOVE "HDR" TO OUTPUT-RECORD(1:3)
+           STRING "RUN-DATE=" WS-RUN-DATE DELIMITED BY SIZE
+                   " RUN-ID=" WS-RUN-ID DELIMITED BY SIZE
+               INTO OUTPUT-RECORD(11:246)
+           END-STRING
+           WRITE OUTPUT-RECORD
+           IF WS-OUT-STAT NOT = "00"
+               DISPLAY "Write error on output header. STATUS="
+                   WS-OUT-STAT
+           END-IF.
 
+      *    Trailer carries this run's written-record count so the
+      *    receiving job can reconcile it against what it actually
+      *    loaded. On a restart continuation the count reflects only
+      *    the rows this invocation appended, since the abended run
+      *    never got far enough to persist its own partial total.
+       WRITE-CLEAN-FILE-TRAILER.
+           MOVE SPACES TO OUTPUT-RECORD
+           MOVE "TRL" TO OUTPUT-RECORD(1:3)
+           MOVE WS-WRITE-COUNT TO WS-REPORT-NUM-EDIT
+           STRING "RECORD-COUNT=" WS-REPORT-NUM-EDIT DELIMITED BY SIZE
+               INTO OUTPUT-RECORD(11:246)
+           END-STRING
+           WRITE OUTPUT-RECORD
+           IF WS-OUT-STAT NOT = "00"
+               DISPLAY "Write error on output trailer. STATUS="
+                   WS-OUT-STAT
+           END-IF.
+
+      *    Request 002 - reconcile records read against records
+      *    written without having to open both flat files by hand.
+       WRITE-CONTROL-REPORT.
+           OPEN OUTPUT REPORT-FILE
+           IF WS-RPT-STAT NOT = "00"
+               DISPLAY "Failed to open control report. STATUS="
+                   WS-RPT-STAT
+           ELSE
+               MOVE "FT-NAME CONTROL REPORT" TO REPORT-RECORD
+               WRITE REPORT-RECORD
+               MOVE WS-READ-COUNT TO WS-REPORT-NUM-EDIT
+               STRING "Records read    : " WS-REPORT-NUM-EDIT
+                   DELIMITED BY SIZE INTO REPORT-RECORD
+               WRITE REPORT-RECORD
+               MOVE WS-WRITE-COUNT TO WS-REPORT-NUM-EDIT
+               STRING "Records written : " WS-REPORT-NUM-EDIT
+                   DELIMITED BY SIZE INTO REPORT-RECORD
+               WRITE REPORT-RECORD
+               MOVE WS-BLANK-COUNT TO WS-REPORT-NUM-EDIT
+               STRING "Blank/skipped   : " WS-REPORT-NUM-EDIT
+                   DELIMITED BY SIZE INTO REPORT-RECORD
+               WRITE REPORT-RECORD
+               MOVE WS-REJECT-COUNT TO WS-REPORT-NUM-EDIT
+               STRING "Rejected        : " WS-REPORT-NUM-EDIT
+                   DELIMITED BY SIZE INTO REPORT-RECORD
+               WRITE REPORT-RECORD
+               MOVE WS-DUPLICATE-COUNT TO WS-REPORT-NUM-EDIT
+               STRING "Duplicates      : " WS-REPORT-NUM-EDIT
+                   DELIMITED BY SIZE INTO REPORT-RECORD
+               WRITE REPORT-RECORD
+      *        Request 014 - per-source breakdown for a manifest run.
+               IF IS-MANIFEST-RUN
+                   PERFORM VARYING WS-SRC-IDX FROM 1 BY 1
+                           UNTIL WS-SRC-IDX > WS-SOURCE-COUNT
+                       MOVE SPACES TO REPORT-RECORD
+                       STRING "Source: "
+                           FUNCTION TRIM(WS-SOURCE-FILENAME(WS-SRC-IDX))
+                           DELIMITED BY SIZE INTO REPORT-RECORD
+                       WRITE REPORT-RECORD
+                       MOVE WS-SOURCE-READ-COUNT(WS-SRC-IDX)
+                           TO WS-REPORT-NUM-EDIT
+                       STRING "  Read      : " WS-REPORT-NUM-EDIT
+                           DELIMITED BY SIZE INTO REPORT-RECORD
+                       WRITE REPORT-RECORD
+                       MOVE WS-SOURCE-WRITE-COUNT(WS-SRC-IDX)
+                           TO WS-REPORT-NUM-EDIT
+                       STRING "  Written   : " WS-REPORT-NUM-EDIT
+                           DELIMITED BY SIZE INTO REPORT-RECORD
+                       WRITE REPORT-RECORD
+                       MOVE WS-SOURCE-BLANK-COUNT(WS-SRC-IDX)
+                           TO WS-REPORT-NUM-EDIT
+                       STRING "  Blank     : " WS-REPORT-NUM-EDIT
+                           DELIMITED BY SIZE INTO REPORT-RECORD
+                       WRITE REPORT-RECORD
+                       MOVE WS-SOURCE-REJECT-COUNT(WS-SRC-IDX)
+                           TO WS-REPORT-NUM-EDIT
+                       STRING "  Rejected  : " WS-REPORT-NUM-EDIT
+                           DELIMITED BY SIZE INTO REPORT-RECORD
+                       WRITE REPORT-RECORD
+                   END-PERFORM
+               END-IF
+               CLOSE REPORT-FILE
+           END-IF.
+
+      *    Request 037 - one line per execution appended to a
+      *    persistent run-history file (run date/time, input file
+      *    name, records read/written, return code), so answering
+      *    "when did we last run this and how many records went
+      *    through" doesn't mean digging through old job logs. A
+      *    manifest run logs the manifest file, since WS-INPUT-FILENAME
+      *    never gets set in that mode.
+       WRITE-RUN-HISTORY-RECORD.
+           OPEN EXTEND RUN-HISTORY-FILE
+           IF WS-HIST-STAT = "35"
+               OPEN OUTPUT RUN-HISTORY-FILE
+           END-IF
+           IF WS-HIST-STAT NOT = "00"
+               DISPLAY "Failed to open run history file. STATUS="
+                   WS-HIST-STAT
+           ELSE
+               MOVE SPACES TO RUN-HISTORY-RECORD
+               IF IS-MANIFEST-RUN
+                   STRING WS-RUN-ID DELIMITED BY SIZE
+                           " INPUT=" DELIMITED BY SIZE
+                           FUNCTION TRIM(WS-MANIFEST-FILENAME)
+                               DELIMITED BY SIZE
+                           " READ=" DELIMITED BY SIZE
+                           WS-READ-COUNT DELIMITED BY SIZE
+                           " WRITTEN=" DELIMITED BY SIZE
+                           WS-WRITE-COUNT DELIMITED BY SIZE
+                           " RC=" DELIMITED BY SIZE
+                           WS-RUN-RETURN-CODE DELIMITED BY SIZE
+                       INTO RUN-HISTORY-RECORD
+                   END-STRING
+               ELSE
+                   STRING WS-RUN-ID DELIMITED BY SIZE
+                           " INPUT=" DELIMITED BY SIZE
+                           FUNCTION TRIM(WS-INPUT-FILENAME)
+                               DELIMITED BY SIZE
+                           " READ=" DELIMITED BY SIZE
+                           WS-READ-COUNT DELIMITED BY SIZE
+                           " WRITTEN=" DELIMITED BY SIZE
+                           WS-WRITE-COUNT DELIMITED BY SIZE
+                           " RC=" DELIMITED BY SIZE
+                           WS-RUN-RETURN-CODE DELIMITED BY SIZE
+                       INTO RUN-HISTORY-RECORD
+                   END-STRING
+               END-IF
+               WRITE RUN-HISTORY-RECORD
+               IF WS-HIST-STAT NOT = "00"
+                   DISPLAY "Write error on run history file. STATUS="
+                       WS-HIST-STAT
+               END-IF
+               CLOSE RUN-HISTORY-FILE
+           END-IF.
+
+      *    Request 000 - parse an optional command-line PARM of the
+      *    form INPUT=filename,OUTPUT=filename. Either keyword may be
+      *    omitted; unsupplied names keep their defaults above.
+      *    Request 012 widens the PARM to a third optional CASE= token
+      *    (INPUT=/OUTPUT=/CASE= in any order). Request 014 adds a
+      *    MANIFEST= token that switches the whole run into manifest
+      *    mode -- see RUN-MANIFEST-SOURCES.
+       GET-RUN-PARAMETERS.
+           ACCEPT WS-PARM-STRING FROM COMMAND-LINE
+           IF WS-PARM-STRING NOT = SPACES
+               UNSTRING WS-PARM-STRING DELIMITED BY ','
+                   INTO WS-PARM-TOKEN-1 WS-PARM-TOKEN-2 WS-PARM-TOKEN-3
+                       WS-PARM-TOKEN-4
+               MOVE FUNCTION TRIM(WS-PARM-TOKEN-1) TO WS-PARM-TOKEN-1
+               MOVE FUNCTION TRIM(WS-PARM-TOKEN-2) TO WS-PARM-TOKEN-2
+               MOVE FUNCTION TRIM(WS-PARM-TOKEN-3) TO WS-PARM-TOKEN-3
+               MOVE FUNCTION TRIM(WS-PARM-TOKEN-4) TO WS-PARM-TOKEN-4
+               PERFORM ASSIGN-PARM-TOKEN-1
+               PERFORM ASSIGN-PARM-TOKEN-2
+               PERFORM ASSIGN-PARM-TOKEN-3
+               PERFORM ASSIGN-PARM-TOKEN-4
+           END-IF
+           IF WS-MANIFEST-FILENAME NOT = SPACES
+               MOVE 'Y' TO WS-MANIFEST-SWITCH
+           END-IF.
+
+       ASSIGN-PARM-TOKEN-1.
+           IF WS-PARM-TOKEN-1(1:6) = 'INPUT='
+               MOVE WS-PARM-TOKEN-1(7:94) TO WS-INPUT-FILENAME
+           ELSE
+               IF WS-PARM-TOKEN-1(1:7) = 'OUTPUT='
+                   MOVE WS-PARM-TOKEN-1(8:93) TO WS-OUTPUT-FILENAME
+               ELSE
+                   IF WS-PARM-TOKEN-1(1:5) = 'CASE='
+                       MOVE WS-PARM-TOKEN-1(6:5) TO WS-CASING-MODE
+                   ELSE
+                       IF WS-PARM-TOKEN-1(1:9) = 'MANIFEST='
+                           MOVE WS-PARM-TOKEN-1(10:91)
+                               TO WS-MANIFEST-FILENAME
+                       ELSE
+                           IF WS-PARM-TOKEN-1(1:6) = 'DELIM='
+                               MOVE 'Y' TO WS-DELIM-MODE-SWITCH
+                               MOVE WS-PARM-TOKEN-1(7:88)
+                                   TO WS-DELIM-VALUE-TEXT
+                               PERFORM RESOLVE-DELIM-CHAR
+                           END-IF
+                       END-IF
+                   END-IF
+               END-IF
+           END-IF.
+
+       ASSIGN-PARM-TOKEN-2.
+           IF WS-PARM-TOKEN-2(1:6) = 'INPUT='
+               MOVE WS-PARM-TOKEN-2(7:94) TO WS-INPUT-FILENAME
+           ELSE
+               IF WS-PARM-TOKEN-2(1:7) = 'OUTPUT='
+                   MOVE WS-PARM-TOKEN-2(8:93) TO WS-OUTPUT-FILENAME
+               ELSE
+                   IF WS-PARM-TOKEN-2(1:5) = 'CASE='
+                       MOVE WS-PARM-TOKEN-2(6:5) TO WS-CASING-MODE
+                   ELSE
+                       IF WS-PARM-TOKEN-2(1:9) = 'MANIFEST='
+                           MOVE WS-PARM-TOKEN-2(10:91)
+                               TO WS-MANIFEST-FILENAME
+                       ELSE
+                           IF WS-PARM-TOKEN-2(1:6) = 'DELIM='
+                               MOVE 'Y' TO WS-DELIM-MODE-SWITCH
+                               MOVE WS-PARM-TOKEN-2(7:88)
+                                   TO WS-DELIM-VALUE-TEXT
+                               PERFORM RESOLVE-DELIM-CHAR
+                           END-IF
+                       END-IF
+                   END-IF
+               END-IF
+           END-IF.
+
+       ASSIGN-PARM-TOKEN-3.
+           IF WS-PARM-TOKEN-3(1:6) = 'INPUT='
+               MOVE WS-PARM-TOKEN-3(7:94) TO WS-INPUT-FILENAME
+           ELSE
+               IF WS-PARM-TOKEN-3(1:7) = 'OUTPUT='
+                   MOVE WS-PARM-TOKEN-3(8:93) TO WS-OUTPUT-FILENAME
+               ELSE
+                   IF WS-PARM-TOKEN-3(1:5) = 'CASE='
+                       MOVE WS-PARM-TOKEN-3(6:5) TO WS-CASING-MODE
+                   ELSE
+                       IF WS-PARM-TOKEN-3(1:9) = 'MANIFEST='
+                           MOVE WS-PARM-TOKEN-3(10:91)
+                               TO WS-MANIFEST-FILENAME
+                       ELSE
+                           IF WS-PARM-TOKEN-3(1:6) = 'DELIM='
+                               MOVE 'Y' TO WS-DELIM-MODE-SWITCH
+                               MOVE WS-PARM-TOKEN-3(7:88)
+                                   TO WS-DELIM-VALUE-TEXT
+                               PERFORM RESOLVE-DELIM-CHAR
+                           END-IF
+                       END-IF
+                   END-IF
+               END-IF
+           END-IF.
+
+      *    Request 033 - the new fourth token, checked against every
+      *    known keyword (not only DELIM=) so a PARM string still works
+      *    no matter which of the four comma-separated slots a caller
+      *    happens to put DELIM= in, consistent with tokens 1-3 above.
+       ASSIGN-PARM-TOKEN-4.
+           IF WS-PARM-TOKEN-4(1:6) = 'INPUT='
+               MOVE WS-PARM-TOKEN-4(7:94) TO WS-INPUT-FILENAME
+           ELSE
+               IF WS-PARM-TOKEN-4(1:7) = 'OUTPUT='
+                   MOVE WS-PARM-TOKEN-4(8:93) TO WS-OUTPUT-FILENAME
+               ELSE
+                   IF WS-PARM-TOKEN-4(1:5) = 'CASE='
+                       MOVE WS-PARM-TOKEN-4(6:5) TO WS-CASING-MODE
+                   ELSE
+                       IF WS-PARM-TOKEN-4(1:9) = 'MANIFEST='
+                           MOVE WS-PARM-TOKEN-4(10:91)
+                               TO WS-MANIFEST-FILENAME
+                       ELSE
+                           IF WS-PARM-TOKEN-4(1:6) = 'DELIM='
+                               MOVE 'Y' TO WS-DELIM-MODE-SWITCH
+                               MOVE WS-PARM-TOKEN-4(7:88)
+                                   TO WS-DELIM-VALUE-TEXT
+                               PERFORM RESOLVE-DELIM-CHAR
+                           END-IF
+                       END-IF
+                   END-IF
+               END-IF
+           END-IF.
+
+      *    Request 033 - resolve a DELIM= value into the single
+      *    separator character PARSE-DELIMITED-INPUT-RECORD uses.
+       RESOLVE-DELIM-CHAR.
+           IF WS-DELIM-VALUE-TEXT(1:5) = 'COMMA'
+               MOVE ',' TO WS-DELIM-CHAR
+           ELSE
+               IF WS-DELIM-VALUE-TEXT(1:4) = 'PIPE'
+                   MOVE '|' TO WS-DELIM-CHAR
+               ELSE
+                   IF WS-DELIM-VALUE-TEXT(1:3) = 'TAB'
+                       MOVE X'09' TO WS-DELIM-CHAR
+                   ELSE
+                       MOVE WS-DELIM-VALUE-TEXT(1:1) TO WS-DELIM-CHAR
+                   END-IF
+               END-IF
+           END-IF.
+
+      *    Request 011 - stamp this run with a date and an id (derived
+      *    from the full timestamp so two runs the same day don't
+      *    collide) for the header/trailer control records.
+       SET-RUN-IDENTIFIERS.
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WS-RUN-DATE
+           MOVE FUNCTION CURRENT-DATE(1:14) TO WS-RUN-ID.
+
+      *    Request 009 - "Last, First" feeds flip the name order; find
+      *    the comma and swap the two sides back to "First Last" so
+      *    everything downstream (casing, suffix/particle handling,
+      *    the structured name split) sees this program's one
+      *    convention regardless of which order the source used.
+       REORDER-LAST-FIRST-FORMAT.
+           MOVE 0 TO WS-COMMA-POS
+           PERFORM VARYING IDX FROM 11 BY 1
+                   UNTIL IDX > LENGTH OF OUTPUT-RECORD
+                       OR WS-COMMA-POS NOT = 0
+               IF OUTPUT-RECORD(IDX:1) = ','
+                   MOVE IDX TO WS-COMMA-POS
+               END-IF
+           END-PERFORM
+           IF WS-COMMA-POS NOT = 0
+               MOVE SPACES TO WS-REORDER-LAST WS-REORDER-FIRST
+               MOVE OUTPUT-RECORD(11:WS-COMMA-POS - 11)
+                   TO WS-REORDER-LAST
+               COMPUTE WS-REST-START = WS-COMMA-POS + 1
+               COMPUTE WS-REST-LEN = 256 - WS-COMMA-POS
+               MOVE OUTPUT-RECORD(WS-REST-START:WS-REST-LEN)
+                   TO WS-REORDER-FIRST
+               MOVE SPACES TO OUTPUT-RECORD(11:246)
+               STRING FUNCTION TRIM(WS-REORDER-FIRST) DELIMITED BY SIZE
+                       " " DELIMITED BY SIZE
+                       FUNCTION TRIM(WS-REORDER-LAST) DELIMITED BY SIZE
+                   INTO OUTPUT-RECORD(11:246)
+               END-STRING
+           END-IF.
 
+      *    Request 013 - hyphens and apostrophes are secondary word
+      *    breaks: each one is cased on its own as a one-character
+      *    "word" (a no-op, since casing punctuation does nothing),
+      *    and the sub-part on either side of it goes through
+      *    CASE-ONE-WORD separately so "mary-jane" comes out
+      *    "Mary-Jane" instead of "Mary-jane".
        PROCESS-NAME.
            MOVE FUNCTION LENGTH(OUTPUT-RECORD) TO LEN
-           MOVE 1 TO IDX
+           MOVE 11 TO IDX
+           MOVE 'N' TO WS-EXCEPTION-SWITCH
 
            PERFORM UNTIL IDX > LEN
                PERFORM UNTIL IDX > LEN OR OUTPUT-RECORD(IDX:1) NOT = ' '
@@ -69,14 +1580,270 @@
                END-PERFORM
 
                IF IDX <= LEN
-                   MOVE FUNCTION UPPER-CASE(OUTPUT-RECORD(IDX:1))
-                        TO OUTPUT-RECORD(IDX:1)
-                   ADD 1 TO IDX
+                   MOVE IDX TO WS-WORD-START
+                   IF OUTPUT-RECORD(IDX:1) = '-' OR
+                           OUTPUT-RECORD(IDX:1) = "'"
+                       ADD 1 TO IDX
+                   ELSE
+                       PERFORM UNTIL IDX > LEN
+                               OR OUTPUT-RECORD(IDX:1) = ' '
+                               OR OUTPUT-RECORD(IDX:1) = '-'
+                               OR OUTPUT-RECORD(IDX:1) = "'"
+                           ADD 1 TO IDX
+                       END-PERFORM
+                   END-IF
+                   COMPUTE WS-WORD-END = IDX - 1
+                   PERFORM CASE-ONE-WORD
+               END-IF
+           END-PERFORM.
+
+      *    Request 004 - classify one space-delimited word and apply
+      *    suffix / particle / default title casing to it in place.
+      *    Request 012 - skipped entirely in UPPER/NONE casing modes,
+      *    where every word gets the same treatment regardless of the
+      *    suffix/particle exception tables.
+      *    Request 035 - particle and default title casing now come
+      *    from the shared CASEWORD subprogram (also used by FT-ADDRESS)
+      *    instead of paragraphs local to this program; suffix handling
+      *    and the Request 032 exception queue stay here since they are
+      *    name-specific and CASEWORD has no notion of either.
+       CASE-ONE-WORD.
+           COMPUTE WS-WORD-LEN = WS-WORD-END - WS-WORD-START + 1
+           MOVE SPACES TO WS-WORD-UPPER
+           MOVE FUNCTION UPPER-CASE(OUTPUT-RECORD(WS-WORD-START:
+               WS-WORD-LEN)) TO WS-WORD-UPPER(1:WS-WORD-LEN)
+           EVALUATE TRUE
+               WHEN CASE-MODE-UPPER
+                   MOVE WS-WORD-UPPER(1:WS-WORD-LEN)
+                       TO OUTPUT-RECORD(WS-WORD-START:WS-WORD-LEN)
+               WHEN CASE-MODE-NONE
+                   CONTINUE
+               WHEN OTHER
+                   MOVE 'N' TO WS-SUFFIX-SWITCH
+                   PERFORM CHECK-SUFFIX-MATCH
+                   IF IS-SUFFIX-MATCH
+                       PERFORM APPLY-SUFFIX-CASE
+                   ELSE
+                       MOVE SPACES TO WS-CASEWORD-BUF
+                       MOVE OUTPUT-RECORD(WS-WORD-START:WS-WORD-LEN)
+                           TO WS-CASEWORD-BUF(1:WS-WORD-LEN)
+                       CALL 'CASEWORD' USING WS-CASEWORD-BUF
+                           WS-WORD-LEN WS-CASEWORD-PARTICLE-FLAG
+                       MOVE WS-CASEWORD-BUF(1:WS-WORD-LEN)
+                           TO OUTPUT-RECORD(WS-WORD-START:WS-WORD-LEN)
+                       IF NOT CASEWORD-APPLIED-PARTICLE
+                           PERFORM CHECK-NAME-EXCEPTION
+                       END-IF
+                   END-IF
+           END-EVALUATE.
+
+      *    Request 032 - a word that looks like the kind of abbreviation
+      *    the suffix table exists for (trailing period, more than one
+      *    character) but doesn't match any entry in it -- even with
+      *    the period stripped, since "Jr." is a legitimate suffix the
+      *    table just spells without one -- can't be confidently
+      *    classified, so flag the whole record for the data-quality
+      *    team's review queue rather than silently title-casing it and
+      *    letting it ride into clean_names.txt.
+       CHECK-NAME-EXCEPTION.
+           IF WS-WORD-LEN > 1
+                   AND WS-WORD-UPPER(WS-WORD-LEN:1) = '.'
+               COMPUTE WS-EXC-WORD-LEN = WS-WORD-LEN - 1
+               MOVE 'N' TO WS-EXC-SUFFIX-SWITCH
+               PERFORM VARYING WS-TBL-IDX FROM 1 BY 1
+                       UNTIL WS-TBL-IDX > 5
+                   IF WS-WORD-UPPER(1:WS-EXC-WORD-LEN) =
+                           FUNCTION TRIM(WS-SUFFIX-ENTRY(WS-TBL-IDX))
+                       MOVE 'Y' TO WS-EXC-SUFFIX-SWITCH
+                       EXIT PERFORM
+                   END-IF
+               END-PERFORM
+               IF WS-EXC-SUFFIX-SWITCH = 'N'
+                   MOVE 'Y' TO WS-EXCEPTION-SWITCH
+                   MOVE 'SUFFIX-LIKE-NOT-IN-TABLE'
+                       TO WS-EXCEPTION-REASON
+               END-IF
+           END-IF.
+
+       CHECK-SUFFIX-MATCH.
+           PERFORM VARYING WS-TBL-IDX FROM 1 BY 1
+                   UNTIL WS-TBL-IDX > 5
+               IF WS-WORD-UPPER(1:WS-WORD-LEN) =
+                       FUNCTION TRIM(WS-SUFFIX-ENTRY(WS-TBL-IDX))
+                   MOVE 'Y' TO WS-SUFFIX-SWITCH
+                   MOVE WS-TBL-IDX TO WS-SUFFIX-MATCH-IDX
+                   EXIT PERFORM
                END-IF
+           END-PERFORM.
 
-               PERFORM UNTIL IDX > LEN OR OUTPUT-RECORD(IDX:1) = ' '
-                   MOVE FUNCTION LOWER-CASE(OUTPUT-RECORD(IDX:1))
-                        TO OUTPUT-RECORD(IDX:1)
+       APPLY-SUFFIX-CASE.
+           MOVE WS-SUFFIX-DISPLAY-ENTRY(WS-SUFFIX-MATCH-IDX)
+               TO OUTPUT-RECORD(WS-WORD-START:WS-WORD-LEN).
+
+      *    Request 008 - split the already-cased name text into
+      *    discrete LAST-NAME/FIRST-NAME/MIDDLE-NAME/SUFFIX fields.
+      *    Every word is captured into WS-NAME-WORD-TEXT first, since
+      *    the NAME-RECORD fields below share storage with
+      *    OUTPUT-RECORD and overwrite the very bytes being scanned.
+       POPULATE-NAME-RECORD.
+           MOVE 0 TO WS-NAME-WORD-COUNT
+           MOVE 11 TO IDX
+           PERFORM UNTIL IDX > LEN OR WS-NAME-WORD-COUNT >= 10
+               PERFORM UNTIL IDX > LEN OR OUTPUT-RECORD(IDX:1) NOT = ' '
                    ADD 1 TO IDX
                END-PERFORM
+               IF IDX <= LEN
+                   MOVE IDX TO WS-WORD-START
+                   PERFORM UNTIL IDX > LEN OR OUTPUT-RECORD(IDX:1) = ' '
+                       ADD 1 TO IDX
+                   END-PERFORM
+                   COMPUTE WS-WORD-END = IDX - 1
+                   COMPUTE WS-WORD-LEN = WS-WORD-END - WS-WORD-START + 1
+                   ADD 1 TO WS-NAME-WORD-COUNT
+                   MOVE OUTPUT-RECORD(WS-WORD-START:WS-WORD-LEN)
+                       TO WS-NAME-WORD-TEXT(WS-NAME-WORD-COUNT)
+               END-IF
+           END-PERFORM
+      *    Only now is it safe to clear the overlay -- every word's
+      *    text has already been copied out of OUTPUT-RECORD above.
+           MOVE SPACES TO LAST-NAME FIRST-NAME MIDDLE-NAME SUFFIX
+           IF WS-NAME-WORD-COUNT > 0
+               PERFORM ASSIGN-NAME-FIELDS-FROM-WORDS
+           END-IF
+           PERFORM BUILD-NAME-DISPLAY-TEXT.
+
+      *    First split off a trailing suffix (Jr, Sr, II/III/IV) using
+      *    the same exception table CASE-ONE-WORD already consults,
+      *    then lay the remaining core words out as first/middle/last.
+      *    Request 038 - the generational suffix is a Western-
+      *    convention concept, so it is never looked for on a
+      *    family-name-first record, and the first/last word mapping
+      *    is reversed (the source record already leads with the
+      *    family name, so it goes to LAST-NAME, not FIRST-NAME).
+       ASSIGN-NAME-FIELDS-FROM-WORDS.
+           MOVE FUNCTION LENGTH(FUNCTION TRIM(
+               WS-NAME-WORD-TEXT(WS-NAME-WORD-COUNT))) TO WS-WORD-LEN
+           MOVE SPACES TO WS-WORD-UPPER
+           MOVE FUNCTION UPPER-CASE(FUNCTION TRIM(
+               WS-NAME-WORD-TEXT(WS-NAME-WORD-COUNT)))
+               TO WS-WORD-UPPER(1:WS-WORD-LEN)
+           IF WS-NAME-WORD-COUNT > 1 AND
+                   NOT IS-FAMILY-NAME-FIRST-COUNTRY
+               PERFORM CHECK-SUFFIX-MATCH
+           ELSE
+               MOVE 'N' TO WS-SUFFIX-SWITCH
+           END-IF
+           IF IS-SUFFIX-MATCH
+               MOVE FUNCTION TRIM(WS-NAME-WORD-TEXT(WS-NAME-WORD-COUNT))
+                   TO SUFFIX
+               COMPUTE WS-NAME-CORE-COUNT = WS-NAME-WORD-COUNT - 1
+           ELSE
+               MOVE WS-NAME-WORD-COUNT TO WS-NAME-CORE-COUNT
+           END-IF
+
+           EVALUATE WS-NAME-CORE-COUNT
+               WHEN 0
+                   CONTINUE
+               WHEN 1
+                   MOVE WS-NAME-WORD-TEXT(1) TO FIRST-NAME
+               WHEN 2
+                   IF IS-FAMILY-NAME-FIRST-COUNTRY
+                       MOVE WS-NAME-WORD-TEXT(1) TO LAST-NAME
+                       MOVE WS-NAME-WORD-TEXT(2) TO FIRST-NAME
+                   ELSE
+                       MOVE WS-NAME-WORD-TEXT(1) TO FIRST-NAME
+                       MOVE WS-NAME-WORD-TEXT(2) TO LAST-NAME
+                   END-IF
+               WHEN OTHER
+                   IF IS-FAMILY-NAME-FIRST-COUNTRY
+                       MOVE WS-NAME-WORD-TEXT(1) TO LAST-NAME
+                       MOVE WS-NAME-WORD-TEXT(WS-NAME-CORE-COUNT)
+                           TO FIRST-NAME
+                   ELSE
+                       MOVE WS-NAME-WORD-TEXT(1) TO FIRST-NAME
+                       MOVE WS-NAME-WORD-TEXT(WS-NAME-CORE-COUNT)
+                           TO LAST-NAME
+                   END-IF
+                   PERFORM BUILD-MIDDLE-NAME
+           END-EVALUATE.
+
+      *    Join every core word between the first and last name into
+      *    one space-separated middle name.
+       BUILD-MIDDLE-NAME.
+           MOVE SPACES TO MIDDLE-NAME
+           PERFORM VARYING WS-TBL-IDX FROM 2 BY 1
+                   UNTIL WS-TBL-IDX >= WS-NAME-CORE-COUNT
+               IF FUNCTION TRIM(MIDDLE-NAME) = SPACES
+                   MOVE FUNCTION TRIM(WS-NAME-WORD-TEXT(WS-TBL-IDX))
+                       TO MIDDLE-NAME
+               ELSE
+                   STRING FUNCTION TRIM(MIDDLE-NAME) DELIMITED BY SIZE
+                           " " DELIMITED BY SIZE
+                           FUNCTION TRIM(WS-NAME-WORD-TEXT(WS-TBL-IDX))
+                               DELIMITED BY SIZE
+                       INTO MIDDLE-NAME
+                   END-STRING
+               END-IF
            END-PERFORM.
+
+      *    Human-readable "First Middle Last Suffix" rendering of the
+      *    structured fields, used for the audit trail since the
+      *    fixed-width NAME-RECORD overlay pads each field with
+      *    trailing spaces that FUNCTION TRIM alone can't collapse.
+      *    Request 038 - a family-name-first record's fields never got
+      *    reordered to "First Last" in the first place (see
+      *    WRITE-CLEAN-RECORD/ASSIGN-NAME-FIELDS-FROM-WORDS), so this
+      *    has to render "Last Middle First" for those records or the
+      *    audit trail and duplicate log would show a word order that
+      *    doesn't match what actually landed in clean_names.txt.
+       BUILD-NAME-DISPLAY-TEXT.
+           MOVE SPACES TO WS-NAME-DISPLAY-TEXT
+           IF IS-FAMILY-NAME-FIRST-COUNTRY
+               STRING FUNCTION TRIM(LAST-NAME) DELIMITED BY SIZE
+                   INTO WS-NAME-DISPLAY-TEXT
+               END-STRING
+               IF FUNCTION TRIM(MIDDLE-NAME) NOT = SPACES
+                   STRING FUNCTION TRIM(WS-NAME-DISPLAY-TEXT)
+                           DELIMITED BY SIZE
+                           " " DELIMITED BY SIZE
+                           FUNCTION TRIM(MIDDLE-NAME) DELIMITED BY SIZE
+                       INTO WS-NAME-DISPLAY-TEXT
+                   END-STRING
+               END-IF
+               IF FUNCTION TRIM(FIRST-NAME) NOT = SPACES
+                   STRING FUNCTION TRIM(WS-NAME-DISPLAY-TEXT)
+                           DELIMITED BY SIZE
+                           " " DELIMITED BY SIZE
+                           FUNCTION TRIM(FIRST-NAME) DELIMITED BY SIZE
+                       INTO WS-NAME-DISPLAY-TEXT
+                   END-STRING
+               END-IF
+           ELSE
+               STRING FUNCTION TRIM(FIRST-NAME) DELIMITED BY SIZE
+                   INTO WS-NAME-DISPLAY-TEXT
+               END-STRING
+               IF FUNCTION TRIM(MIDDLE-NAME) NOT = SPACES
+                   STRING FUNCTION TRIM(WS-NAME-DISPLAY-TEXT)
+                           DELIMITED BY SIZE
+                           " " DELIMITED BY SIZE
+                           FUNCTION TRIM(MIDDLE-NAME) DELIMITED BY SIZE
+                       INTO WS-NAME-DISPLAY-TEXT
+                   END-STRING
+               END-IF
+               IF FUNCTION TRIM(LAST-NAME) NOT = SPACES
+                   STRING FUNCTION TRIM(WS-NAME-DISPLAY-TEXT)
+                           DELIMITED BY SIZE
+                           " " DELIMITED BY SIZE
+                           FUNCTION TRIM(LAST-NAME) DELIMITED BY SIZE
+                       INTO WS-NAME-DISPLAY-TEXT
+                   END-STRING
+               END-IF
+           END-IF
+           IF FUNCTION TRIM(SUFFIX) NOT = SPACES
+               STRING FUNCTION TRIM(WS-NAME-DISPLAY-TEXT)
+                       DELIMITED BY SIZE
+                       " " DELIMITED BY SIZE
+                       FUNCTION TRIM(SUFFIX) DELIMITED BY SIZE
+                   INTO WS-NAME-DISPLAY-TEXT
+               END-STRING
+           END-IF.
