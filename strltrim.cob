@@ -0,0 +1,63 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. STRLTRIM.
+       ENVIRONMENT DIVISION.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01    WS-INDEX            PIC 9(9) COMP-5.
+       01    WS-START            PIC 9(9) COMP-5.
+       01    WS-END              PIC 9(9) COMP-5.
+       01    WS-DEST-INDEX       PIC 9(9) COMP-5.
+       01    WS-ORIG-LEN         PIC 9(9) COMP-5.
+       01    WS-SPACE            PIC X VALUE ' '.
+       01    WS-TAB              PIC X VALUE X'09'.
+       01    WS-LF               PIC X VALUE X'0A'.
+       01    WS-CR               PIC X VALUE X'0D'.
+       01    WS-CHAR             PIC X.
+
+       LINKAGE SECTION.
+       COPY "STRING.cpy" REPLACING
+                     ==MY-STRING== BY ==LS-STRLTRIM-SRC==
+                     ==MY-LEN== BY ==LS-STRLTRIM-SRC-LEN==
+                     ==MY-BUF== BY ==LS-STRLTRIM-SRC-BUF==.
+
+      *    Request 025 - same whitespace/control-character set as
+      *    STRTRIM, but only strips the leading run, leaving trailing
+      *    padding untouched (needed, e.g., to strip a leading tab an
+      *    upstream extract injects while keeping fixed-width trailing
+      *    padding intact).
+      *    Review fix - converted to the STRING.cpy group convention so
+      *    this routine scans within the caller-supplied length instead
+      *    of a hardcoded 255-byte linkage item.
+       PROCEDURE DIVISION USING LS-STRLTRIM-SRC.
+           MOVE LS-STRLTRIM-SRC-LEN TO WS-ORIG-LEN
+           MOVE 1           TO WS-START
+           MOVE WS-ORIG-LEN TO WS-END
+
+           PERFORM UNTIL WS-START > WS-END
+               MOVE LS-STRLTRIM-SRC-BUF(WS-START:1) TO WS-CHAR
+               IF WS-CHAR = WS-SPACE OR
+                  WS-CHAR = WS-TAB OR
+                  WS-CHAR = WS-LF OR
+                  WS-CHAR = WS-CR
+                   ADD 1 TO WS-START
+               ELSE
+                   EXIT PERFORM
+               END-IF
+           END-PERFORM
+
+           MOVE 1 TO WS-DEST-INDEX
+           MOVE WS-START TO WS-INDEX
+           PERFORM UNTIL WS-INDEX > WS-END
+               MOVE LS-STRLTRIM-SRC-BUF(WS-INDEX:1)
+                   TO LS-STRLTRIM-SRC-BUF(WS-DEST-INDEX:1)
+               ADD 1 TO WS-INDEX
+               ADD 1 TO WS-DEST-INDEX
+           END-PERFORM
+
+           COMPUTE LS-STRLTRIM-SRC-LEN = WS-DEST-INDEX - 1
+
+           PERFORM UNTIL WS-DEST-INDEX > WS-ORIG-LEN
+               MOVE WS-SPACE TO LS-STRLTRIM-SRC-BUF(WS-DEST-INDEX:1)
+               ADD 1 TO WS-DEST-INDEX
+           END-PERFORM
+           GOBACK.
