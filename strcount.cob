@@ -0,0 +1,56 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. STRCOUNT.
+
+       ENVIRONMENT DIVISION.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01  WS-OUT         PIC 9(9) COMP-5.
+       01  WS-IN          PIC 9(9) COMP-5.
+
+       LINKAGE SECTION.
+       COPY "STRING.cpy" REPLACING ==MY-STRING== BY ==LS-STR==
+                     ==MY-LEN== BY ==LS-STR-LEN==
+                     ==MY-BUF== BY ==LS-STR-BUF==.
+       COPY "STRING.cpy" REPLACING ==MY-STRING== BY ==LS-SUB==
+                     ==MY-LEN== BY ==LS-SUB-LEN==
+                     ==MY-BUF== BY ==LS-SUB-BUF==.
+       01  LS-RETURN      PIC 9(9) COMP-5.
+
+      *    Request 022 - same scan STRPOS uses, but kept going and
+      *    counting instead of returning at the first hit. Matches are
+      *    non-overlapping: a hit advances WS-OUT past the whole
+      *    substring before resuming the scan.
+       PROCEDURE DIVISION USING
+           LS-STR        LS-SUB
+           LS-RETURN.
+
+           MOVE 0 TO LS-RETURN
+
+           IF LS-SUB-LEN = 0
+               GOBACK
+           END-IF
+
+           MOVE 1 TO WS-OUT
+           PERFORM UNTIL WS-OUT > LS-STR-LEN
+
+               MOVE 0 TO WS-IN
+               IF WS-OUT + LS-SUB-LEN - 1 <= LS-STR-LEN
+                   MOVE 1 TO WS-IN
+                   PERFORM UNTIL
+                          WS-IN   > LS-SUB-LEN
+                       OR LS-STR-BUF(WS-OUT + WS-IN - 1:1)
+                          NOT = LS-SUB-BUF(WS-IN:1)
+                       ADD 1 TO WS-IN
+                   END-PERFORM
+               END-IF
+
+               IF WS-IN > LS-SUB-LEN
+                   ADD 1 TO LS-RETURN
+                   ADD LS-SUB-LEN TO WS-OUT
+               ELSE
+                   ADD 1 TO WS-OUT
+               END-IF
+           END-PERFORM
+
+           GOBACK.
