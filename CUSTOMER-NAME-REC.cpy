@@ -0,0 +1,8 @@
+      *    Request 030 - fixed-width CRM load layout for the customer
+      *    name extract. Field-entries-only, matching NAME-RECORD.cpy's
+      *    style, so a caller can declare its own enclosing 01 group.
+           05  CUST-NAME-ID            PIC X(10).
+           05  CUST-NAME-LAST          PIC X(30).
+           05  CUST-NAME-FIRST         PIC X(20).
+           05  CUST-NAME-MIDDLE        PIC X(20).
+           05  CUST-NAME-SUFFIX        PIC X(10).
