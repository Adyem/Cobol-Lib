@@ -1,38 +1,50 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. STRRIGHT.
-
-       ENVIRONMENT DIVISION.
-
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-       01   WS-INDEX                PIC 9(9) COMP-5.
-       01   WS-CHAR-COPIED          PIC 9(9) COMP-5.
-       01   WS-RETURN-INDEX         PIC 9(9) COMP-5.
-
-       LINKAGE SECTION.
-       01   LS-STRRIGHT-STR1         PIC X(255).
-       01   LS-STRRIGHT-STR1-LEN     PIC 9(9) COMP-5.
-       01   LS-STRRIGHT-RETURN       PIC X(255).
-       01   LS-STRRIGHT-RETURN-LEN   PIC 9(9) COMP-5.
-       01   LS-STRRIGHT-AMOUNT       PIC 9(9) COMP-5.
-
-       PROCEDURE DIVISION USING LS-STRRIGHT-STR1 LS-STRRIGHT-STR1-LEN
-           LS-STRRIGHT-AMOUNT LS-STRRIGHT-RETURN LS-STRRIGHT-RETURN-LEN.
-           MOVE LS-STRRIGHT-RETURN-LEN TO WS-RETURN-INDEX
-           MOVE 0 TO WS-CHAR-COPIED
-           MOVE LS-STRRIGHT-STR1-LEN TO WS-INDEX
-           MOVE ALL SPACES TO
-               LS-STRRIGHT-RETURN(1:LS-STRRIGHT-RETURN-LEN)
-
-           PERFORM UNTIL WS-INDEX = 0 OR
-                      WS-CHAR-COPIED = LS-STRRIGHT-AMOUNT
-               MOVE LS-STRRIGHT-STR1(WS-INDEX:1)
-                   TO LS-STRRIGHT-RETURN(WS-RETURN-INDEX:1)
-               SUBTRACT 1 FROM WS-INDEX
-               SUBTRACT 1 FROM WS-RETURN-INDEX
-               ADD 1 TO WS-CHAR-COPIED
-           END-PERFORM
-
-           MOVE WS-CHAR-COPIED TO LS-STRRIGHT-RETURN-LEN
-           GOBACK.
-
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. STRRIGHT.
+
+       ENVIRONMENT DIVISION.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01   WS-INDEX                PIC 9(9) COMP-5.
+       01   WS-SRC-INDEX            PIC 9(9) COMP-5.
+       01   WS-COPY-COUNT           PIC 9(9) COMP-5.
+
+       LINKAGE SECTION.
+       COPY "STRING.cpy" REPLACING
+                     ==MY-STRING== BY ==LS-STRRIGHT-STR1==
+                     ==MY-LEN== BY ==LS-STRRIGHT-STR1-LEN==
+                     ==MY-BUF== BY ==LS-STRRIGHT-STR1-BUF==.
+       COPY "STRING.cpy" REPLACING
+                     ==MY-STRING== BY ==LS-STRRIGHT-RETURN==
+                     ==MY-LEN== BY ==LS-STRRIGHT-RETURN-LEN==
+                     ==MY-BUF== BY ==LS-STRRIGHT-RETURN-BUF==.
+       01   LS-STRRIGHT-AMOUNT       PIC 9(9) COMP-5.
+       01   LS-STRRIGHT-RETURN-CODE  PIC 9(1) COMP-5.
+
+       PROCEDURE DIVISION USING LS-STRRIGHT-STR1 LS-STRRIGHT-AMOUNT
+           LS-STRRIGHT-RETURN LS-STRRIGHT-RETURN-CODE.
+
+      *    Request 018 - let the caller tell a clamped (short-source)
+      *    result apart from a full-length one instead of only seeing
+      *    it when a downstream report comes up short.
+           IF LS-STRRIGHT-AMOUNT > LS-STRRIGHT-STR1-LEN
+               MOVE 1 TO LS-STRRIGHT-RETURN-CODE
+               MOVE LS-STRRIGHT-STR1-LEN TO WS-COPY-COUNT
+           ELSE
+               MOVE 0 TO LS-STRRIGHT-RETURN-CODE
+               MOVE LS-STRRIGHT-AMOUNT TO WS-COPY-COUNT
+           END-IF
+
+           COMPUTE WS-SRC-INDEX =
+               LS-STRRIGHT-STR1-LEN - WS-COPY-COUNT + 1
+           MOVE ALL SPACES TO LS-STRRIGHT-RETURN-BUF
+
+           PERFORM VARYING WS-INDEX FROM 1 BY 1
+                   UNTIL WS-INDEX > WS-COPY-COUNT
+               MOVE LS-STRRIGHT-STR1-BUF(WS-SRC-INDEX:1)
+                   TO LS-STRRIGHT-RETURN-BUF(WS-INDEX:1)
+               ADD 1 TO WS-SRC-INDEX
+           END-PERFORM
+
+           MOVE WS-COPY-COUNT TO LS-STRRIGHT-RETURN-LEN
+           GOBACK.
