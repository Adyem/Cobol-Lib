@@ -0,0 +1,219 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. FT-ADDRESS.
+
+      *    Request 035 - a companion address-standardization pass that
+      *    applies the same particle-handling and default title-casing
+      *    rules PROCESS-NAME uses for names (now shared via the
+      *    CASEWORD subprogram), so the separately hand-written address
+      *    cleansing routine this replaces no longer has to duplicate
+      *    that logic. Modeled on FT-NAME's single-file batch skeleton,
+      *    simplified to this job's scope -- one input file, one output
+      *    file, a small control report -- since address lines don't
+      *    need a master file, restart checkpoint, manifest, or the
+      *    name-specific suffix/exception handling FT-NAME carries.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ADDRESS-INPUT-FILE ASSIGN TO DYNAMIC
+               WS-INPUT-FILENAME
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-IN-STAT.
+           SELECT ADDRESS-OUTPUT-FILE ASSIGN TO DYNAMIC
+               WS-OUTPUT-FILENAME
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-OUT-STAT.
+           SELECT REPORT-FILE ASSIGN TO DYNAMIC WS-REPORT-FILENAME
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RPT-STAT.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ADDRESS-INPUT-FILE.
+      *    The leading 10 bytes carry the same customer id convention
+      *    FT-NAME's WS-INPUT-RECORD uses; columns 11-256 hold the
+      *    free-text address line to be standardized.
+       01  ADDRESS-INPUT-RECORD     PIC X(256).
+
+       FD  ADDRESS-OUTPUT-FILE.
+       01  ADDRESS-OUTPUT-RECORD    PIC X(256).
+
+       FD  REPORT-FILE.
+       01  REPORT-RECORD            PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       77  WS-IN-STAT       PIC XX VALUE SPACES.
+       77  WS-OUT-STAT      PIC XX VALUE SPACES.
+       77  WS-RPT-STAT      PIC XX VALUE SPACES.
+
+       01  WS-INPUT-FILENAME    PIC X(100) VALUE 'addresses.txt'.
+       01  WS-OUTPUT-FILENAME   PIC X(100)
+                                VALUE 'clean_addresses.txt'.
+       01  WS-REPORT-FILENAME   PIC X(100)
+                                VALUE 'address_control_report.txt'.
+
+       01  WS-PARM-STRING       PIC X(200) VALUE SPACES.
+       01  WS-PARM-TOKEN-1      PIC X(100) VALUE SPACES.
+       01  WS-PARM-TOKEN-2      PIC X(100) VALUE SPACES.
+
+       01  WS-EOF-SWITCH        PIC X VALUE 'N'.
+       01  WS-READ-COUNT        PIC 9(9) VALUE 0.
+       01  WS-WRITE-COUNT       PIC 9(9) VALUE 0.
+       01  WS-NUM-EDIT          PIC ZZZ,ZZZ,ZZ9.
+
+      *    Same space/hyphen/apostrophe word-boundary rules PROCESS-NAME
+      *    uses, applied to ADDRESS-OUTPUT-RECORD from column 11 on.
+       01  WS-LEN               PIC 9(4) COMP.
+       01  WS-IDX               PIC 9(4) COMP.
+       01  WS-WORD-START        PIC 9(4) COMP.
+       01  WS-WORD-END          PIC 9(4) COMP.
+       01  WS-WORD-LEN          PIC 9(4) COMP.
+
+      *    CASEWORD's word buffer and particle-flag result. FT-ADDRESS
+      *    has no suffix table or exception queue, so unlike FT-NAME it
+      *    has no use for the particle flag beyond discarding it.
+       01  WS-CASEWORD-BUF             PIC X(256) VALUE SPACES.
+       01  WS-CASEWORD-PARTICLE-FLAG   PIC X VALUE 'N'.
+
+       PROCEDURE DIVISION.
+       MAIN-LOGIC.
+           PERFORM GET-RUN-PARAMETERS
+
+           OPEN INPUT ADDRESS-INPUT-FILE
+           IF WS-IN-STAT NOT = "00"
+               IF WS-IN-STAT = "35"
+                   DISPLAY "Input file not found: "
+                       FUNCTION TRIM(WS-INPUT-FILENAME)
+               ELSE
+                   DISPLAY "Failed to open input. STATUS=" WS-IN-STAT
+               END-IF
+               GOBACK
+           END-IF
+
+           OPEN OUTPUT ADDRESS-OUTPUT-FILE
+           IF WS-OUT-STAT NOT = "00"
+               DISPLAY "Failed to open output. STATUS=" WS-OUT-STAT
+               CLOSE ADDRESS-INPUT-FILE
+               GOBACK
+           END-IF
+
+           MOVE 'N' TO WS-EOF-SWITCH
+           PERFORM UNTIL WS-EOF-SWITCH = 'Y'
+               READ ADDRESS-INPUT-FILE
+                   AT END
+                       MOVE 'Y' TO WS-EOF-SWITCH
+                   NOT AT END
+                       PERFORM PROCESS-ONE-ADDRESS-RECORD
+               END-READ
+           END-PERFORM
+
+           CLOSE ADDRESS-INPUT-FILE
+           CLOSE ADDRESS-OUTPUT-FILE
+
+           PERFORM WRITE-CONTROL-REPORT
+           GOBACK.
+
+       GET-RUN-PARAMETERS.
+           ACCEPT WS-PARM-STRING FROM COMMAND-LINE
+           IF WS-PARM-STRING NOT = SPACES
+               UNSTRING WS-PARM-STRING DELIMITED BY ','
+                   INTO WS-PARM-TOKEN-1 WS-PARM-TOKEN-2
+               MOVE FUNCTION TRIM(WS-PARM-TOKEN-1) TO WS-PARM-TOKEN-1
+               MOVE FUNCTION TRIM(WS-PARM-TOKEN-2) TO WS-PARM-TOKEN-2
+               PERFORM ASSIGN-PARM-TOKEN-1
+               PERFORM ASSIGN-PARM-TOKEN-2
+           END-IF.
+
+       ASSIGN-PARM-TOKEN-1.
+           IF WS-PARM-TOKEN-1(1:6) = 'INPUT='
+               MOVE WS-PARM-TOKEN-1(7:94) TO WS-INPUT-FILENAME
+           ELSE
+               IF WS-PARM-TOKEN-1(1:7) = 'OUTPUT='
+                   MOVE WS-PARM-TOKEN-1(8:93) TO WS-OUTPUT-FILENAME
+               END-IF
+           END-IF.
+
+       ASSIGN-PARM-TOKEN-2.
+           IF WS-PARM-TOKEN-2(1:6) = 'INPUT='
+               MOVE WS-PARM-TOKEN-2(7:94) TO WS-INPUT-FILENAME
+           ELSE
+               IF WS-PARM-TOKEN-2(1:7) = 'OUTPUT='
+                   MOVE WS-PARM-TOKEN-2(8:93) TO WS-OUTPUT-FILENAME
+               END-IF
+           END-IF.
+
+       PROCESS-ONE-ADDRESS-RECORD.
+           ADD 1 TO WS-READ-COUNT
+           MOVE ADDRESS-INPUT-RECORD TO ADDRESS-OUTPUT-RECORD
+           PERFORM CASE-ADDRESS-TEXT
+           WRITE ADDRESS-OUTPUT-RECORD
+           ADD 1 TO WS-WRITE-COUNT.
+
+      *    Walks ADDRESS-OUTPUT-RECORD from column 11 on, splitting on
+      *    space/hyphen/apostrophe exactly as FT-NAME's PROCESS-NAME
+      *    does, and applies CASEWORD's particle/default title-casing
+      *    to each word in place.
+       CASE-ADDRESS-TEXT.
+           MOVE FUNCTION LENGTH(ADDRESS-OUTPUT-RECORD) TO WS-LEN
+           MOVE 11 TO WS-IDX
+
+           PERFORM UNTIL WS-IDX > WS-LEN
+               PERFORM UNTIL WS-IDX > WS-LEN
+                       OR ADDRESS-OUTPUT-RECORD(WS-IDX:1) NOT = ' '
+                   ADD 1 TO WS-IDX
+               END-PERFORM
+
+               IF WS-IDX <= WS-LEN
+                   MOVE WS-IDX TO WS-WORD-START
+                   IF ADDRESS-OUTPUT-RECORD(WS-IDX:1) = '-' OR
+                           ADDRESS-OUTPUT-RECORD(WS-IDX:1) = "'"
+                       ADD 1 TO WS-IDX
+                   ELSE
+                       PERFORM UNTIL WS-IDX > WS-LEN
+                               OR ADDRESS-OUTPUT-RECORD(WS-IDX:1) = ' '
+                               OR ADDRESS-OUTPUT-RECORD(WS-IDX:1) = '-'
+                               OR ADDRESS-OUTPUT-RECORD(WS-IDX:1) = "'"
+                           ADD 1 TO WS-IDX
+                       END-PERFORM
+                   END-IF
+                   COMPUTE WS-WORD-END = WS-IDX - 1
+                   COMPUTE WS-WORD-LEN = WS-WORD-END - WS-WORD-START + 1
+                   MOVE SPACES TO WS-CASEWORD-BUF
+                   MOVE ADDRESS-OUTPUT-RECORD(WS-WORD-START:WS-WORD-LEN)
+                       TO WS-CASEWORD-BUF(1:WS-WORD-LEN)
+                   CALL 'CASEWORD' USING WS-CASEWORD-BUF WS-WORD-LEN
+                       WS-CASEWORD-PARTICLE-FLAG
+                   MOVE WS-CASEWORD-BUF(1:WS-WORD-LEN)
+                       TO ADDRESS-OUTPUT-RECORD(WS-WORD-START:
+                           WS-WORD-LEN)
+               END-IF
+           END-PERFORM.
+
+       WRITE-CONTROL-REPORT.
+           OPEN OUTPUT REPORT-FILE
+           IF WS-RPT-STAT NOT = "00"
+               DISPLAY "Failed to open report. STATUS=" WS-RPT-STAT
+               GOBACK
+           END-IF
+
+           MOVE "FT-ADDRESS CONTROL REPORT" TO REPORT-RECORD
+           WRITE REPORT-RECORD
+
+           MOVE WS-READ-COUNT TO WS-NUM-EDIT
+           MOVE SPACES TO REPORT-RECORD
+           STRING "Records read   : " DELIMITED BY SIZE
+                   WS-NUM-EDIT DELIMITED BY SIZE
+               INTO REPORT-RECORD
+           END-STRING
+           WRITE REPORT-RECORD
+
+           MOVE WS-WRITE-COUNT TO WS-NUM-EDIT
+           MOVE SPACES TO REPORT-RECORD
+           STRING "Records written: " DELIMITED BY SIZE
+                   WS-NUM-EDIT DELIMITED BY SIZE
+               INTO REPORT-RECORD
+           END-STRING
+           WRITE REPORT-RECORD
+
+           CLOSE REPORT-FILE.
+
+       END PROGRAM FT-ADDRESS.
