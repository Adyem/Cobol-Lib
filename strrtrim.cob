@@ -0,0 +1,50 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. STRRTRIM.
+       ENVIRONMENT DIVISION.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01    WS-END              PIC 9(9) COMP-5.
+       01    WS-DEST-INDEX       PIC 9(9) COMP-5.
+       01    WS-ORIG-LEN         PIC 9(9) COMP-5.
+       01    WS-SPACE            PIC X VALUE ' '.
+       01    WS-TAB              PIC X VALUE X'09'.
+       01    WS-LF               PIC X VALUE X'0A'.
+       01    WS-CR               PIC X VALUE X'0D'.
+       01    WS-CHAR             PIC X.
+
+       LINKAGE SECTION.
+       COPY "STRING.cpy" REPLACING
+                     ==MY-STRING== BY ==LS-STRRTRIM-SRC==
+                     ==MY-LEN== BY ==LS-STRRTRIM-SRC-LEN==
+                     ==MY-BUF== BY ==LS-STRRTRIM-SRC-BUF==.
+
+      *    Request 025 - same whitespace/control-character set as
+      *    STRTRIM, but only strips the trailing run; leading
+      *    whitespace and the content before it are left in place.
+      *    Review fix - converted to the STRING.cpy group convention so
+      *    this routine scans within the caller-supplied length instead
+      *    of a hardcoded 255-byte linkage item.
+       PROCEDURE DIVISION USING LS-STRRTRIM-SRC.
+           MOVE LS-STRRTRIM-SRC-LEN TO WS-ORIG-LEN
+           MOVE WS-ORIG-LEN TO WS-END
+
+           PERFORM UNTIL WS-END < 1
+               MOVE LS-STRRTRIM-SRC-BUF(WS-END:1) TO WS-CHAR
+               IF WS-CHAR = WS-SPACE OR
+                  WS-CHAR = WS-TAB OR
+                  WS-CHAR = WS-LF OR
+                  WS-CHAR = WS-CR
+                   SUBTRACT 1 FROM WS-END
+               ELSE
+                   EXIT PERFORM
+               END-IF
+           END-PERFORM
+
+           MOVE WS-END TO LS-STRRTRIM-SRC-LEN
+
+           COMPUTE WS-DEST-INDEX = WS-END + 1
+           PERFORM UNTIL WS-DEST-INDEX > WS-ORIG-LEN
+               MOVE WS-SPACE TO LS-STRRTRIM-SRC-BUF(WS-DEST-INDEX:1)
+               ADD 1 TO WS-DEST-INDEX
+           END-PERFORM
+           GOBACK.
