@@ -0,0 +1,43 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. TOUPPER.
+
+       ENVIRONMENT DIVISION.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01  WS-INDEX                PIC 9(9) COMP-5.
+      *    Request 026 - Latin-1 accented lowercase/uppercase pairs
+      *    (a-grave through thorn, skipping the sharp-s and y-umlaut
+      *    which have no single-byte uppercase counterpart) for the
+      *    European source feeds that FUNCTION UPPER-CASE's plain
+      *    A-Z table doesn't cover. D7/F7 (multiplication/division
+      *    sign) sit between the o-with-stroke and u-grave pairs and
+      *    are excluded too, since they aren't letters at all.
+       01  WS-LOWER-ACCENTED.
+           05  FILLER              PIC X(23) VALUE
+               X"E0E1E2E3E4E5E6E7E8E9EAEBECEDEEEFF0F1F2F3F4F5F6".
+           05  FILLER              PIC X(7) VALUE
+               X"F8F9FAFBFCFDFE".
+       01  WS-UPPER-ACCENTED.
+           05  FILLER              PIC X(23) VALUE
+               X"C0C1C2C3C4C5C6C7C8C9CACBCCCDCECFD0D1D2D3D4D5D6".
+           05  FILLER              PIC X(7) VALUE
+               X"D8D9DADBDCDDDE".
+
+       LINKAGE SECTION.
+       COPY "STRING.cpy" REPLACING
+                     ==MY-STRING== BY ==LS-STRING==
+                     ==MY-LEN== BY ==LS-STRING-LEN==
+                     ==MY-BUF== BY ==LS-STRING-BUF==.
+
+       PROCEDURE DIVISION USING LS-STRING.
+           PERFORM VARYING WS-INDEX FROM 1 BY 1
+                   UNTIL WS-INDEX > LS-STRING-LEN
+               MOVE FUNCTION UPPER-CASE(LS-STRING-BUF(WS-INDEX:1))
+                   TO LS-STRING-BUF(WS-INDEX:1)
+           END-PERFORM
+           IF LS-STRING-LEN > 0
+               INSPECT LS-STRING-BUF(1:LS-STRING-LEN)
+                   CONVERTING WS-LOWER-ACCENTED TO WS-UPPER-ACCENTED
+           END-IF
+           GOBACK.
