@@ -0,0 +1,254 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. FT-COMPARE.
+
+      *    Request 034 - a day-over-day compare utility for
+      *    clean_names.txt. Reads today's clean file and a retained
+      *    copy of the prior run's clean file, keyed on the same
+      *    leading 10-byte customer id every other FT-NAME file uses,
+      *    and reports which customer ids were added, removed, or had
+      *    their cleaned name text change, instead of a human manually
+      *    diffing two 256-byte flat files by hand.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CURRENT-FILE ASSIGN TO DYNAMIC WS-CURRENT-FILENAME
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CUR-STAT.
+           SELECT PRIOR-FILE ASSIGN TO DYNAMIC WS-PRIOR-FILENAME
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-PRI-STAT.
+           SELECT COMPARE-REPORT-FILE ASSIGN TO DYNAMIC
+               WS-COMPARE-REPORT-FILENAME
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CMP-STAT.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CURRENT-FILE.
+       01  CURRENT-RECORD           PIC X(256).
+
+       FD  PRIOR-FILE.
+       01  PRIOR-RECORD             PIC X(256).
+
+       FD  COMPARE-REPORT-FILE.
+       01  COMPARE-REPORT-RECORD    PIC X(256).
+
+       WORKING-STORAGE SECTION.
+       77  WS-CUR-STAT      PIC XX VALUE SPACES.
+       77  WS-PRI-STAT      PIC XX VALUE SPACES.
+       77  WS-CMP-STAT      PIC XX VALUE SPACES.
+
+       01  WS-CURRENT-FILENAME  PIC X(100) VALUE 'clean_names.txt'.
+       01  WS-PRIOR-FILENAME    PIC X(100)
+                                VALUE 'clean_names_prior.txt'.
+       01  WS-COMPARE-REPORT-FILENAME PIC X(100)
+                                VALUE 'name_compare_report.txt'.
+
+       01  WS-EOF-SWITCH        PIC X VALUE 'N'.
+
+      *    Request 010's duplicate-seen table is the established
+      *    pattern in this tree for "remember a set of values across
+      *    the run and linear-scan it" -- reused here for the prior
+      *    file's id/name-text pairs, at the same 10000-entry cap.
+       01  WS-PRIOR-MAX-ENTRIES PIC 9(5) COMP VALUE 10000.
+       01  WS-PRIOR-COUNT       PIC 9(5) COMP VALUE 0.
+       01  WS-PRIOR-TABLE.
+           05  WS-PRIOR-ENTRY OCCURS 10000 TIMES.
+               10  WS-PRIOR-ID         PIC X(10).
+               10  WS-PRIOR-NAME-TEXT  PIC X(246).
+               10  WS-PRIOR-MATCHED    PIC X VALUE 'N'.
+                   88  PRIOR-ENTRY-MATCHED  VALUE 'Y'.
+
+       01  WS-TBL-IDX           PIC 9(5) COMP.
+       01  WS-FOUND-SWITCH      PIC X VALUE 'N'.
+           88  FOUND-IN-PRIOR-TABLE  VALUE 'Y'.
+       01  WS-FOUND-IDX         PIC 9(5) COMP VALUE 0.
+
+       01  WS-ADDED-COUNT       PIC 9(9) VALUE 0.
+       01  WS-REMOVED-COUNT     PIC 9(9) VALUE 0.
+       01  WS-CHANGED-COUNT     PIC 9(9) VALUE 0.
+       01  WS-UNCHANGED-COUNT   PIC 9(9) VALUE 0.
+       01  WS-CMP-NUM-EDIT      PIC ZZZ,ZZZ,ZZ9.
+
+       PROCEDURE DIVISION.
+       MAIN-LOGIC.
+           PERFORM LOAD-PRIOR-TABLE
+           PERFORM OPEN-COMPARE-REPORT
+           PERFORM SCAN-CURRENT-AGAINST-PRIOR
+           PERFORM REPORT-REMOVED-ENTRIES
+           PERFORM WRITE-COMPARE-SUMMARY
+           CLOSE COMPARE-REPORT-FILE
+
+           DISPLAY "Compare complete: ADDED=" WS-ADDED-COUNT
+               " REMOVED=" WS-REMOVED-COUNT
+               " CHANGED=" WS-CHANGED-COUNT
+               " UNCHANGED=" WS-UNCHANGED-COUNT
+           GOBACK.
+
+      *    Loads the prior run's retained clean file into memory,
+      *    skipping the HDR/TRL control lines Request 011 added to
+      *    clean_names.txt (tagged the same way raw_names.txt's own
+      *    "CTL" control record is, via a leading 3-byte tag).
+       LOAD-PRIOR-TABLE.
+           MOVE 0 TO WS-PRIOR-COUNT
+           OPEN INPUT PRIOR-FILE
+           IF WS-PRI-STAT NOT = "00"
+               DISPLAY "No prior file to compare against. STATUS="
+                   WS-PRI-STAT " FILE=" FUNCTION TRIM(WS-PRIOR-FILENAME)
+           ELSE
+               MOVE 'N' TO WS-EOF-SWITCH
+               PERFORM UNTIL WS-EOF-SWITCH = 'Y'
+                   READ PRIOR-FILE
+                       AT END
+                           MOVE 'Y' TO WS-EOF-SWITCH
+                       NOT AT END
+                           IF PRIOR-RECORD(1:3) NOT = 'HDR' AND
+                                   PRIOR-RECORD(1:3) NOT = 'TRL' AND
+                                   WS-PRIOR-COUNT < WS-PRIOR-MAX-ENTRIES
+                               ADD 1 TO WS-PRIOR-COUNT
+                               MOVE PRIOR-RECORD(1:10)
+                                   TO WS-PRIOR-ID(WS-PRIOR-COUNT)
+                               MOVE PRIOR-RECORD(11:246)
+                                   TO WS-PRIOR-NAME-TEXT(WS-PRIOR-COUNT)
+                               MOVE 'N'
+                                   TO WS-PRIOR-MATCHED(WS-PRIOR-COUNT)
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE PRIOR-FILE
+           END-IF.
+
+       OPEN-COMPARE-REPORT.
+           OPEN OUTPUT COMPARE-REPORT-FILE
+           IF WS-CMP-STAT NOT = "00"
+               DISPLAY "Failed to open compare report. STATUS="
+                   WS-CMP-STAT
+           END-IF
+           MOVE "FT-NAME DAY-OVER-DAY COMPARE REPORT"
+               TO COMPARE-REPORT-RECORD
+           WRITE COMPARE-REPORT-RECORD.
+
+      *    Walk today's clean file once; each id either matches a prior
+      *    entry (CHANGED if the name text differs, else UNCHANGED) or
+      *    doesn't (ADDED). Matched prior entries are flagged so the
+      *    leftover, unmatched ones can be reported as REMOVED.
+       SCAN-CURRENT-AGAINST-PRIOR.
+           OPEN INPUT CURRENT-FILE
+           IF WS-CUR-STAT NOT = "00"
+               DISPLAY "Failed to open current file. STATUS="
+                   WS-CUR-STAT " FILE="
+                   FUNCTION TRIM(WS-CURRENT-FILENAME)
+           ELSE
+               MOVE 'N' TO WS-EOF-SWITCH
+               PERFORM UNTIL WS-EOF-SWITCH = 'Y'
+                   READ CURRENT-FILE
+                       AT END
+                           MOVE 'Y' TO WS-EOF-SWITCH
+                       NOT AT END
+                           IF CURRENT-RECORD(1:3) NOT = 'HDR' AND
+                                   CURRENT-RECORD(1:3) NOT = 'TRL'
+                               PERFORM COMPARE-ONE-CURRENT-RECORD
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE CURRENT-FILE
+           END-IF.
+
+       COMPARE-ONE-CURRENT-RECORD.
+           MOVE 'N' TO WS-FOUND-SWITCH
+           MOVE 0 TO WS-FOUND-IDX
+           PERFORM VARYING WS-TBL-IDX FROM 1 BY 1
+                   UNTIL WS-TBL-IDX > WS-PRIOR-COUNT
+               IF CURRENT-RECORD(1:10) = WS-PRIOR-ID(WS-TBL-IDX)
+                   MOVE 'Y' TO WS-FOUND-SWITCH
+                   MOVE WS-TBL-IDX TO WS-FOUND-IDX
+                   EXIT PERFORM
+               END-IF
+           END-PERFORM
+
+           IF NOT FOUND-IN-PRIOR-TABLE
+               ADD 1 TO WS-ADDED-COUNT
+               MOVE SPACES TO COMPARE-REPORT-RECORD
+               STRING "ADDED   : " DELIMITED BY SIZE
+                       CURRENT-RECORD(1:10) DELIMITED BY SIZE
+                       " " DELIMITED BY SIZE
+                       FUNCTION TRIM(CURRENT-RECORD(11:246))
+                           DELIMITED BY SIZE
+                   INTO COMPARE-REPORT-RECORD
+               END-STRING
+               WRITE COMPARE-REPORT-RECORD
+           ELSE
+               MOVE 'Y' TO WS-PRIOR-MATCHED(WS-FOUND-IDX)
+               IF FUNCTION TRIM(CURRENT-RECORD(11:246)) NOT =
+                       FUNCTION TRIM(WS-PRIOR-NAME-TEXT(WS-FOUND-IDX))
+                   ADD 1 TO WS-CHANGED-COUNT
+                   MOVE SPACES TO COMPARE-REPORT-RECORD
+                   STRING "CHANGED : " DELIMITED BY SIZE
+                           CURRENT-RECORD(1:10) DELIMITED BY SIZE
+                           " FROM=[" DELIMITED BY SIZE
+                           FUNCTION TRIM(
+                               WS-PRIOR-NAME-TEXT(WS-FOUND-IDX))
+                               DELIMITED BY SIZE
+                           "] TO=[" DELIMITED BY SIZE
+                           FUNCTION TRIM(CURRENT-RECORD(11:246))
+                               DELIMITED BY SIZE
+                           "]" DELIMITED BY SIZE
+                       INTO COMPARE-REPORT-RECORD
+                   END-STRING
+                   WRITE COMPARE-REPORT-RECORD
+               ELSE
+                   ADD 1 TO WS-UNCHANGED-COUNT
+               END-IF
+           END-IF.
+
+       REPORT-REMOVED-ENTRIES.
+           PERFORM VARYING WS-TBL-IDX FROM 1 BY 1
+                   UNTIL WS-TBL-IDX > WS-PRIOR-COUNT
+               IF NOT PRIOR-ENTRY-MATCHED(WS-TBL-IDX)
+                   ADD 1 TO WS-REMOVED-COUNT
+                   MOVE SPACES TO COMPARE-REPORT-RECORD
+                   STRING "REMOVED : " DELIMITED BY SIZE
+                           WS-PRIOR-ID(WS-TBL-IDX) DELIMITED BY SIZE
+                           " " DELIMITED BY SIZE
+                           FUNCTION TRIM(WS-PRIOR-NAME-TEXT(WS-TBL-IDX))
+                               DELIMITED BY SIZE
+                       INTO COMPARE-REPORT-RECORD
+                   END-STRING
+                   WRITE COMPARE-REPORT-RECORD
+               END-IF
+           END-PERFORM.
+
+       WRITE-COMPARE-SUMMARY.
+           MOVE WS-ADDED-COUNT TO WS-CMP-NUM-EDIT
+           MOVE SPACES TO COMPARE-REPORT-RECORD
+           STRING "Added    : " DELIMITED BY SIZE
+                   WS-CMP-NUM-EDIT DELIMITED BY SIZE
+               INTO COMPARE-REPORT-RECORD
+           END-STRING
+           WRITE COMPARE-REPORT-RECORD
+
+           MOVE WS-REMOVED-COUNT TO WS-CMP-NUM-EDIT
+           MOVE SPACES TO COMPARE-REPORT-RECORD
+           STRING "Removed  : " DELIMITED BY SIZE
+                   WS-CMP-NUM-EDIT DELIMITED BY SIZE
+               INTO COMPARE-REPORT-RECORD
+           END-STRING
+           WRITE COMPARE-REPORT-RECORD
+
+           MOVE WS-CHANGED-COUNT TO WS-CMP-NUM-EDIT
+           MOVE SPACES TO COMPARE-REPORT-RECORD
+           STRING "Changed  : " DELIMITED BY SIZE
+                   WS-CMP-NUM-EDIT DELIMITED BY SIZE
+               INTO COMPARE-REPORT-RECORD
+           END-STRING
+           WRITE COMPARE-REPORT-RECORD
+
+           MOVE WS-UNCHANGED-COUNT TO WS-CMP-NUM-EDIT
+           MOVE SPACES TO COMPARE-REPORT-RECORD
+           STRING "Unchanged: " DELIMITED BY SIZE
+                   WS-CMP-NUM-EDIT DELIMITED BY SIZE
+               INTO COMPARE-REPORT-RECORD
+           END-STRING
+           WRITE COMPARE-REPORT-RECORD.
+
+       END PROGRAM FT-COMPARE.
