@@ -0,0 +1,53 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. STRRPOS.
+
+       ENVIRONMENT DIVISION.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01  WS-OUT         PIC 9(9) COMP-5.
+       01  WS-IN          PIC 9(9) COMP-5.
+
+       LINKAGE SECTION.
+       COPY "STRING.cpy" REPLACING ==MY-STRING== BY ==LS-STR==
+                     ==MY-LEN== BY ==LS-STR-LEN==
+                     ==MY-BUF== BY ==LS-STR-BUF==.
+       COPY "STRING.cpy" REPLACING ==MY-STRING== BY ==LS-SUB==
+                     ==MY-LEN== BY ==LS-SUB-LEN==
+                     ==MY-BUF== BY ==LS-SUB-BUF==.
+       01  LS-RETURN      PIC 9(9) COMP-5.
+
+      *    Request 023 - same match test STRPOS uses, but scanning
+      *    WS-OUT from the end of LS-STR back to the start so the
+      *    last occurrence wins, e.g. splitting "Smith, John Jr." on
+      *    its last comma rather than its first.
+       PROCEDURE DIVISION USING
+           LS-STR        LS-SUB
+           LS-RETURN.
+
+           MOVE 0 TO LS-RETURN
+
+           IF LS-SUB-LEN = 0 OR LS-SUB-LEN > LS-STR-LEN
+               GOBACK
+           END-IF
+
+           COMPUTE WS-OUT = LS-STR-LEN - LS-SUB-LEN + 1
+           PERFORM UNTIL WS-OUT < 1
+
+               MOVE 1 TO WS-IN
+               PERFORM UNTIL
+                      WS-IN   > LS-SUB-LEN
+                   OR LS-STR-BUF(WS-OUT + WS-IN - 1:1)
+                      NOT = LS-SUB-BUF(WS-IN:1)
+                   ADD 1 TO WS-IN
+               END-PERFORM
+
+               IF WS-IN > LS-SUB-LEN
+                   MOVE WS-OUT TO LS-RETURN
+                   GOBACK
+               END-IF
+
+               SUBTRACT 1 FROM WS-OUT
+           END-PERFORM
+
+           GOBACK.
